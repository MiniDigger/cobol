@@ -0,0 +1,84 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Rekonstruiert MATRIX aus CRS-VALS/CRS-COLS/CRS-ROW-PTR
+      *          und vergleicht sie zeilenweise mit dem Original, bevor
+      *          die Vectoriteration der CRS-Struktur vertraut.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CRSSelfCheck.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+           01 ZAEHLER.
+              05 I PIC 9(04) COMP-3.
+              05 J PIC 9(04) COMP-3.
+              05 K PIC 9(04) COMP-3.
+              05 DIFF PIC 9(04) COMP-3.
+              05 COL-IDX PIC 9(04) COMP-3.
+      *       Korrektur fuer Nullzeilen, wie in CRSMatrixVectorMultiply:
+      *       COLMN enthaelt fuer sie einen Platzhalter (-1), VAL aber
+      *       nicht, daher laufen die beiden Indizes auseinander
+              05 NULL-SUB PIC S9(04) COMP-3 VALUE 0.
+      *    Zeile, wie sie aus dem CRS-Tripel rekonstruiert wird.
+      *    Bewusst ohne DEPENDING ON DIM-M (wie schon MATRIX in
+      *    InputMatrix.cpy): DIM-M steht in der LINKAGE SECTION, und
+      *    INITIALIZE auf einer WORKING-STORAGE-Tabelle, deren OCCURS
+      *    von einem LINKAGE-Feld abhaengt, griff bei groesseren
+      *    Dimensionen (ab ca. 45) daneben und riss den Lauf mit
+      *    "attempt to reference invalid memory address" ab
+           01 REBUILT-ROW.
+               05 RVAL PIC S9(06)V9(04) COMP-3 OCCURS 2000.
+      *    Anzeigefaehige Kopie von RECORD-NUM, da STRING keine COMP-3
+      *    Felder direkt aufnehmen kann
+           01 RECORD-NUM-DISP PIC ZZZZZ9.
+      *    Anzeigefaehige Kopien von I/J, aus demselben Grund
+           01 I-DISP PIC ZZZ9.
+           01 J-DISP PIC ZZZ9.
+      *    ELEM(I,J) durch das Wertformat von VAL bewegt, damit der
+      *    Vergleich nicht an der geringeren Nachkommastellen-Genauigkeit
+      *    von CRS-VALS scheitert, die schon beim Bauen der CRS-Struktur
+      *    in Kauf genommen wird
+           01 ELEM-TRUNCATED PIC S9(06)V9(04) COMP-3.
+       LINKAGE SECTION.
+           COPY "CRS.cpy".
+           COPY "InputMatrix.cpy".
+           COPY "Abbruch.cpy".
+       PROCEDURE DIVISION USING CRS-VALS CRS-COLS CRS-ROW-PTR MATRIX
+           ABBRUCH.
+       MAIN-PROCEDURE.
+      *    CRSSelfCheck wird pro Datensatz neu gerufen, die Zaehler
+      *    duerfen daher nicht ueber mehrere CALLs hinweg stehen bleiben
+           MOVE 0 TO NULL-SUB
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > DIM-M
+               INITIALIZE REBUILT-ROW
+               IF COLMN(RPTR(I)) = -1
+                   COMPUTE NULL-SUB = NULL-SUB - 1
+               ELSE
+                   COMPUTE DIFF = RPTR(I + 1) - RPTR(I)
+                   PERFORM VARYING K FROM 0 BY 1 UNTIL K >= DIFF
+                       MOVE COLMN(RPTR(I) + K) TO COL-IDX
+                       MOVE VAL(RPTR(I) + K + NULL-SUB)
+                           TO RVAL(COL-IDX)
+                   END-PERFORM
+               END-IF
+
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > DIM-M
+                   MOVE ELEM(I, J) TO ELEM-TRUNCATED
+                   IF RVAL(J) NOT = ELEM-TRUNCATED
+                       MOVE RECORD-NUM TO RECORD-NUM-DISP
+                       MOVE I TO I-DISP
+                       MOVE J TO J-DISP
+                       STRING "[CRSSelfCheck.MAIN-PROCEDURE] Satz "
+                           RECORD-NUM-DISP DELIMITED BY SIZE
+                           ": CRS-Struktur weicht ab, Zeile "
+                           I-DISP " Spalte " J-DISP "!" INTO ERRORMSG
+                       DISPLAY ERRORMSG
+                       EXIT PROGRAM
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           .
+       END PROGRAM CRSSelfCheck.
