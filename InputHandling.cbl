@@ -9,55 +9,261 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-               SELECT INPUTF ASSIGN TO "input.txt"
+      *        Dynamisch zugewiesen ueber INPUT-FILENAME, damit
+      *        BatchControl mehrere Input-/Output-Paare nacheinander
+      *        durchreichen kann statt fest auf input.txt zu zeigen
+               SELECT INPUTF ASSIGN TO DYNAMIC INPUT-FILENAME
                FILE STATUS IS FILE-STATUS
                ORGANIZATION IS LINE SEQUENTIAL.
+      *        Optionale externe Startvektor-Datei, per "x=file:..."
+      *        Zeile im Datensatz benannt - erspart das Editieren
+      *        einer einzelnen, sehr langen Zeile in input.txt fuer
+      *        grosse Probleme
+               SELECT XVECTORF ASSIGN TO DYNAMIC XVEC-FILENAME
+               FILE STATUS IS XVEC-FILE-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
            FD INPUTF
            DATA RECORD IS INPUT-FILE.
            01 INPUT-FILE.
                05 INPUT-LINE PIC X(80).
+           FD XVECTORF
+           DATA RECORD IS XVEC-LINE.
+           01 XVEC-LINE PIC X(80).
        WORKING-STORAGE SECTION.
       *    FILE-EOF fungiert als boolean um bis zum ende der Datei zu iterieren
            01 FILE-EOF PIC 9 VALUE 0.
            01 FILE-STATUS PIC XX.
            01 COUNTER PIC 99 VALUE 0.
            01 DUMMY PIC X(80).
+           01 NAME-LEN PIC 9(04) COMP-3 VALUE 0.
+      *    Ergebnis von FUNCTION TEST-NUMVAL: 0 wenn das Feld ein fuer
+      *    NUMVAL gueltiges numerisches Literal enthaelt, sonst die
+      *    Position der ersten ungueltigen Stelle - dient dazu "n=0"/
+      *    "e=0" (gueltige Null) von einer nicht-numerischen Zeile zu
+      *    unterscheiden, was NUMVAL alleine nicht hergibt
+           01 NUMVAL-CHECK PIC 9(04).
            01 OPTION-FOUND PIC 9.
            01 VECTOR-POINTER PIC 999.
            01 ROW PIC 9999 VALUE 1.
+      *    Zeilenzaehler fuer den Matrix-B-Block, analog zu ROW fuer die
+      *    Matrix A - siehe READING-MATRIX-B
+           01 ROWB PIC 9999 VALUE 1.
+      *    Zaehler der tatsaechlich gelesenen Triplet-Zeilen, zum
+      *    Abgleich gegen die deklarierte "nnz="-Anzahl in FOUND-NEW
+           01 TRIP-COUNT PIC 9(06) VALUE 0.
+      *    Boolean: die erste "dim="-Zeile des Datensatzes wurde bereits
+      *    verarbeitet - eine weitere "dim="-Zeile im selben Datensatz
+      *    eroeffnet damit nicht erneut Matrix A, sondern den optionalen
+      *    zweiten Block fuer Matrix B des verallgemeinerten
+      *    Eigenwertproblems A*x = lambda*B*x
+           01 SEEN-DIM PIC 9 VALUE 0.
+      *    Boolean: der Datensatz enthielt eine "x="-Zeile - bleibt sie
+      *    aus, generiert FOUND-NEW am Blockende einen zufaelligen
+      *    Einheitsvektor, statt INPUT-VEKTOR beim Nullvektor aus
+      *    INITIALIZE INPUT-VEKTOR zu belassen (Startpunkt, an dem die
+      *    Vectoriteration nie von der Stelle kommt)
+           01 SEEN-X PIC 9 VALUE 0.
+      *    Boolean: nachfolgende dichte Matrixzeilen gehoeren zum
+      *    Matrix-B-Block (ELEMB/ROWB) statt zu Matrix A (ELEM/ROW)
+           01 READING-MATRIX-B PIC 9 VALUE 0.
            01 SKIP-COPY PIC 999 VALUE 0.
+      *    Ueberlebt als WORKING-STORAGE mehrere CALLs hinweg (solange
+      *    das Programm nicht CANCELed wird) und haelt so die Leseposition
+      *    in input.txt zwischen den Datensaetzen fest, statt die Datei
+      *    fuer jeden Datensatz neu von vorne einzulesen.
+      *    0 = noch nicht geoeffnet, 1 = geoeffnet, 2 = erschoepft
+           01 FILE-OPENED PIC 9 VALUE 0.
+      *    Haelt den Dateinamen des zuletzt bearbeiteten Paars fest;
+      *    weicht INPUT-FILENAME davon ab, verarbeitet BatchControl ein
+      *    neues Paar und die Datei muss frisch geoeffnet werden, auch
+      *    wenn FILE-OPENED noch von der vorigen Datei her gesetzt ist
+           01 LAST-FILENAME PIC X(80) VALUE SPACES.
+      *    Name der externen Startvektor-Datei aus "x=file:..." und
+      *    ihr Dateistatus - wird je Datensatz frisch geoeffnet und
+      *    wieder geschlossen, keine sticky Leseposition noetig
+           01 XVEC-FILENAME PIC X(80).
+           01 XVEC-FILE-STATUS PIC XX.
+           01 XVEC-EOF PIC 9 VALUE 0.
+      *    BLOCK-DONE fungiert als Boolean: Ende des aktuellen Datensatzes
+      *    (Trennzeile "==========" gefunden) erreicht
+           01 BLOCK-DONE PIC 9 VALUE 0.
+      *    HAVE-DATA fungiert als Boolean: es wurde bereits mindestens
+      *    eine Zeile des Zieldatensatzes gelesen (SKIP-COPY = 0)
+           01 HAVE-DATA PIC 9 VALUE 0.
+      *    BLOCK-ERROR fungiert als Boolean: der aktuelle Datensatz ist
+      *    fehlerhaft (ERRORMSG gesetzt), der Rest seiner Zeilen wird nur
+      *    noch ueberlesen bis zur naechsten Trennzeile, ohne die Datei
+      *    zu schliessen, damit der naechste Datensatz normal folgt
+           01 BLOCK-ERROR PIC 9 VALUE 0.
+      *    Anzeigefaehige Kopie von RECORD-NUM, da STRING keine COMP-3
+      *    Felder direkt aufnehmen kann
+           01 RECORD-NUM-DISP PIC ZZZZZ9.
+      *    Anzeigefaehige Kopie des urspruenglich angeforderten SKIP,
+      *    fuer die Fehlermeldung wenn die Datei vor dessen Erreichen
+      *    zuende ist - siehe MAIN-PROCEDURE
+           01 SKIP-DISP PIC ZZZ9.
+      *    Anzeigefaehige Kopien von ROW/DIM-M fuer die Zeilenzahl-
+      *    Pruefung in FOUND-NEW
+           01 ROWS-READ-DISP PIC ZZZ9.
+           01 DIM-M-DISP PIC ZZZ9.
+      *    Anzeigefelder fuer den nnz=-Abgleich - NNZ ist PIC 9(06) und
+      *    passt nicht in die vierstelligen ROWS-READ-DISP/DIM-M-DISP
+           01 TRIP-COUNT-DISP PIC ZZZZZ9.
+           01 NNZ-DISP PIC ZZZZZ9.
+      *    Zerlegung einer Tripel-Zeile "row col value" im Format
+      *    TRIPLET
+           01 TRIPLETZERLEGUNG.
+               05 TRIP-ROW-TOK PIC X(10).
+               05 TRIP-COL-TOK PIC X(10).
+               05 TRIP-VAL-TOK PIC X(30).
+               05 TRIP-ROW PIC 9(04).
+               05 TRIP-COL PIC 9(04).
+      *    Ueberlebt als WORKING-STORAGE mehrere CALLs hinweg (wie
+      *    FILE-OPENED) - FUNCTION RANDOM wird nur beim allerersten
+      *    fehlenden Start-Vektor des Laufs mit einem Integer-Seed neu
+      *    aufgesetzt, jeder weitere fehlende Start-Vektor zieht den
+      *    naechsten Wert aus derselben Folge statt sie zu wiederholen
+           01 RANDOM-SEEDED PIC 9 VALUE 0.
+           01 RANDOM-SEED PIC 9(09).
+           01 RANDOM-VAL PIC S9(01)V9(09) COMP-3.
+      *    Zeitstempel zum Ableiten des Seeds fuer FUNCTION RANDOM,
+      *    gleich aufgebaut wie OutputHandling.AUDIT-TIMESTAMP
+           01 RAND-TIMESTAMP.
+               05 RAND-TS-DATE PIC X(08).
+               05 RAND-TS-TIME PIC X(06).
+               05 FILLER PIC X(14).
+           01 RAND-I PIC 9(04) COMP-3.
+           01 RAND-SUMSQ PIC S9(06)V9(16) COMP-3.
+           01 RAND-NORM PIC S9(06)V9(16) COMP-3.
        LINKAGE SECTION.
            COPY "InputMatrix.cpy".
+           COPY "InputMatrixB.cpy".
            COPY "Abbruch.cpy".
            COPY "VectorDim.cpy".
-       PROCEDURE DIVISION USING INPUT-VEKTOR ABBRUCH MATRIX SKIP.
+           COPY "FileNames.cpy".
+       PROCEDURE DIVISION USING INPUT-VEKTOR ABBRUCH MATRIX MATRIXB SKIP
+           NO-MORE-DATA FILE-NAMES.
        MAIN-PROCEDURE.
            INITIALIZE INPUT-VEKTOR
-           OPEN INPUT INPUTF
-           IF FILE-STATUS NOT = '00'
-                THEN PERFORM HANDLE-ERROR STOP RUN.
+           MOVE 0 TO NO-MORE-DATA
+
+      *    Ein neues Dateinamenpaar wurde von BatchControl geliefert -
+      *    eine eventuell noch offene vorige Datei schliessen und ganz
+      *    von vorn beginnen, auch wenn FILE-OPENED noch auf die alte
+      *    Datei zeigt
+           IF LAST-FILENAME NOT = SPACES
+               AND INPUT-FILENAME NOT = LAST-FILENAME
+               IF FILE-OPENED = 1
+                   CLOSE INPUTF
+               END-IF
+               MOVE 0 TO FILE-OPENED
+           END-IF
+           MOVE INPUT-FILENAME TO LAST-FILENAME
 
-           MOVE SKIP TO SKIP-COPY
-      *  jede zeile einzeln einlesen
-           PERFORM UNTIL FILE-EOF=1
+      *    Datei bereits erschoepft (voriger Aufruf ist auf das echte
+      *    Dateiende gestossen) - kein erneutes OPEN noetig
+           IF FILE-OPENED = 2
+               MOVE 1 TO NO-MORE-DATA
+               EXIT PROGRAM
+           END-IF
+
+      *    Die Datei wird nur beim allerersten Aufruf geoeffnet und
+      *    bleibt danach ueber mehrere CALLs hinweg offen, damit jeder
+      *    weitere Datensatz direkt an der zuletzt erreichten Position
+      *    weitergelesen wird, statt input.txt jedesmal neu von vorne
+      *    zu durchlaufen
+           IF FILE-OPENED = 0
+               OPEN INPUT INPUTF
+               IF FILE-STATUS NOT = '00'
+                    THEN PERFORM HANDLE-ERROR STOP RUN
+               END-IF
+               MOVE SKIP TO SKIP-COPY
+               MOVE 1 TO FILE-OPENED
+               MOVE 0 TO RECORD-NUM
+           END-IF
+
+           MOVE 0 TO FILE-EOF
+           MOVE 0 TO BLOCK-DONE
+           MOVE 0 TO HAVE-DATA
+           MOVE 0 TO BLOCK-ERROR
+           MOVE 1 TO ROW
+           MOVE 1 TO ROWB
+           MOVE 0 TO SEEN-DIM
+           MOVE 0 TO SEEN-X
+           MOVE 0 TO READING-MATRIX-B
+           MOVE 1 TO VECTOR-POINTER
+           MOVE SPACES TO DATASET-NAME
+           MOVE "DENSE" TO INPUT-FORMAT
+           MOVE 0 TO NNZ
+           MOVE 0 TO TRIP-COUNT
+           MOVE 0 TO SHIFT-VALUE
+           MOVE 0 TO CSV-OUTPUT
+           MOVE 0 TO SPLIT-OUTPUT
+           MOVE 1 TO TOPK
+           MOVE 0 TO GENERALIZED-MODE
+           MOVE 0 TO DEBUG-OUTPUT
+           MOVE "VERBOSE" TO VERBOSITY
+           MOVE 0 TO BAND-WIDTH
+
+      *  jede zeile einzeln einlesen, bis der Datensatz zuende ist oder
+      *  das physische Dateiende erreicht wird
+           PERFORM UNTIL FILE-EOF = 1 OR BLOCK-DONE = 1
               READ INPUTF
                   AT END  MOVE 1 TO FILE-EOF
-                  NOT AT END PERFORM READLINE
+                  NOT AT END ADD 1 TO RECORD-NUM
+                             PERFORM READLINE
               END-READ
            END-PERFORM
-           MOVE 0 TO FILE-EOF
+
+           IF FILE-EOF = 1
+      *        echtes Dateiende: kein Trennstrich mehr vorhanden. Wenn
+      *        dabei noch Daten fuer den Zieldatensatz gelesen wurden
+      *        (letzter Datensatz ohne abschliessende Trennzeile) zaehlt
+      *        das noch als gueltiger Treffer, die Datei ist aber danach
+      *        erschoepft
+               CLOSE INPUTF
+               MOVE 2 TO FILE-OPENED
+               IF HAVE-DATA = 0
+                   IF SKIP-COPY > 0
+      *                Das Dateiende kam, bevor der per SKIP
+      *                angeforderte Startdatensatz ueberhaupt erreicht
+      *                wurde - die Datei enthaelt schlicht weniger
+      *                Datensaetze als angefordert. Kein stilles
+      *                NO-MORE-DATA, sondern ein regulaerer, gemeldeter
+      *                Fehler; der naechste Aufruf findet FILE-OPENED
+      *                bereits auf 2 und beendet den Lauf dann sauber
+                       MOVE RECORD-NUM TO RECORD-NUM-DISP
+                       MOVE SKIP TO SKIP-DISP
+                       STRING "[InputHandling.MAIN-PROCEDURE] Satz "
+                           RECORD-NUM-DISP DELIMITED BY SIZE
+                           ": Error: angeforderter Startdatensatz "
+                           DELIMITED BY SIZE
+                           SKIP-DISP DELIMITED BY SIZE
+                           " existiert nicht, Datei hat nicht genug"
+                           DELIMITED BY SIZE
+                           " Datensaetze!" DELIMITED BY SIZE
+                           INTO ERRORMSG
+                       DISPLAY ERRORMSG
+                       MOVE 1 TO BLOCK-ERROR
+                   ELSE
+                       MOVE 1 TO NO-MORE-DATA
+                   END-IF
+               END-IF
+           END-IF
+
            MOVE 1 TO ROW
            MOVE 1 TO VECTOR-POINTER
-           ADD 1 TO SKIP
-           CLOSE INPUTF
            EXIT PROGRAM
            .
       * liest eine zeile und entscheidet wie sie weiter verarbeitet werden soll
        READLINE.
            DISPLAY INPUT-LINE
            MOVE 0 TO OPTION-FOUND
+           IF SKIP-COPY = 0
+               MOVE 1 TO HAVE-DATA
+           END-IF
 
            MOVE 0 TO COUNTER
            INSPECT INPUT-LINE TALLYING COUNTER FOR LEADING "==========".
@@ -65,26 +271,118 @@
            END-IF
       * solange skippen bis wir am richtigen record sind
            IF SKIP-COPY NOT = 0 THEN MOVE 1 TO OPTION-FOUND END-IF
+      * nach einem Fehler im Datensatz nur noch bis zur Trennzeile
+      * ueberlesen, ohne die restlichen Zeilen zu interpretieren
+           IF BLOCK-ERROR = 1 THEN MOVE 1 TO OPTION-FOUND END-IF
 
-      * werte fÃ¼r dim, n, epsilon und den start vektor
+      * werte fÃ¼r dim, n, epsilon und den start vektor - waehrend noch
+      * fruehere Datensaetze uebersprungen werden (SKIP-COPY NOT = 0)
+      * duerfen ihre Zeilen nicht interpretiert werden, sonst verfaelschen
+      * sie SEEN-DIM/ROW/ROWB/READING-MATRIX-B fuer den erst noch
+      * folgenden Zieldatensatz
+           IF BLOCK-ERROR = 0 AND SKIP-COPY = 0
            MOVE 0 TO COUNTER
-           INSPECT INPUT-LINE TALLYING COUNTER FOR LEADING "dim=".
+           INSPECT INPUT-LINE TALLYING COUNTER FOR LEADING "dim="
            IF COUNTER > 0 THEN PERFORM FOUND-DIM MOVE 1 TO OPTION-FOUND
            END-IF
            MOVE 0 TO COUNTER
-           INSPECT INPUT-LINE TALLYING COUNTER FOR LEADING "n=".
+           INSPECT INPUT-LINE TALLYING COUNTER FOR LEADING "n="
            IF COUNTER > 0 THEN PERFORM FOUND-N MOVE 1 TO OPTION-FOUND
            END-IF
            MOVE 0 TO COUNTER
-           INSPECT INPUT-LINE TALLYING COUNTER FOR LEADING "e=".
+           INSPECT INPUT-LINE TALLYING COUNTER FOR LEADING "e="
            IF COUNTER > 0 THEN PERFORM FOUND-E MOVE 1 TO OPTION-FOUND
            END-IF
            MOVE 0 TO COUNTER
-           INSPECT INPUT-LINE TALLYING COUNTER FOR LEADING "x=".
+           INSPECT INPUT-LINE TALLYING COUNTER FOR LEADING "sparsity="
+           IF COUNTER > 0 THEN PERFORM FOUND-SPARSITY
+              MOVE 1 TO OPTION-FOUND
+           END-IF
+           MOVE 0 TO COUNTER
+           INSPECT INPUT-LINE TALLYING COUNTER FOR LEADING "drift="
+           IF COUNTER > 0 THEN PERFORM FOUND-DRIFT
+              MOVE 1 TO OPTION-FOUND
+           END-IF
+           MOVE 0 TO COUNTER
+           INSPECT INPUT-LINE TALLYING COUNTER FOR LEADING "mode="
+           IF COUNTER > 0 THEN PERFORM FOUND-MODE
+              MOVE 1 TO OPTION-FOUND
+           END-IF
+           MOVE 0 TO COUNTER
+           INSPECT INPUT-LINE TALLYING COUNTER FOR LEADING "x="
            IF COUNTER > 0 THEN PERFORM FOUND-X MOVE 1 TO OPTION-FOUND
            END-IF
-      * else: eine weitere zeile der input matrix
+           MOVE 0 TO COUNTER
+           INSPECT INPUT-LINE TALLYING COUNTER FOR LEADING "s="
+           IF COUNTER > 0 THEN PERFORM FOUND-SHIFT
+              MOVE 1 TO OPTION-FOUND
+           END-IF
+           MOVE 0 TO COUNTER
+           INSPECT INPUT-LINE TALLYING COUNTER FOR LEADING "csv="
+           IF COUNTER > 0 THEN PERFORM FOUND-CSV
+              MOVE 1 TO OPTION-FOUND
+           END-IF
+           MOVE 0 TO COUNTER
+           INSPECT INPUT-LINE TALLYING COUNTER FOR LEADING "split="
+           IF COUNTER > 0 THEN PERFORM FOUND-SPLIT
+              MOVE 1 TO OPTION-FOUND
+           END-IF
+           MOVE 0 TO COUNTER
+           INSPECT INPUT-LINE TALLYING COUNTER FOR LEADING "name="
+           IF COUNTER > 0 THEN PERFORM FOUND-NAME
+              MOVE 1 TO OPTION-FOUND
+           END-IF
+           MOVE 0 TO COUNTER
+           INSPECT INPUT-LINE TALLYING COUNTER FOR LEADING "format="
+           IF COUNTER > 0 THEN PERFORM FOUND-FORMAT
+              MOVE 1 TO OPTION-FOUND
+           END-IF
+           MOVE 0 TO COUNTER
+           INSPECT INPUT-LINE TALLYING COUNTER FOR LEADING "nnz="
+           IF COUNTER > 0 THEN PERFORM FOUND-NNZ
+              MOVE 1 TO OPTION-FOUND
+           END-IF
+           MOVE 0 TO COUNTER
+           INSPECT INPUT-LINE TALLYING COUNTER FOR LEADING "topk="
+           IF COUNTER > 0 THEN PERFORM FOUND-TOPK
+              MOVE 1 TO OPTION-FOUND
+           END-IF
+           MOVE 0 TO COUNTER
+           INSPECT INPUT-LINE TALLYING COUNTER FOR LEADING "debug="
+           IF COUNTER > 0 THEN PERFORM FOUND-DEBUG
+              MOVE 1 TO OPTION-FOUND
+           END-IF
+           MOVE 0 TO COUNTER
+           INSPECT INPUT-LINE TALLYING COUNTER FOR LEADING "verbosity="
+           IF COUNTER > 0 THEN PERFORM FOUND-VERBOSITY
+              MOVE 1 TO OPTION-FOUND
+           END-IF
+           MOVE 0 TO COUNTER
+           INSPECT INPUT-LINE TALLYING COUNTER FOR LEADING "band="
+           IF COUNTER > 0 THEN PERFORM FOUND-BAND
+              MOVE 1 TO OPTION-FOUND
+           END-IF
+      * else: eine weitere zeile der input matrix, entweder als volle
+      * dichte Zeile oder als "row col value" Tripel
            IF OPTION-FOUND = 0
+             IF READING-MATRIX-B = 1
+      *       Zeile gehoert zum zweiten "dim="/Matrix-Block (Matrix B
+      *       des verallgemeinerten Eigenwertproblems) - nur im DENSE
+      *       Format unterstuetzt, wie schon FOUND-DIM sicherstellt
+             MOVE 1 TO VECTOR-POINTER
+             MOVE 1 TO COUNTER
+             PERFORM UNTIL COUNTER > DIM-B
+               UNSTRING INPUT-LINE DELIMITED BY SPACES INTO DUMMY
+               WITH POINTER VECTOR-POINTER END-UNSTRING
+               MOVE FUNCTION NUMVAL(DUMMY) TO ELEMB(ROWB,COUNTER)
+               MOVE SPACES TO DUMMY
+               ADD 1 TO COUNTER
+             END-PERFORM
+             ADD 1 TO ROWB
+             ELSE
+             IF INPUT-FORMAT = "TRIPLET"
+                PERFORM FOUND-TRIPLET
+             ELSE
              MOVE 1 TO VECTOR-POINTER
              MOVE 1 TO COUNTER
              PERFORM UNTIL COUNTER > DIM-M
@@ -102,99 +400,511 @@
              ADD 1 TO COUNTER
              END-PERFORM
              ADD 1 TO ROW
+             END-IF
+             END-IF
+           END-IF
            END-IF
            .
-      * liest die dimension der matrix ein
+      * liest die dimension der matrix ein - die erste "dim="-Zeile
+      * eines Datensatzes eroeffnet Matrix A, eine zweite eroeffnet den
+      * optionalen Matrix-B-Block des verallgemeinerten
+      * Eigenwertproblems A*x = lambda*B*x (siehe GeneralizedIteration)
        FOUND-DIM.
+           IF SEEN-DIM = 0
+               MOVE 1 TO SEEN-DIM
       * Prefix eliminieren
-           INSPECT INPUT-LINE REPLACING ALL "dim=" BY SPACE
+               INSPECT INPUT-LINE REPLACING ALL "dim=" BY SPACE
       * Zum sicherstellen das der String numerisch ist
-           INSPECT INPUT-LINE REPLACING LEADING SPACE BY ZEROES
-           MOVE FUNCTION NUMVAL(INPUT-LINE) TO DIM-I
-           MOVE FUNCTION NUMVAL(INPUT-LINE) TO DIM-M
-           IF DIM-I = 0 THEN
-               STRING "Error:" INPUT-LINE DELIMITED BY SPACE
-               ". dim ist nicht numerisch oder ist 0!" INTO ERRORMSG
-               DISPLAY ERRORMSG
-               CLOSE INPUTF
-               EXIT PROGRAM
-               ELSE DISPLAY "Found dim " DIM-I
+               INSPECT INPUT-LINE REPLACING LEADING SPACE BY ZEROES
+               MOVE FUNCTION NUMVAL(INPUT-LINE) TO DIM-I
+               MOVE FUNCTION NUMVAL(INPUT-LINE) TO DIM-M
+               IF DIM-I = 0 THEN
+                   MOVE RECORD-NUM TO RECORD-NUM-DISP
+                   STRING "[InputHandling.FOUND-DIM] Satz "
+                   RECORD-NUM-DISP DELIMITED BY SIZE
+                   ": Error:" INPUT-LINE DELIMITED BY SPACE
+                   ". dim ist nicht numerisch oder ist 0!" INTO ERRORMSG
+                   DISPLAY ERRORMSG
+                   MOVE 1 TO BLOCK-ERROR
+                   ELSE DISPLAY "Found dim " DIM-I
+               END-IF
+           ELSE
+               MOVE 1 TO GENERALIZED-MODE
+               MOVE 1 TO READING-MATRIX-B
+               MOVE 1 TO ROWB
+      * Prefix eliminieren
+               INSPECT INPUT-LINE REPLACING ALL "dim=" BY SPACE
+      * Zum sicherstellen das der String numerisch ist
+               INSPECT INPUT-LINE REPLACING LEADING SPACE BY ZEROES
+               MOVE FUNCTION NUMVAL(INPUT-LINE) TO DIM-B
+               IF DIM-B = 0 THEN
+                   MOVE RECORD-NUM TO RECORD-NUM-DISP
+                   STRING "[InputHandling.FOUND-DIM] Satz "
+                   RECORD-NUM-DISP DELIMITED BY SIZE
+                   ": Error:" INPUT-LINE DELIMITED BY SPACE
+                   ". bdim ist nicht numerisch oder ist 0!" INTO
+                   ERRORMSG
+                   DISPLAY ERRORMSG
+                   MOVE 1 TO BLOCK-ERROR
+                   ELSE DISPLAY "Found bdim " DIM-B
+               END-IF
            END-IF
            .
-      * liest den wert fuer nmax ein
+      * liest den wert fuer nmax ein - "n=0" ist ein gueltiger
+      * expliziter Wert (validieren, aber nicht iterieren), nur eine
+      * tatsaechlich nicht-numerische Zeile ist ein Fehler
        FOUND-N.
       * Prefix eliminieren
            INSPECT INPUT-LINE REPLACING ALL "n=" BY SPACE
       * Zum sicherstellen das der String numerisch ist
            INSPECT INPUT-LINE REPLACING LEADING SPACE BY ZEROES
-           MOVE FUNCTION NUMVAL(INPUT-LINE) TO N
-           IF N = 0 THEN
-               STRING "Error:" INPUT-LINE DELIMITED BY SPACE
-               ". n ist nicht numerisch oder ist 0!" INTO ERRORMSG
+           MOVE FUNCTION TEST-NUMVAL(INPUT-LINE) TO NUMVAL-CHECK
+           IF NUMVAL-CHECK NOT = 0 THEN
+               MOVE RECORD-NUM TO RECORD-NUM-DISP
+               STRING "[InputHandling.FOUND-N] Satz " RECORD-NUM-DISP
+               DELIMITED BY SIZE
+               ": Error:" INPUT-LINE DELIMITED BY SPACE
+               ". n ist nicht numerisch!" INTO ERRORMSG
                DISPLAY ERRORMSG
-               CLOSE INPUTF
-               EXIT PROGRAM
-           ELSE DISPLAY "Found n " N
+               MOVE 1 TO BLOCK-ERROR
+           ELSE
+               MOVE FUNCTION NUMVAL(INPUT-LINE) TO N
+               DISPLAY "Found n " N
            END-IF
            .
-      * liest epsilon ein
+      * liest epsilon ein - "e=0" ist ein gueltiger expliziter Wert
+      * (nur exakte Konvergenz erfuellt das Abbruchkriterium), nur eine
+      * tatsaechlich nicht-numerische Zeile ist ein Fehler
        FOUND-E.
       * Prefix eliminieren
            INSPECT INPUT-LINE REPLACING ALL "e=" BY SPACE
       * Zum sicherstellen das der String numerisch ist
            INSPECT INPUT-LINE REPLACING LEADING SPACE BY ZEROES
-           MOVE FUNCTION NUMVAL(INPUT-LINE) TO EPSILON
-           IF EPSILON = 0 THEN
-               STRING "Error:" INPUT-LINE DELIMITED BY SPACE
-               ". e ist nicht numerisch oder ist 0!" INTO ERRORMSG
+           MOVE FUNCTION TEST-NUMVAL(INPUT-LINE) TO NUMVAL-CHECK
+           IF NUMVAL-CHECK NOT = 0 THEN
+               MOVE RECORD-NUM TO RECORD-NUM-DISP
+               STRING "[InputHandling.FOUND-E] Satz " RECORD-NUM-DISP
+               DELIMITED BY SIZE
+               ": Error:" INPUT-LINE DELIMITED BY SPACE
+               ". e ist nicht numerisch!" INTO ERRORMSG
                DISPLAY ERRORMSG
-               CLOSE INPUTF
-               EXIT PROGRAM
-           ELSE DISPLAY "Found e " EPSILON
+               MOVE 1 TO BLOCK-ERROR
+           ELSE
+               MOVE FUNCTION NUMVAL(INPUT-LINE) TO EPSILON
+               DISPLAY "Found e " EPSILON
+           END-IF
+           .
+      * liest die konfigurierbare Duennbesetzt-Schwelle (in %) ein
+       FOUND-SPARSITY.
+      * Prefix eliminieren
+           INSPECT INPUT-LINE REPLACING ALL "sparsity=" BY SPACE
+      * Zum sicherstellen das der String numerisch ist
+           INSPECT INPUT-LINE REPLACING LEADING SPACE BY ZEROES
+           MOVE FUNCTION NUMVAL(INPUT-LINE) TO SPARSITY-THRESHOLD
+           DISPLAY "Found sparsity " SPARSITY-THRESHOLD
+           .
+      * liest die konfigurierbare Drift-Schwelle (in %) ein
+       FOUND-DRIFT.
+      * Prefix eliminieren
+           INSPECT INPUT-LINE REPLACING ALL "drift=" BY SPACE
+      * Zum sicherstellen das der String numerisch ist
+           INSPECT INPUT-LINE REPLACING LEADING SPACE BY ZEROES
+           MOVE FUNCTION NUMVAL(INPUT-LINE) TO DRIFT-THRESHOLD
+           DISPLAY "Found drift " DRIFT-THRESHOLD
+           .
+      * liest die Verschiebung s fuer die verschobene Vectoriteration
+      * ein (Modus "power" iteriert dann auf A - s*I statt auf A)
+       FOUND-SHIFT.
+      * Prefix eliminieren
+           INSPECT INPUT-LINE REPLACING ALL "s=" BY SPACE
+           MOVE FUNCTION NUMVAL(INPUT-LINE) TO SHIFT-VALUE
+           DISPLAY "Found shift " SHIFT-VALUE
+           .
+      * liest den Iterationsmodus ein: "power" (Standard), "inverse"
+      * fuer die inverse Vectoriteration oder "validate" um den
+      * Datensatz nur einzulesen und zu validieren
+       FOUND-MODE.
+           MOVE 0 TO COUNTER
+           INSPECT INPUT-LINE TALLYING COUNTER FOR ALL "inverse"
+           IF COUNTER > 0
+               MOVE "INVERSE" TO ITER-MODE
+           ELSE
+               MOVE 0 TO COUNTER
+               INSPECT INPUT-LINE TALLYING COUNTER FOR ALL "validate"
+               IF COUNTER > 0
+                   MOVE "VALIDATE" TO ITER-MODE
+               ELSE
+                   MOVE "POWER" TO ITER-MODE
+               END-IF
            END-IF
+           DISPLAY "Found mode " ITER-MODE
            .
-      * liest den startvektor ein
+      * liest das Format der Matrixzeilen ein: "dense" (Standard) oder
+      * "triplet" fuer Matrix-Market-artige "row col value" Zeilen
+       FOUND-FORMAT.
+           MOVE 0 TO COUNTER
+           INSPECT INPUT-LINE TALLYING COUNTER FOR ALL "triplet"
+           IF COUNTER > 0
+               MOVE "TRIPLET" TO INPUT-FORMAT
+           ELSE
+               MOVE "DENSE" TO INPUT-FORMAT
+           END-IF
+           DISPLAY "Found format " INPUT-FORMAT
+           .
+      * liest die Anzahl der Tripel-Zeilen fuer das Format TRIPLET ein
+       FOUND-NNZ.
+      * Prefix eliminieren
+           INSPECT INPUT-LINE REPLACING ALL "nnz=" BY SPACE
+           INSPECT INPUT-LINE REPLACING LEADING SPACE BY ZEROES
+           MOVE FUNCTION NUMVAL(INPUT-LINE) TO NNZ
+           DISPLAY "Found nnz " NNZ
+           .
+      * liest die Anzahl der per Deflation zu ermittelnden Eigenwerte
+      * ein - kleiner 1 zaehlt wie 1 (nur der dominante Eigenwert)
+       FOUND-TOPK.
+      * Prefix eliminieren
+           INSPECT INPUT-LINE REPLACING ALL "topk=" BY SPACE
+           INSPECT INPUT-LINE REPLACING LEADING SPACE BY ZEROES
+           MOVE FUNCTION NUMVAL(INPUT-LINE) TO TOPK
+           IF TOPK < 1
+               MOVE 1 TO TOPK
+           END-IF
+      *    EW-ENTRY in EigenList.cpy ist auf OCCURS 1 TO 19 begrenzt
+           IF TOPK > 19
+               MOVE 19 TO TOPK
+           END-IF
+           DISPLAY "Found topk " TOPK
+           .
+      * liest den Schalter fuer den zusaetzlichen CSV-Export ein
+       FOUND-CSV.
+      * Prefix eliminieren
+           INSPECT INPUT-LINE REPLACING ALL "csv=" BY SPACE
+           INSPECT INPUT-LINE REPLACING LEADING SPACE BY ZEROES
+           MOVE FUNCTION NUMVAL(INPUT-LINE) TO CSV-OUTPUT
+           DISPLAY "Found csv " CSV-OUTPUT
+           .
+      * liest den Schalter fuer den CRS-Debug-Dump nach output.txt ein
+       FOUND-DEBUG.
+      * Prefix eliminieren
+           INSPECT INPUT-LINE REPLACING ALL "debug=" BY SPACE
+           INSPECT INPUT-LINE REPLACING LEADING SPACE BY ZEROES
+           MOVE FUNCTION NUMVAL(INPUT-LINE) TO DEBUG-OUTPUT
+           DISPLAY "Found debug " DEBUG-OUTPUT
+           .
+      * liest den Detailgrad fuer OutputHandling.PRINT-OUTPUT ein:
+      * "quiet", "normal" oder "verbose" (Standard)
+       FOUND-VERBOSITY.
+           MOVE 0 TO COUNTER
+           INSPECT INPUT-LINE TALLYING COUNTER FOR ALL "quiet"
+           IF COUNTER > 0
+               MOVE "QUIET" TO VERBOSITY
+           ELSE
+               MOVE 0 TO COUNTER
+               INSPECT INPUT-LINE TALLYING COUNTER FOR ALL "normal"
+               IF COUNTER > 0
+                   MOVE "NORMAL" TO VERBOSITY
+               ELSE
+                   MOVE "VERBOSE" TO VERBOSITY
+               END-IF
+           END-IF
+           DISPLAY "Found verbosity " VERBOSITY
+           .
+      * liest die deklarierte halbe Bandbreite einer Bandmatrix ein
+       FOUND-BAND.
+      * Prefix eliminieren
+           INSPECT INPUT-LINE REPLACING ALL "band=" BY SPACE
+           INSPECT INPUT-LINE REPLACING LEADING SPACE BY ZEROES
+           MOVE FUNCTION NUMVAL(INPUT-LINE) TO BAND-WIDTH
+           DISPLAY "Found band " BAND-WIDTH
+           .
+      * liest den Schalter fuer ein eigenes, nach Satznummer oder Name
+      * benanntes output.txt fuer diesen Datensatz ein
+       FOUND-SPLIT.
+      * Prefix eliminieren
+           INSPECT INPUT-LINE REPLACING ALL "split=" BY SPACE
+           INSPECT INPUT-LINE REPLACING LEADING SPACE BY ZEROES
+           MOVE FUNCTION NUMVAL(INPUT-LINE) TO SPLIT-OUTPUT
+           DISPLAY "Found split " SPLIT-OUTPUT
+           .
+      * liest den optionalen Namen des Datensatzes ein, damit er im
+      * Report identifizierbar ist statt nur ueber seine Blockposition
+       FOUND-NAME.
+      * Prefix eliminieren
+           INSPECT INPUT-LINE REPLACING ALL "name=" BY SPACE
+           MOVE FUNCTION TRIM(INPUT-LINE) TO DATASET-NAME
+      *    audit.txt und DRIFT-SCAN-LINE (OutputHandling.cbl) behandeln
+      *    den Datensatznamen als ein einzelnes space-getrenntes Feld -
+      *    interne Leerzeichen wuerden die Tokenzuordnung verschieben,
+      *    daher hier durch Unterstriche ersetzen
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(DATASET-NAME)) TO
+               NAME-LEN
+           IF NAME-LEN > 0
+               INSPECT DATASET-NAME(1:NAME-LEN) REPLACING ALL
+                   SPACE BY "_"
+           END-IF
+           DISPLAY "Found name " DATASET-NAME
+           .
+      * liest den startvektor ein - entweder als Zahlenliste direkt in
+      * der Zeile, oder, per "x=file:name", aus einer externen Datei
+      * mit einem Wert je Zeile
        FOUND-X.
+           MOVE 1 TO SEEN-X
       * Prefix eliminieren
            INSPECT INPUT-LINE REPLACING ALL "x=" BY SPACE
+           MOVE FUNCTION TRIM(INPUT-LINE) TO DUMMY
+
+           IF DUMMY(1:5) = "file:"
+               MOVE DUMMY(6:75) TO XVEC-FILENAME
+               MOVE FUNCTION TRIM(XVEC-FILENAME) TO XVEC-FILENAME
+               MOVE SPACES TO DUMMY
+               PERFORM READ-XVECTOR-FILE
+           ELSE
+               MOVE DUMMY TO INPUT-LINE
+               MOVE SPACES TO DUMMY
       * Zum sicherstellen das der String numerisch ist
-           INSPECT INPUT-LINE REPLACING LEADING SPACE BY ZEROES
+               INSPECT INPUT-LINE REPLACING LEADING SPACE BY ZEROES
 
-           MOVE 1 TO VECTOR-POINTER
-           MOVE 1 TO COUNTER
+               MOVE 1 TO VECTOR-POINTER
+               MOVE 1 TO COUNTER
       * splittet den string bei leerzeichen ein
       * iteriert dann durch alle parts
-          PERFORM UNTIL COUNTER > DIM-I
-             UNSTRING INPUT-LINE DELIMITED BY SPACES INTO DUMMY
-             WITH POINTER VECTOR-POINTER END-UNSTRING
-      *       IF DUMMY IS NUMERIC THEN
-             MOVE FUNCTION NUMVAL-C(DUMMY) TO XI(COUNTER)
-             MOVE XI(COUNTER) TO XI-ORIG(COUNTER)
-      *       ELSE
-      *          DISPLAY "Error: xi " COUNTER " " DUMMY " ist nicht"
-      *          " numerisch!"
-      *          CLOSE INPUTF
-      *          EXIT PROGRAM
-      *       END-IF  TODO BESSERE FEHLERBEHANDLUNG XI PARSING
-             MOVE SPACES TO DUMMY
-             ADD 1 TO COUNTER
-           END-PERFORM
+              PERFORM UNTIL COUNTER > DIM-I
+                 UNSTRING INPUT-LINE DELIMITED BY SPACES INTO DUMMY
+                 WITH POINTER VECTOR-POINTER END-UNSTRING
+      *           IF DUMMY IS NUMERIC THEN
+                 MOVE FUNCTION NUMVAL-C(DUMMY) TO XI(COUNTER)
+                 MOVE XI(COUNTER) TO XI-ORIG(COUNTER)
+      *           ELSE
+      *              DISPLAY "Error: xi " COUNTER " " DUMMY " ist"
+      *              " nicht numerisch!"
+      *              CLOSE INPUTF
+      *              EXIT PROGRAM
+      *           END-IF  TODO BESSERE FEHLERBEHANDLUNG XI PARSING
+                 MOVE SPACES TO DUMMY
+                 ADD 1 TO COUNTER
+               END-PERFORM
+           END-IF
+           .
+      * liest den Startvektor aus der mit "x=file:" benannten externen
+      * Datei ein, ein Wert je Zeile; die Datei wird fuer diesen
+      * Datensatz frisch geoeffnet und danach sofort wieder geschlossen
+       READ-XVECTOR-FILE.
+           MOVE 0 TO XVEC-EOF
+           MOVE 1 TO COUNTER
+           OPEN INPUT XVECTORF
+           IF XVEC-FILE-STATUS NOT = '00'
+               MOVE RECORD-NUM TO RECORD-NUM-DISP
+               STRING "[InputHandling.FOUND-X] Satz " RECORD-NUM-DISP
+                   DELIMITED BY SIZE
+                   ": Error: Startvektor-Datei " XVEC-FILENAME
+                   DELIMITED BY SIZE
+                   " konnte nicht geoeffnet werden!" INTO ERRORMSG
+               DISPLAY ERRORMSG
+               MOVE 1 TO BLOCK-ERROR
+           ELSE
+               PERFORM UNTIL XVEC-EOF = 1 OR COUNTER > DIM-I
+                   READ XVECTORF
+                       AT END MOVE 1 TO XVEC-EOF
+                       NOT AT END
+                           MOVE FUNCTION NUMVAL-C(XVEC-LINE)
+                               TO XI(COUNTER)
+                           MOVE XI(COUNTER) TO XI-ORIG(COUNTER)
+                           ADD 1 TO COUNTER
+                   END-READ
+               END-PERFORM
+               CLOSE XVECTORF
+               DISPLAY "Found x from file " XVEC-FILENAME
+           END-IF
+           .
+      * liest eine Tripel-Zeile "row col value" ein und traegt den Wert
+      * direkt an der passenden Stelle in MATRIX ein - der Rest von
+      * MATRIX bleibt auf dem von MAIN vorinitialisierten Wert 0
+       FOUND-TRIPLET.
+           ADD 1 TO TRIP-COUNT
+           UNSTRING INPUT-LINE DELIMITED BY SPACES INTO
+               TRIP-ROW-TOK TRIP-COL-TOK TRIP-VAL-TOK
+           MOVE FUNCTION NUMVAL(TRIP-ROW-TOK) TO TRIP-ROW
+           MOVE FUNCTION NUMVAL(TRIP-COL-TOK) TO TRIP-COL
+           IF TRIP-ROW < 1 OR TRIP-ROW > DIM-M OR
+              TRIP-COL < 1 OR TRIP-COL > DIM-M THEN
+               MOVE RECORD-NUM TO RECORD-NUM-DISP
+               MOVE DIM-M TO DIM-M-DISP
+               STRING "[InputHandling.FOUND-TRIPLET] Satz "
+               RECORD-NUM-DISP DELIMITED BY SIZE
+               ": Error:" INPUT-LINE DELIMITED BY SPACE
+               ". Zeile/Spalte des Tripels liegt ausserhalb 1.."
+               DIM-M-DISP DELIMITED BY SIZE "!" INTO ERRORMSG
+               DISPLAY ERRORMSG
+               MOVE 1 TO BLOCK-ERROR
+           ELSE
+               MOVE FUNCTION NUMVAL(TRIP-VAL-TOK) TO ELEM(TRIP-ROW,
+                   TRIP-COL)
+           END-IF
            .
-      * ende einer input zeile
+      * trennzeile "==========" gefunden: entweder gehoert sie noch zum
+      * ueberspringen frueherer Datensaetze, oder sie beendet den
+      * gerade gelesenen Zieldatensatz
        FOUND-NEW.
-           DISPLAY "zuende gelese"
-           SUBTRACT 1 FROM SKIP-COPY
-           DISPLAY SKIP-COPY
-           CLOSE INPUTF
-           EXIT PROGRAM
+           IF SKIP-COPY > 0
+               SUBTRACT 1 FROM SKIP-COPY
+               DISPLAY "skip verbleibend " SKIP-COPY
+           ELSE
+      *        Zwei Trennzeilen direkt hintereinander (kein "dim=" und
+      *        damit auch kein "n="/"e="/"x="/keine Matrixzeile
+      *        dazwischen) - ein leichter Tippfehler beim Editieren
+      *        einer grossen Batch-Datei. Ohne diese explizite Pruefung
+      *        wuerde MAIN-PROCEDURE einen Datensatz mit leerem oder
+      *        von einem frueheren Datensatz uebriggebliebenem MATRIX/
+      *        INPUT-VEKTOR-Stand an Validation/CompressedRowStorage
+      *        weiterreichen. SEEN-DIM = 0 erkennt das zuverlaessig, da
+      *        eine erste "dim="-Zeile die einzige Voraussetzung ist,
+      *        um ueberhaupt Matrixzeilen sinnvoll einzulesen
+               IF BLOCK-ERROR = 0 AND SEEN-DIM = 0
+                   MOVE RECORD-NUM TO RECORD-NUM-DISP
+                   STRING "[InputHandling.FOUND-NEW] Satz "
+                       RECORD-NUM-DISP DELIMITED BY SIZE
+                       ": Error: leerer Datensatz (zwei Trennzeilen"
+                       DELIMITED BY SIZE
+                       " ohne dim=/n=/e=/x=/Matrixinhalt dazwischen)!"
+                       DELIMITED BY SIZE
+                       INTO ERRORMSG
+                   DISPLAY ERRORMSG
+                   MOVE 1 TO BLOCK-ERROR
+               END-IF
+      *        Bei DENSE-Datensaetzen muss ROW-1 (Anzahl der bereits
+      *        eingelesenen Matrixzeilen) genau DIM-M entsprechen -
+      *        eine fehlende Zeile darf nicht stillschweigend eine nur
+      *        teilweise gefuellte MATRIX durchreichen
+               IF BLOCK-ERROR = 0 AND INPUT-FORMAT = "DENSE"
+                  AND ROW - 1 NOT = DIM-M
+                   MOVE RECORD-NUM TO RECORD-NUM-DISP
+                   COMPUTE ROWS-READ-DISP = ROW - 1
+                   MOVE DIM-M TO DIM-M-DISP
+                   STRING "[InputHandling.FOUND-NEW] Satz "
+                       RECORD-NUM-DISP
+                       DELIMITED BY SIZE
+                       ": Error: dim=" DIM-M-DISP DELIMITED BY SIZE
+                       " aber nur " ROWS-READ-DISP
+                       " Matrixzeile(n) gefunden!" INTO ERRORMSG
+                   DISPLAY ERRORMSG
+                   MOVE 1 TO BLOCK-ERROR
+               END-IF
+      *        Analoge Pruefung fuer den optionalen Matrix-B-Block:
+      *        die Anzahl der gelesenen ELEMB-Zeilen muss zum zweiten
+      *        "dim="-Wert passen, und B muss dieselbe Dimension wie A
+      *        haben, da GeneralizedIteration beide gegen INPUT-VEKTOR
+      *        (Laenge DIM-I) verrechnet
+               IF BLOCK-ERROR = 0 AND GENERALIZED-ENABLED
+                  AND ROWB - 1 NOT = DIM-B
+                   MOVE RECORD-NUM TO RECORD-NUM-DISP
+                   COMPUTE ROWS-READ-DISP = ROWB - 1
+                   MOVE DIM-B TO DIM-M-DISP
+                   STRING "[InputHandling.FOUND-NEW] Satz "
+                       RECORD-NUM-DISP
+                       DELIMITED BY SIZE
+                       ": Error: bdim=" DIM-M-DISP DELIMITED BY SIZE
+                       " aber nur " ROWS-READ-DISP
+                       " Matrix-B-Zeile(n) gefunden!" INTO ERRORMSG
+                   DISPLAY ERRORMSG
+                   MOVE 1 TO BLOCK-ERROR
+               END-IF
+               IF BLOCK-ERROR = 0 AND GENERALIZED-ENABLED
+                  AND DIM-B NOT = DIM-M
+                   MOVE RECORD-NUM TO RECORD-NUM-DISP
+                   STRING "[InputHandling.FOUND-NEW] Satz "
+                       RECORD-NUM-DISP
+                       DELIMITED BY SIZE
+                       ": Error: Matrix B hat eine andere Dimension als"
+                       " Matrix A!" INTO ERRORMSG
+                   DISPLAY ERRORMSG
+                   MOVE 1 TO BLOCK-ERROR
+               END-IF
+      *        Analoge Pruefung fuer TRIPLET-Datensaetze: die Anzahl der
+      *        tatsaechlich gelesenen Tripel-Zeilen muss zur deklarierten
+      *        "nnz="-Anzahl passen, sonst bleibt ein falsches nnz=
+      *        stillschweigend unbemerkt
+               IF BLOCK-ERROR = 0 AND INPUT-FORMAT = "TRIPLET"
+                  AND TRIP-COUNT NOT = NNZ
+                   MOVE RECORD-NUM TO RECORD-NUM-DISP
+                   MOVE TRIP-COUNT TO TRIP-COUNT-DISP
+                   MOVE NNZ TO NNZ-DISP
+                   STRING "[InputHandling.FOUND-NEW] Satz "
+                       RECORD-NUM-DISP
+                       DELIMITED BY SIZE
+                       ": Error: nnz=" NNZ-DISP DELIMITED BY SIZE
+                       " aber " TRIP-COUNT-DISP
+                       " Tripel-Zeile(n) gefunden!" INTO ERRORMSG
+                   DISPLAY ERRORMSG
+                   MOVE 1 TO BLOCK-ERROR
+               END-IF
+               IF BLOCK-ERROR = 0 AND SEEN-X = 0
+                   PERFORM RANDOM-START-VECTOR
+               END-IF
+               DISPLAY "zuende gelesen"
+               MOVE 1 TO BLOCK-DONE
+           END-IF
+           .
+      * generiert einen zufaelligen Einheitsvektor fuer INPUT-VEKTOR,
+      * wenn der Datensatz keine "x="-Zeile enthielt - ohne diesen
+      * Ausweg wuerde die Vectoriteration vom Nullvektor aus starten
+      * (INITIALIZE INPUT-VEKTOR je Datensatz) und in ihrer eigenen
+      * NORMALIZE durch eine Norm von 0 dividieren
+       RANDOM-START-VECTOR.
+           IF RANDOM-SEEDED = 0
+               MOVE FUNCTION CURRENT-DATE TO RAND-TIMESTAMP
+               COMPUTE RANDOM-SEED = FUNCTION NUMVAL(RAND-TS-TIME)
+               MOVE FUNCTION RANDOM(RANDOM-SEED) TO RANDOM-VAL
+               MOVE 1 TO RANDOM-SEEDED
+           END-IF
+           MOVE 0.0 TO RAND-SUMSQ
+           MOVE 1 TO RAND-I
+           PERFORM UNTIL RAND-I > DIM-I
+               MOVE FUNCTION RANDOM TO RANDOM-VAL
+      *        FUNCTION RANDOM liefert einen Wert in [0;1) - auf
+      *        [-1;1) verschieben, damit der Vektor nicht in den rein
+      *        positiven Quadranten verzerrt ist
+               COMPUTE XI(RAND-I) = (RANDOM-VAL * 2.0) - 1.0
+               COMPUTE RAND-SUMSQ =
+                   RAND-SUMSQ + XI(RAND-I) * XI(RAND-I)
+               ADD 1 TO RAND-I
+           END-PERFORM
+           COMPUTE RAND-NORM = RAND-SUMSQ ** 0.5
+           IF RAND-NORM = 0
+      *        aeusserst unwahrscheinlicher Sonderfall (alle gezogenen
+      *        Werte exakt 0) - stattdessen den ersten Einheitsvektor
+      *        nehmen, statt mit einer Nulllaenge zu starten
+               MOVE 1 TO RAND-I
+               PERFORM UNTIL RAND-I > DIM-I
+                   IF RAND-I = 1
+                       MOVE 1.0 TO XI(RAND-I)
+                   ELSE
+                       MOVE 0.0 TO XI(RAND-I)
+                   END-IF
+                   MOVE XI(RAND-I) TO XI-ORIG(RAND-I)
+                   ADD 1 TO RAND-I
+               END-PERFORM
+           ELSE
+               MOVE 1 TO RAND-I
+               PERFORM UNTIL RAND-I > DIM-I
+                   COMPUTE XI(RAND-I) = XI(RAND-I) / RAND-NORM
+                   MOVE XI(RAND-I) TO XI-ORIG(RAND-I)
+                   ADD 1 TO RAND-I
+               END-PERFORM
+           END-IF
+           DISPLAY "Kein x= gefunden, Zufalls-Startvektor generiert"
            .
       * gibt einige fehlermeldungen fuer haeufige file errors aus
        HANDLE-ERROR.
+           MOVE RECORD-NUM TO RECORD-NUM-DISP
            IF FILE-STATUS = '35'
-           THEN STRING "Die Eingabedatei konnte nicht gefunden werden!"
+           THEN STRING "[InputHandling.HANDLE-ERROR] Satz "
+               RECORD-NUM-DISP
+               ": Die Eingabedatei konnte nicht gefunden werden!"
                INTO ERRORMSG
                DISPLAY ERRORMSG
-           ELSE STRING "Fehler " FILE-STATUS INTO ERRORMSG
+           ELSE STRING "[InputHandling.HANDLE-ERROR] Satz "
+               RECORD-NUM-DISP
+               ": Fehler " FILE-STATUS INTO ERRORMSG
                DISPLAY ERRORMSG
            CLOSE INPUTF
            EXIT PROGRAM
