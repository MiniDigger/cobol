@@ -1,19 +1,25 @@
       *    Dient der Speicherung der Werte != 0
-      *    Maximal 300.000 Elemente moeglich, da Matrix-Dim auf
-      *    1000 x 1000 beschraenkt, daher 0,3 * 10^6 = 300.000
+      *    Maximal 1.200.000 Elemente moeglich, da Matrix-Dim auf
+      *    2000 x 2000 beschraenkt, daher 0,3 * 4 * 10^6 = 1.200.000
+      *    (angehoben zusammen mit der Matrix-Dim von zuvor 1000x1000/
+      *    300.000; DIM-VAL/DIM-COLS auf PIC 9(07) verbreitert, da sie
+      *    sonst den neuen Hoechstwert gar nicht mehr adressieren
+      *    koennten)
            01 CRS-VALS.
-               05 DIM-VAL PIC 9(03).
+               05 DIM-VAL PIC 9(07).
                05 VAL PIC S9(06)V9(04) COMP-3
-                       OCCURS 1 TO 300000 DEPENDING ON DIM-VAL.
+                       OCCURS 1 TO 1200000 DEPENDING ON DIM-VAL.
       *    Dient der Speicherung der Positionen in der jeweiligen Spalte
-      *    Maximal 300.000 Elemente, siehe Crs-Vals.
+      *    Maximal 1.200.000 Elemente, siehe Crs-Vals.
            01 CRS-COLS.
-               05 DIM-COLS PIC 9(03).
+               05 DIM-COLS PIC 9(07).
                05 COLMN PIC S9(06) COMP-3
-                       OCCURS 1 TO 300000 DEPENDING ON DIM-COLS.
+                       OCCURS 1 TO 1200000 DEPENDING ON DIM-COLS.
       *    Dient der Erkennung der jeweiligen naechsten Zeile, exakte
-      *    groesse von Dim-Matrix + 1, also maximal 1001
+      *    groesse von Dim-Matrix + 1, also maximal 2001. RPTR selbst
+      *    haelt Zeiger in CRS-VALS/CRS-COLS und muss daher bis zum
+      *    neuen Hoechstwert von 1.200.000 reichen, nicht nur bis 999
            01 CRS-ROW-PTR.
-               05 DIM-ROWPTR PIC 9(03).
-               05 RPTR PIC 9(03) COMP-3
-                       OCCURS 1 TO 1001 DEPENDING ON DIM-ROWPTR.
+               05 DIM-ROWPTR PIC 9(04).
+               05 RPTR PIC 9(07) COMP-3
+                       OCCURS 1 TO 2001 DEPENDING ON DIM-ROWPTR.
