@@ -0,0 +1,8 @@
+      *    Ergebnisliste der Deflation: neben dem dominanten Eigenwert
+      *    in RET-EW liefert DEFLATION-LOOP in Main.cbl hier bis zu
+      *    19 weitere, absteigend nach Betrag geordnete Eigenwerte ab,
+      *    sofern per "topk=" mehr als einer angefordert wurde
+           01 EIGENLIST.
+               05 EW-COUNT PIC 9(03) COMP-3 VALUE 0.
+               05 EW-ENTRY OCCURS 1 TO 19 DEPENDING ON EW-COUNT.
+                   10 EW-VALUE PIC S9(09)V9(16) COMP-3.
