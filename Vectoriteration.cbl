@@ -18,22 +18,86 @@
            01 ZAEHLER.
                05 COUNTER-N PIC 9(06) COMP-3.
                05 COUNTER-EW PIC 9 COMP-3.
+      *        Wie COUNTER-EW, nur fuer das Eigenvektor-Kriterium in
+      *        VEC-DIF: erst nach drei aufeinanderfolgenden stabilen
+      *        Durchlaeufen gilt auch die Richtung von XI als konvergiert
+               05 COUNTER-VEC PIC 9 COMP-3.
                05 I PIC 9(04) COMP-3.
-           01 SCALAR PIC 9(09)V9(16) COMP-3.
+      *    XI des vorigen Hauptschleifendurchlaufs, fuer den Vergleich
+      *    in VEC-DIF - feste Groesse statt DEPENDING ON auf ein
+      *    LINKAGE-Feld, damit ein zu grosser Wert dieses Feldes nicht
+      *    ueber das Ende der WORKING-STORAGE-Tabelle hinausschreibt
+      *    und den Speicher beschaedigt
+           01 PREV-XI-TABLE.
+               05 PREV-XI PIC S9(06)V9(16) COMP-3 OCCURS 2000 TIMES.
+      *    Skalarprodukt von XI (nach NORMALIZE) mit PREV-XI - beide
+      *    sind Einheitsvektoren, ein Betrag nahe 1 bedeutet also eine
+      *    (bis auf das Vorzeichen) unveraenderte Richtung. Der Betrag
+      *    statt des reinen Werts vermeidet, dass ein Eigenwert-
+      *    Vorzeichenwechsel zwischen zwei Durchlaeufen (siehe
+      *    OSC-KRIT) das Richtungs-Kriterium faelschlich als nicht
+      *    stabil meldet
+           01 VEC-KRIT.
+               05 VEC-DOT PIC S9(04)V9(09) COMP-3.
+               05 VEC-DIF PIC S9(04)V9(09) COMP-3.
+      *    Vorzeichenbehaftet, da SCALAR auch das Skalarprodukt in DOT
+      *    aufnimmt, welches bei verschobener Iteration (s <> 0)
+      *    durchaus negativ werden kann - nicht nur die stets
+      *    nichtnegative Vektornorm
+           01 SCALAR PIC S9(09)V9(16) COMP-3.
+      *    Fuer den Fortschrittsanzeiger: alle 100 Iterationen wird
+      *    COUNTER-N/EW ausgegeben, damit ein lang laufender Durchlauf
+      *    auf grossen Matrizen nicht wie haengengeblieben wirkt
+           01 HEARTBEAT-QUOT PIC 9(06) COMP-3.
+           01 HEARTBEAT-REST PIC 9(06) COMP-3.
+      *    EW-Schaetzungen der ersten beiden Hauptschleifendurchlaeufe,
+      *    fuer das grobe Eigenwertabstand-Verhaeltnis in RET-EW-GAP
+           01 EW-ITER1 PIC S9(09)V9(16) COMP-3.
+           01 EW-ITER2 PIC S9(09)V9(16) COMP-3.
+      *    Oszillationserkennung: SIGNED-DIF ist die vorzeichenbehaftete
+      *    Differenz vor dem Betrag in ABS-DIF, SIGN-CUR/SIGN-PREV
+      *    halten ihr Vorzeichen (-1/0/1) fest, damit ein wiederholter
+      *    Vorzeichenwechsel (statt monotoner Annaeherung ans EPSILON-
+      *    Kriterium) erkannt werden kann
+           01 OSC-KRIT.
+               05 SIGNED-DIF PIC S9(09)V9(16) COMP-3.
+               05 SIGN-CUR PIC S9(1) COMP-3.
+               05 SIGN-PREV PIC S9(1) COMP-3.
+               05 OSC-COUNT PIC 9(04) COMP-3.
+      *    Toleranz fuer die Norm-Endkontrolle des finalen XI - deckt
+      *    sich mit der in OutputHandling.XSTART-NORM-CHECK verwendeten
+      *    Schwelle fuer den Start-Vektor
+           01 XNORM-TOLERANZ PIC S9(04)V9(09) COMP-3 VALUE 0.0001.
+           01 XNORM PIC S9(09)V9(16) COMP-3.
+           01 XNORM-DIF PIC S9(09)V9(16) COMP-3.
        LINKAGE SECTION.
            COPY "CRS.cpy".
+           COPY "CRSBand.cpy".
            COPY "VectorDim.cpy".
            COPY "Abbruch.cpy".
        PROCEDURE DIVISION
-            USING CRS-VALS CRS-COLS CRS-ROW-PTR INPUT-VEKTOR ABBRUCH.
+            USING CRS-VALS CRS-COLS CRS-ROW-PTR CRS-BAND INPUT-VEKTOR
+            ABBRUCH.
        MAIN-PROCEDURE.
+      *     Sticky WORKING-STORAGE-Felder: pro CALL neu auf 0 setzen,
+      *     sonst wuerde ein Datensatz ohne zwei Iterationen den Wert
+      *     eines fruehreren Datensatzes weiterreichen
+            MOVE 0.0 TO EW-ITER1
+            MOVE 0.0 TO EW-ITER2
+            MOVE 0.0 TO RET-EW-GAP
+            MOVE 0 TO SIGN-PREV
+            MOVE 0 TO OSC-COUNT
+            MOVE 0 TO RET-OSCILLATING
+            MOVE 0 TO RET-XNORM-SUSPECT
             IF DIM-VAL = 0
                 DISPLAY "TODO, evtl. RET-CODE setzen fuer Nullmatrix"
                 MOVE 0.0 TO RET-EW
+                MOVE 0 TO RET-CONVERGED
             ELSE
                MOVE DIM-I TO DIM-O
                MOVE 1 TO COUNTER-N
                MOVE 0 TO COUNTER-EW
+               MOVE 0 TO COUNTER-VEC
 
       *        Erster Durchlauf um einen Wert fuer ew zu bekommen, damit
       *        anschliessend Abbruchkriterien geprueft werden koennen
@@ -46,20 +110,53 @@
                PERFORM VARYING I FROM 1 BY 1 UNTIL I > DIM-I
                   COMPUTE XI(I) = XI(I) / SCALAR
                END-PERFORM
-               CALL "CRSMatrixVectorMultiply" USING CRS-VALS,
-                        CRS-COLS, CRS-ROW-PTR, INPUT-VEKTOR, OUT-VEKTOR
+               PERFORM MULTIPLY-STEP
                PERFORM DOT
                MOVE SCALAR TO EW
                PERFORM NORMALIZE
 
-               PERFORM UNTIL COUNTER-N > N OR COUNTER-EW > 2
+               PERFORM UNTIL COUNTER-N > N
+                     OR (COUNTER-EW > 2 AND COUNTER-VEC > 2)
                   MOVE EW TO LAST-EW
-                  CALL "CRSMatrixVectorMultiply" USING CRS-VALS,
-                        CRS-COLS, CRS-ROW-PTR, INPUT-VEKTOR, OUT-VEKTOR
+      *           XI des jetzigen Standes sichern, bevor NORMALIZE ihn
+      *           auf den naechsten Durchlauf ueberschreibt - Vergleich
+      *           dazu unten in VEC-DIF
+                  PERFORM VARYING I FROM 1 BY 1 UNTIL I > DIM-I
+                     MOVE XI(I) TO PREV-XI(I)
+                  END-PERFORM
+                  PERFORM MULTIPLY-STEP
                   PERFORM DOT
                   MOVE SCALAR TO EW
                   PERFORM NORMALIZE
 
+      *           Die ersten beiden Schaetzungen dieser Schleife merken,
+      *           fuer das Eigenwertabstand-Verhaeltnis in RET-EW-GAP
+                  IF COUNTER-N = 1
+                      MOVE EW TO EW-ITER1
+                  END-IF
+                  IF COUNTER-N = 2
+                      MOVE EW TO EW-ITER2
+                  END-IF
+
+      *           Oszillationserkennung: wechselt das Vorzeichen der
+      *           EW-Differenz wiederholt (statt gleich zu bleiben, wie
+      *           es eine monotone Annaeherung an EPSILON taete), zaehlt
+      *           OSC-COUNT die aufeinanderfolgenden Vorzeichenwechsel
+                  COMPUTE SIGNED-DIF = EW - LAST-EW
+                  EVALUATE TRUE
+                      WHEN SIGNED-DIF > 0 MOVE 1 TO SIGN-CUR
+                      WHEN SIGNED-DIF < 0 MOVE -1 TO SIGN-CUR
+                      WHEN OTHER MOVE 0 TO SIGN-CUR
+                  END-EVALUATE
+                  IF SIGN-CUR NOT = 0
+                      IF SIGN-PREV NOT = 0 AND SIGN-CUR NOT = SIGN-PREV
+                          ADD 1 TO OSC-COUNT
+                      ELSE
+                          MOVE 0 TO OSC-COUNT
+                      END-IF
+                      MOVE SIGN-CUR TO SIGN-PREV
+                  END-IF
+
       *           Inkrementierung der Abbruchbedingung wenn noetig
                   MOVE EW TO ABS-EW
                   COMPUTE ABS-DIF = EW - LAST-EW
@@ -74,10 +171,70 @@
                   ELSE
                       MOVE 0 TO COUNTER-EW
                   END-IF
+
+      *           Zweites Abbruchkriterium: haelt die Richtung von XI
+      *           gegenueber PREV-XI schon still, oder rotiert sie noch,
+      *           obwohl EW schon stabil aussieht? Beide Vektoren sind
+      *           normiert, das Skalarprodukt ist daher bei paralleler
+      *           Richtung nahe 1 (oder -1 bei einem Vorzeichenwechsel
+      *           durch einen negativen Eigenwert, siehe OSC-KRIT oben -
+      *           deshalb der Betrag statt des reinen Werts)
+                  MOVE 0.0 TO VEC-DOT
+                  PERFORM VARYING I FROM 1 BY 1 UNTIL I > DIM-I
+                     COMPUTE VEC-DOT = VEC-DOT + XI(I) * PREV-XI(I)
+                  END-PERFORM
+                  IF VEC-DOT < 0.0
+                      COMPUTE VEC-DOT = VEC-DOT * (-1.0)
+                  END-IF
+                  COMPUTE VEC-DIF = 1.0 - VEC-DOT
+                  IF VEC-DIF <= EPSILON
+                      COMPUTE COUNTER-VEC = COUNTER-VEC + 1
+                  ELSE
+                      MOVE 0 TO COUNTER-VEC
+                  END-IF
                   COMPUTE COUNTER-N = COUNTER-N + 1
+
+      *           Fortschrittsanzeiger: alle 100 Iterationen den
+      *           bisherigen Stand ausgeben
+                  DIVIDE COUNTER-N BY 100 GIVING HEARTBEAT-QUOT
+                      REMAINDER HEARTBEAT-REST
+                  IF HEARTBEAT-REST = 0
+                      DISPLAY "Fortschritt: Iteration " COUNTER-N
+                          " Erwartungswert " EW
+                  END-IF
       *           Ende der Abbruchbedingungen
                END-PERFORM
                MOVE EW TO RET-EW
+               MOVE COUNTER-N TO RET-ITER
+               MOVE ABS-DIF TO RET-RESID
+               IF EW-ITER1 NOT = 0 AND EW-ITER2 NOT = 0
+                   COMPUTE RET-EW-GAP = EW-ITER2 / EW-ITER1
+               END-IF
+      *        COUNTER-EW > 2 bedeutet, das EPSILON-Kriterium wurde
+      *        erreicht bevor das Iterationslimit N gegriffen hat -
+      *        COUNTER-VEC > 2 zusaetzlich, dass dabei auch die Richtung
+      *        von XI schon stillstand und nicht nur der Skalarwert
+               IF COUNTER-EW > 2 AND COUNTER-VEC > 2
+                   MOVE 1 TO RET-CONVERGED
+               ELSE
+                   MOVE 0 TO RET-CONVERGED
+               END-IF
+      *        Oszillation ist nur dann ein eigenes Warnsignal, wenn das
+      *        EPSILON-Kriterium nicht ohnehin erreicht wurde - ein
+      *        konvergiertes Ergebnis darf ein paar fruehe
+      *        Vorzeichenwechsel gehabt haben, ohne dass RET-EW deswegen
+      *        misstrauisch zu machen ist
+               IF RET-CONVERGED = 0 AND OSC-COUNT >= 3
+                   MOVE 1 TO RET-OSCILLATING
+               ELSE
+                   MOVE 0 TO RET-OSCILLATING
+               END-IF
+
+      *        Schlusskontrolle: XI sollte nach der letzten NORMALIZE-
+      *        Runde Norm 1 haben - weicht sie zu weit ab, deutet das
+      *        auf einen Fehler irgendwo in der COMP-3-Rechenkette hin,
+      *        dem RET-EW dann nicht mehr blind vertrauen sollte
+               PERFORM XNORM-CHECK
             END-IF
 
       *     KANN ENTFERNT WERDEN!!!
@@ -89,6 +246,20 @@
 
             Exit PROGRAM.
 
+      * Waehlt je nach BAND-WIDTH die passende Matrix-Vektor-
+      * Multiplikation - fuer eine per "band=" deklarierte Bandmatrix
+      * die spaltenlose CRS-BAND Struktur, sonst wie bisher die
+      * generische CRS-VALS/CRS-COLS/CRS-ROW-PTR Struktur
+       MULTIPLY-STEP.
+           IF BAND-WIDTH > 0
+               CALL "BandedMatrixVectorMultiply" USING CRS-BAND,
+                     INPUT-VEKTOR, OUT-VEKTOR, ABBRUCH
+           ELSE
+               CALL "CRSMatrixVectorMultiply" USING CRS-VALS,
+                     CRS-COLS, CRS-ROW-PTR, INPUT-VEKTOR, OUT-VEKTOR
+           END-IF
+           .
+
       * Bildet das Skalarprodukt von XI und XK
        DOT.
            MOVE 0.0 TO SCALAR
@@ -97,6 +268,26 @@
            END-PERFORM
            .
 
+      * Rechnet die Norm des finalen XI nach - genau wie NORMALIZE die
+      * Norm von XK bildet, nur ohne im Anschluss zu skalieren - und
+      * setzt RET-XNORM-SUSPECT, wenn sie zu weit von 1.0 abweicht
+       XNORM-CHECK.
+           MOVE 0.0 TO XNORM
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > DIM-I
+              COMPUTE XNORM = XNORM + XI(I) * XI(I)
+           END-PERFORM
+           COMPUTE XNORM = XNORM ** 0.5
+           COMPUTE XNORM-DIF = XNORM - 1.0
+           IF XNORM-DIF < 0.0
+               COMPUTE XNORM-DIF = XNORM-DIF * (-1.0)
+           END-IF
+           IF XNORM-DIF > XNORM-TOLERANZ
+               MOVE 1 TO RET-XNORM-SUSPECT
+           ELSE
+               MOVE 0 TO RET-XNORM-SUSPECT
+           END-IF
+           .
+
       * Normalisiert den Vektor XK und schreibt ihn in direkt in XI
       * damit weiter iteriert werden kann.
        NORMALIZE.
