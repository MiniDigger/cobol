@@ -0,0 +1,9 @@
+      *    Zweite Matrix B fuer das verallgemeinerte Eigenwertproblem
+      *    A*x = lambda*B*x (siehe GeneralizedIteration.cbl): traegt ein
+      *    zweites, per weiterer "dim="/Matrixzeilen-Block in input.txt
+      *    optional angehaengtes MATRIX-Gegenstueck. Gleiche
+      *    Groessenbeschraenkung wie InputMatrix.cpy
+           01 MATRIXB.
+               05 DIM-B PIC 9(04) COMP-3.
+               05 ZEILEB OCCURS 1 TO 2000.
+                   10 ELEMB PIC S9(09)V9(16) OCCURS 1 TO 2000.
