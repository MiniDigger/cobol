@@ -0,0 +1,225 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Liest "golden_output.txt" (von MAIN aus dem Datensatz-
+      *          bestand "golden/golden_input.txt" erzeugt, z.B. per
+      *          batch.txt-Zeile "golden/golden_input.txt
+      *          golden_output.txt") und vergleicht dessen
+      *          Erwartungswert-Zeilen je benanntem Datensatz gegen die
+      *          in "golden_expected.txt" hinterlegten Sollwerte. So
+      *          faellt eine Regression in der Vectoriteration/CRS-Kette
+      *          sofort auf, statt erst an produktiven Daten bemerkt zu
+      *          werden.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GoldenCheck.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT EXPECTF ASSIGN TO "golden_expected.txt"
+               FILE STATUS IS EXP-FILE-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT RESULTF ASSIGN TO "golden_output.txt"
+               FILE STATUS IS RES-FILE-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+           FD EXPECTF
+           DATA RECORD IS EXPECT-LINE.
+           01 EXPECT-LINE PIC X(80).
+           FD RESULTF
+           DATA RECORD IS RESULT-LINE.
+           01 RESULT-LINE PIC X(200).
+       WORKING-STORAGE SECTION.
+           01 EXP-FILE-STATUS PIC XX.
+           01 RES-FILE-STATUS PIC XX.
+      *    Sollwerte aus golden_expected.txt, je Zeile "name sollwert
+      *    toleranz" - MANIFEST-COUNT waechst waehrend LOAD-EXPECTED
+      *    und bleibt danach fuer den ganzen Lauf stehen
+           01 MANIFEST-COUNT PIC 999 VALUE 0.
+           01 MANIFEST-TABLE.
+               05 MANIFEST-ENTRY OCCURS 1 TO 200 TIMES
+                   DEPENDING ON MANIFEST-COUNT.
+                   10 MANIFEST-NAME PIC X(30).
+                   10 MANIFEST-EW PIC S9(06)V9(04).
+                   10 MANIFEST-TOL PIC S9(06)V9(04).
+      *            1 = mindestens einmal in golden_output.txt gefunden
+      *            und mit dem Sollwert verglichen
+                   10 MANIFEST-SEEN PIC 9 VALUE 0.
+           01 TOK1 PIC X(30).
+           01 TOK2 PIC X(20).
+           01 TOK3 PIC X(20).
+           01 I PIC 999.
+      *    Name des Datensatzes, aus der zuletzt gelesenen "Name: "
+      *    Zeile in golden_output.txt - wird pro Datensatz neu gesetzt
+      *    und bleibt sonst leer, wenn der Datensatz unbenannt ist
+           01 CURRENT-NAME PIC X(30) VALUE SPACES.
+      *    Boolean: die zuletzt gelesene Zeile war "Erwartungswert:",
+      *    die naechste Zeile traegt daher den eigentlichen Zahlenwert
+           01 WANT-VALUE PIC 9 VALUE 0.
+           01 ACTUAL-EW PIC S9(06)V9(04).
+           01 DIFF PIC S9(06)V9(04).
+      *    Ergebniszaehler fuer die Abschlusszusammenfassung
+           01 TOTAL-CHECKED PIC 999 VALUE 0.
+           01 TOTAL-PASSED PIC 999 VALUE 0.
+           01 TOTAL-FAILED PIC 999 VALUE 0.
+      *    Anzeigefaehige Kopien fuer STRING/DISPLAY, da COMP-aehnliche
+      *    bzw. numerische Felder nicht direkt in STRING einfliessen
+           01 ACTUAL-EW-DISP PIC -(6)9.9999.
+           01 EXPECT-EW-DISP PIC -(6)9.9999.
+           01 REPORT-LINE PIC X(120).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM LOAD-EXPECTED
+           PERFORM CHECK-RESULTS
+           PERFORM PRINT-SUMMARY
+
+      *    RETURN-CODE fuer den aufrufenden Job/Scheduler: 0 wenn jeder
+      *    Sollwert getroffen wurde, sonst die Anzahl der Abweichungen
+      *    (fehlgeschlagene Vergleiche plus nie gefundene Datensaetze)
+           MOVE TOTAL-FAILED TO RETURN-CODE
+           STOP RUN.
+
+      * liest golden_expected.txt vollstaendig in MANIFEST-TABLE ein -
+      * eine Zeile je erwartetem Datensatz, Format "name sollwert
+      * toleranz", einfache Leerzeichen als Trenner
+       LOAD-EXPECTED.
+           OPEN INPUT EXPECTF
+           IF EXP-FILE-STATUS NOT = "00"
+               DISPLAY "[GoldenCheck.LOAD-EXPECTED] golden_expected.txt"
+                   " konnte nicht geoeffnet werden!"
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL EXP-FILE-STATUS = "10"
+               READ EXPECTF
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF EXPECT-LINE NOT = SPACES
+                           ADD 1 TO MANIFEST-COUNT
+                           MOVE SPACES TO TOK1 TOK2 TOK3
+                           UNSTRING EXPECT-LINE DELIMITED BY SPACE
+                               INTO TOK1 TOK2 TOK3
+                           MOVE TOK1 TO MANIFEST-NAME(MANIFEST-COUNT)
+                           MOVE FUNCTION NUMVAL(TOK2)
+                               TO MANIFEST-EW(MANIFEST-COUNT)
+                           MOVE FUNCTION NUMVAL(TOK3)
+                               TO MANIFEST-TOL(MANIFEST-COUNT)
+                           MOVE 0 TO MANIFEST-SEEN(MANIFEST-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE EXPECTF
+           .
+
+      * liest golden_output.txt Zeile fuer Zeile und wertet jedes
+      * "Erwartungswert:"-Paar (Name davor, Zahlenwert danach) gegen
+      * die passende MANIFEST-TABLE-Zeile aus
+       CHECK-RESULTS.
+           OPEN INPUT RESULTF
+           IF RES-FILE-STATUS NOT = "00"
+               DISPLAY "[GoldenCheck.CHECK-RESULTS] golden_output.txt"
+                   " konnte nicht geoeffnet werden!"
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           MOVE SPACES TO CURRENT-NAME
+           MOVE 0 TO WANT-VALUE
+           PERFORM UNTIL RES-FILE-STATUS = "10"
+               READ RESULTF
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       PERFORM EVALUATE-RESULT-LINE
+               END-READ
+           END-PERFORM
+           CLOSE RESULTF
+           .
+
+      * eine einzelne Zeile aus golden_output.txt einordnen: merkt sich
+      * den zuletzt gesehenen Datensatznamen, erkennt die
+      * "Erwartungswert:"-Ueberschrift und wertet die direkt
+      * nachfolgende Zahlenwert-Zeile aus
+       EVALUATE-RESULT-LINE.
+           IF WANT-VALUE = 1
+               MOVE 0 TO WANT-VALUE
+               MOVE FUNCTION NUMVAL(FUNCTION TRIM(RESULT-LINE))
+                   TO ACTUAL-EW
+               PERFORM COMPARE-AGAINST-MANIFEST
+           ELSE
+               IF RESULT-LINE(1:6) = "Name: "
+                   MOVE RESULT-LINE(7:30) TO CURRENT-NAME
+               END-IF
+               IF FUNCTION TRIM(RESULT-LINE) = "Erwartungswert:"
+                   MOVE 1 TO WANT-VALUE
+               END-IF
+           END-IF
+           .
+
+      * sucht CURRENT-NAME in MANIFEST-TABLE und vergleicht ACTUAL-EW
+      * gegen den hinterlegten Sollwert innerhalb der Toleranz - ein
+      * unbenannter Datensatz oder ein Name ohne Manifest-Eintrag wird
+      * stillschweigend uebersprungen, es gibt schliesslich nichts, was
+      * er treffen muesste
+       COMPARE-AGAINST-MANIFEST.
+           IF CURRENT-NAME NOT = SPACES
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > MANIFEST-COUNT
+                   IF MANIFEST-NAME(I) = CURRENT-NAME
+                       ADD 1 TO TOTAL-CHECKED
+                       MOVE 1 TO MANIFEST-SEEN(I)
+                       COMPUTE DIFF = ACTUAL-EW - MANIFEST-EW(I)
+                       IF DIFF < 0
+                           COMPUTE DIFF = DIFF * -1
+                       END-IF
+                       MOVE ACTUAL-EW TO ACTUAL-EW-DISP
+                       MOVE MANIFEST-EW(I) TO EXPECT-EW-DISP
+                       IF DIFF > MANIFEST-TOL(I)
+                           ADD 1 TO TOTAL-FAILED
+                           MOVE SPACES TO REPORT-LINE
+                           STRING "FAIL " CURRENT-NAME
+                               ": erwartet " EXPECT-EW-DISP
+                               ", erhalten " ACTUAL-EW-DISP
+                               DELIMITED BY SIZE INTO REPORT-LINE
+                           DISPLAY REPORT-LINE
+                       ELSE
+                           ADD 1 TO TOTAL-PASSED
+                           MOVE SPACES TO REPORT-LINE
+                           STRING "PASS " CURRENT-NAME
+                               ": " ACTUAL-EW-DISP
+                               DELIMITED BY SIZE INTO REPORT-LINE
+                           DISPLAY REPORT-LINE
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF
+           .
+
+      * Manifest-Eintraege, die in golden_output.txt gar nicht
+      * aufgetaucht sind, zaehlen ebenfalls als Fehlschlag - sonst
+      * wuerde ein versehentlich aus dem Datensatzbestand entfernter
+      * Fall stillschweigend als "bestanden" durchgehen
+       PRINT-SUMMARY.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > MANIFEST-COUNT
+               IF MANIFEST-SEEN(I) = 0
+                   ADD 1 TO TOTAL-FAILED
+                   MOVE SPACES TO REPORT-LINE
+                   STRING "FAIL " MANIFEST-NAME(I)
+                       ": in golden_output.txt nicht gefunden"
+                       DELIMITED BY SIZE INTO REPORT-LINE
+                   DISPLAY REPORT-LINE
+               END-IF
+           END-PERFORM
+
+           DISPLAY "================================="
+           DISPLAY "Golden-Check Zusammenfassung:"
+           DISPLAY "Sollwerte:      " MANIFEST-COUNT
+           DISPLAY "Verglichen:     " TOTAL-CHECKED
+           DISPLAY "Bestanden:      " TOTAL-PASSED
+           DISPLAY "Fehlgeschlagen: " TOTAL-FAILED
+           DISPLAY "================================="
+           .
+       END PROGRAM GoldenCheck.
