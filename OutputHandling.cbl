@@ -9,62 +9,460 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-               SELECT OUTPUTF ASSIGN TO "output.txt"
+      *        Dynamisch zugewiesen ueber OUTPUT-FILENAME, damit
+      *        BatchControl mehrere Input-/Output-Paare nacheinander
+      *        durchreichen kann statt fest auf output.txt zu zeigen
+               SELECT OUTPUTF ASSIGN TO DYNAMIC OUTPUT-FILENAME
                FILE STATUS IS FILE-STATUS
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL.
+      *        Zwischenspeicher fuer die per-Datensatz-Ergebnisbloecke
+      *        eines Dateipaars (Name: OUTPUT-FILENAME plus ".body",
+      *        siehe BODY-FILENAME) - nur lesend geoeffnet, wenn
+      *        PRINT-RANKING sie am Ende des Dateipaars in die echte
+      *        output.txt zurueckkopiert; das Schreiben waehrend der
+      *        Verarbeitung laeuft ueber dieselbe OUTPUTF wie sonst
+      *        auch, nur mit OUTPUT-FILENAME kurzzeitig auf BODY-
+      *        FILENAME umgebogen
+               SELECT BODYINF ASSIGN TO DYNAMIC BODY-FILENAME
+               FILE STATUS IS BODY-FILE-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+      *        Fehlermeldungen werden getrennt von den Ergebnissen
+      *        gefuehrt, damit ein Batch-Lauf allein an der Dateigroesse
+      *        von errors.txt als sauber oder fehlerhaft erkennbar ist
+               SELECT ERRORF ASSIGN TO "errors.txt"
+               FILE STATUS IS ERR-FILE-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+      *        Kommagetrennter Export fuer Tabellenkalkulation/Analyse-
+      *        Tools, nur fuer Datensaetze mit "csv=1" gefuehrt; gilt,
+      *        wie errors.txt, fuer den gesamten Lauf
+               SELECT CSVF ASSIGN TO "output.csv"
+               FILE STATUS IS CSV-FILE-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+      *        Revisionssichere Mitschrift ueber alle Laeufe hinweg, wer
+      *        wann welchen Datensatz mit welchem Ergebnis verarbeitet
+      *        hat - anders als errors.txt/output.csv nie geleert,
+      *        sondern nur angehaengt
+               SELECT AUDITF ASSIGN TO "audit.txt"
+               FILE STATUS IS AUDIT-FILE-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+      *        Maschinenlesbarer Extrakt fuer den Ladelauf des Reporting-
+      *        Warehouses, ein satz je verarbeitetem Datensatz - gilt,
+      *        wie errors.txt/output.csv, fuer den gesamten Lauf und wird
+      *        daher nur einmal zu dessen Beginn geleert
+               SELECT EXTRACTF ASSIGN TO "extract.txt"
+               FILE STATUS IS EXTRACT-FILE-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
            FD OUTPUTF
            DATA RECORD IS OUTPUT-FILE.
            01 OUTPUT-FILE PIC X(200).
+           FD BODYINF
+           DATA RECORD IS BODY-LINE.
+           01 BODY-LINE PIC X(200).
+           FD ERRORF
+           DATA RECORD IS ERROR-FILE.
+           01 ERROR-FILE PIC X(200).
+           FD CSVF
+           DATA RECORD IS CSV-FILE.
+           01 CSV-FILE PIC X(2000).
+           FD AUDITF
+           DATA RECORD IS AUDIT-FILE.
+           01 AUDIT-FILE PIC X(200).
+           FD EXTRACTF
+           DATA RECORD IS EXTRACT-FILE.
+           01 EXTRACT-FILE PIC X(80).
        WORKING-STORAGE SECTION.
            01 FILE-STATUS PIC XX.
+           01 ERR-FILE-STATUS PIC XX.
+           01 CSV-FILE-STATUS PIC XX.
            01 COUNTER PIC 9(4) COMP-3 VALUE 1.
            01 WS-NUM PIC S9(06)V9(16).
            01 PRINT PIC X(200).
+           01 CSV-LINE PIC X(2000).
+           01 CSV-NUM PIC -(8)9.9999.
            01 PRETTY-NUM PIC -Z(8)9.9999.
+           01 PRETTY-ITER PIC ZZZZZ9.
+           01 PRETTY-COUNT PIC ZZZZZ9.
            01 I PIC 9(4).
            01 J PIC 9(4).
            01 P PIC 9(4).
+           01 CSV-P PIC 9(4).
+      *    Anzeigefaehige Kopie von RECORD-NUM, da STRING keine COMP-3
+      *    Felder direkt aufnehmen kann
+           01 RECORD-NUM-DISP PIC ZZZZZ9.
+           01 AUDIT-FILE-STATUS PIC XX.
+           01 AUDIT-LINE PIC X(200).
+      *    Aktuelles Datum/Uhrzeit fuer die audit.txt Zeile, ueber
+      *    FUNCTION CURRENT-DATE bezogen
+           01 AUDIT-TIMESTAMP.
+               05 AUDIT-DATE PIC X(08).
+               05 AUDIT-TIME PIC X(06).
+               05 FILLER PIC X(14).
+      *    Anzeigefaehige Kopien fuer den CRS-Debug-Dump: COLMN ist
+      *    vorzeichenbehaftet (-1 kennzeichnet eine Nullzeile), RPTR
+      *    nicht
+           01 PRETTY-CRS-COL PIC -(6)9.
+           01 PRETTY-CRS-PTR PIC ZZZZZ9.
+      *    Anzeigefaehige Kopie von RET-SPARSITY-PCT fuer den Report
+           01 PRETTY-PCT PIC ZZ9.99.
+      *    Felder fuer den Drift-Abgleich gegen audit.txt in DRIFT-CHECK
+           01 DRIFT-EOF PIC 9 VALUE 0.
+           01 DRIFT-FOUND PIC 9 VALUE 0.
+      *    Erwartungswert des letzten FINE-Laufs desselben benannten
+      *    Datensatzes, aus audit.txt gelesen
+           01 DRIFT-LAST-EW PIC S9(06)V9(16) COMP-3 VALUE 0.
+           01 DRIFT-LAST-EW-ABS PIC S9(06)V9(16) COMP-3 VALUE 0.
+           01 DRIFT-DIFF PIC S9(09)V9(16) COMP-3 VALUE 0.
+           01 DRIFT-PCT PIC S9(06)V9(04) COMP-3 VALUE 0.
+      *    Zerlegung einer audit.txt Zeile in ihre space-getrennten
+      *    Felder: Zeitstempel, Dateiname, Datensatzname, Status,
+      *    optional "EW=<wert>" bei einem erfolgreichen Lauf
+           01 DRIFT-TOKENS.
+               05 DRIFT-TOK-DT PIC X(20).
+               05 DRIFT-TOK-FILE PIC X(80).
+               05 DRIFT-TOK-NAME PIC X(30).
+               05 DRIFT-TOK-STATUS PIC X(20).
+               05 DRIFT-TOK-EW PIC X(40).
+           01 DRIFT-EW-VAL PIC X(37).
+           01 PRETTY-DRIFT-EW PIC -Z(8)9.9999.
+      *    Euklidische Norm des unveraenderten, von InputHandling in
+      *    XI-ORIG gesicherten Start-Vektors, vor der Normalisierung
+      *    durch Vectoriteration - siehe XSTART-NORM-CHECK
+           01 XSTART-NORM PIC S9(06)V9(16) COMP-3 VALUE 0.
+           01 XSTART-NORM-DIFF PIC S9(06)V9(16) COMP-3 VALUE 0.
+           01 EXTRACT-FILE-STATUS PIC XX.
+      *    Feste Satzstruktur des Warehouse-Extrakts: Kennung, Dimension,
+      *    Erwartungswert, Iterationszahl und Status je Datensatz, immer
+      *    an der gleichen Spaltenposition, ohne Trennzeichen
+           01 EXTRACT-LINE.
+               05 EXTRACT-NAME PIC X(30).
+               05 FILLER PIC X VALUE SPACE.
+               05 EXTRACT-DIM PIC ZZZZ9.
+               05 FILLER PIC X VALUE SPACE.
+               05 EXTRACT-EW PIC -(8)9.9999.
+               05 FILLER PIC X VALUE SPACE.
+               05 EXTRACT-ITER PIC ZZZZZ9.
+               05 FILLER PIC X VALUE SPACE.
+               05 EXTRACT-STATUS PIC X(4).
+      *    Fuer die Rangliste am Anfang von output.txt: Name/Satznummer
+      *    und Erwartungswert jedes im aktuellen Dateipaar erfolgreich
+      *    verarbeiteten Datensatzes, in PRINT-RANKING absteigend nach
+      *    Betrag sortiert. Feste Groesse statt DEPENDING ON auf ein
+      *    LINKAGE-Feld, damit ein zu grosser Wert dieses Feldes nicht
+      *    ueber das Ende der WORKING-STORAGE-Tabelle hinausschreibt
+      *    und den Speicher beschaedigt
+           01 RANK-COUNT PIC 9(04) COMP-3 VALUE 0.
+           01 RANK-TABLE.
+               05 RANK-ENTRY OCCURS 2000 TIMES.
+                   10 RANK-NAME PIC X(30).
+                   10 RANK-RECORD-NUM PIC 9(06) COMP-3.
+                   10 RANK-EW PIC S9(06)V9(16) COMP-3.
+      *            Bei SPLIT-ENABLED der Name der eigenen Ausgabedatei
+      *            dieses Datensatzes, sonst SPACES - PRINT-RANKING
+      *            haengt ihn an den Ranglisteneintrag an, damit die
+      *            Rangliste selbst bei aufgesplittetem output.txt
+      *            direkt auf die richtige Datei verweist
+                   10 RANK-SPLIT-FILE PIC X(90).
+      *    Tauschfeld fuer den Sortierschritt in RANK-SORT
+           01 RANK-SWAP.
+               05 RANK-SWAP-NAME PIC X(30).
+               05 RANK-SWAP-RECORD-NUM PIC 9(06) COMP-3.
+               05 RANK-SWAP-EW PIC S9(06)V9(16) COMP-3.
+               05 RANK-SWAP-SPLIT-FILE PIC X(90).
+           01 RANK-I PIC 9(04) COMP-3.
+           01 RANK-J PIC 9(04) COMP-3.
+           01 RANK-POS-DISP PIC ZZZ9.
+           01 RANK-ABS-A PIC S9(06)V9(16) COMP-3.
+           01 RANK-ABS-B PIC S9(06)V9(16) COMP-3.
+      *    Name des Zwischenspeichers fuer die per-Datensatz-
+      *    Ergebnisbloecke eines Dateipaars: OUTPUT-FILENAME mit Endung
+      *    ".body", gleiches Namensschema wie CheckpointControl.
+      *    CHECKPOINT-FILENAME. Waehrend der Verarbeitung eines
+      *    Dateipaars geht jeder per-Datensatz-Block (FINE-Ergebnis,
+      *    CRSDUMP) dorthin statt direkt nach output.txt, damit
+      *    PRINT-RANKING am Ende des Dateipaars die Rangliste an den
+      *    Anfang der echten output.txt setzen kann, bevor die
+      *    gepufferten Bloecke dahinter angehaengt werden
+           01 BODY-FILENAME PIC X(90).
+      *    Sichert OUTPUT-FILENAME waehrend es kurzzeitig auf
+      *    BODY-FILENAME umgebogen wird, siehe oben
+           01 REAL-OUTPUT-FILENAME PIC X(80).
+           01 BODY-FILE-STATUS PIC XX.
+           01 BODY-EOF PIC 9 VALUE 0.
+      *    Name der eigenen Ausgabedatei eines Datensatzes bei
+      *    SPLIT-ENABLED: OUTPUT-FILENAME ohne die Endung ".txt", plus
+      *    "_" und Datensatzname bzw. "satz<N>", plus ".txt" - siehe
+      *    BUILD-SPLIT-FILENAME
+           01 SPLIT-FILENAME PIC X(90).
+           01 SPLIT-BASE PIC X(80).
+           01 SPLIT-BASE-LEN PIC 9(04) COMP-3.
+           01 SPLIT-LABEL PIC X(30).
+           01 SPLIT-RECORD-DISP PIC ZZZZZ9.
+      *    Namen aller SPLIT-FILENAME, die im aktuellen Dateipaar
+      *    bereits (per CRSDUMP oder FINE) geoeffnet wurden - eine
+      *    eigene Ausgabedatei wird nur beim jeweils ersten Zugriff
+      *    innerhalb des Laufs per OPEN OUTPUT geleert (TRUNCATE-SPLIT-
+      *    IF-NEW), alle weiteren Zugriffe haengen per OPEN EXTEND an,
+      *    damit ein zweiter Lauf desselben Datensatznamens die Datei
+      *    nicht einfach verdoppelt statt sie neu zu beginnen
+           01 SPLIT-SEEN-COUNT PIC 9(04) COMP-3 VALUE 0.
+           01 SPLIT-SEEN-TABLE.
+               05 SPLIT-SEEN-NAME OCCURS 2000 TIMES PIC X(90).
+           01 SPLIT-SEEN-I PIC 9(04) COMP-3.
+           01 SPLIT-SEEN-FOUND PIC 9 VALUE 0.
        LINKAGE SECTION.
            COPY "InputMatrix.cpy".
            COPY "Abbruch.cpy".
            COPY "VectorDim.cpy".
-       PROCEDURE DIVISION USING INPUT-VEKTOR ABBRUCH MATRIX.
+           COPY "FileNames.cpy".
+           COPY "EigenList.cpy".
+           COPY "CRS.cpy".
+       PROCEDURE DIVISION USING INPUT-VEKTOR ABBRUCH MATRIX FILE-NAMES
+           EIGENLIST CRS-VALS CRS-COLS CRS-ROW-PTR.
        MAIN-PROCEDURE.
+           MOVE SPACES TO BODY-FILENAME
+           STRING FUNCTION TRIM(OUTPUT-FILENAME) ".body" DELIMITED BY
+               SIZE INTO BODY-FILENAME
+
+      *    Leert das Output-File des aktuellen Paars - bei mehreren
+      *    Paaren in einem Lauf einmal je Paar gerufen, bevor dessen
+      *    erster Datensatz geschrieben wird. Der Bloecke-Zwischen-
+      *    speicher und die Rangliste dieses Paars werden hier ebenso
+      *    zurueckgesetzt
            IF ERRORMSG = "CLEAR" THEN
             OPEN OUTPUT OUTPUTF
             CLOSE OUTPUTF
+            MOVE OUTPUT-FILENAME TO REAL-OUTPUT-FILENAME
+            MOVE BODY-FILENAME TO OUTPUT-FILENAME
+            OPEN OUTPUT OUTPUTF
+            CLOSE OUTPUTF
+            MOVE REAL-OUTPUT-FILENAME TO OUTPUT-FILENAME
+            MOVE 0 TO RANK-COUNT
+            MOVE 0 TO SPLIT-SEEN-COUNT
+            EXIT PROGRAM
+           END-IF
+
+      *    Leert errors.txt - da diese Datei ueber alle Paare eines
+      *    Laufs hinweg gemeinsam gefuehrt wird, nur einmal zu Beginn
+      *    des gesamten Laufs gerufen
+           IF ERRORMSG = "CLEARERR" THEN
+            OPEN OUTPUT ERRORF
+            CLOSE ERRORF
+            EXIT PROGRAM
+           END-IF
+
+      *    Leert output.csv - wie errors.txt gilt sie fuer den
+      *    gesamten Lauf und wird daher nur einmal geleert
+           IF ERRORMSG = "CLEARCSV" THEN
+            OPEN OUTPUT CSVF
+            CLOSE CSVF
+            EXIT PROGRAM
+           END-IF
+
+      *    Leert extract.txt - wie errors.txt/output.csv gilt sie fuer
+      *    den gesamten Lauf und wird daher nur einmal geleert
+           IF ERRORMSG = "CLEAREXTRACT" THEN
+            OPEN OUTPUT EXTRACTF
+            CLOSE EXTRACTF
             EXIT PROGRAM
            END-IF
 
+      *    Debug-Dump der CRS-Struktur, von MAIN direkt nach dem Aufbau
+      *    durch CompressedRowStorage gerufen, wenn "debug=1" im
+      *    Datensatz gesetzt ist - erscheint noch vor dem eigentlichen
+      *    Ergebnisblock des Datensatzes in output.txt
+           IF ERRORMSG = "CRSDUMP" THEN
+            MOVE OUTPUT-FILENAME TO REAL-OUTPUT-FILENAME
+            IF SPLIT-ENABLED
+                PERFORM BUILD-SPLIT-FILENAME
+                MOVE SPLIT-FILENAME TO OUTPUT-FILENAME
+                PERFORM TRUNCATE-SPLIT-IF-NEW
+            ELSE
+                MOVE BODY-FILENAME TO OUTPUT-FILENAME
+            END-IF
             OPEN EXTEND OUTPUTF
+            IF SPLIT-ENABLED AND FILE-STATUS = '35'
+      *        Eigene Ausgabedatei dieses Datensatzes existiert noch
+      *        nicht - einmalig anlegen und danach wie gewohnt zum
+      *        Anhaengen oeffnen, analog zu WRITE-AUDIT/WRITE-EXTRACT
+                OPEN OUTPUT OUTPUTF
+                CLOSE OUTPUTF
+                OPEN EXTEND OUTPUTF
+            END-IF
             IF FILE-STATUS NOT = '00'
-               THEN PERFORM HANDLE-ERROR STOP RUN
+               THEN PERFORM HANDLE-ERROR-OUT STOP RUN
             END-IF
-
             WRITE OUTPUT-FILE FROM "=========="
-
-            IF ERRORMSG = "FINE" THEN
-                PERFORM PRINT-OUTPUT
-                ELSE PERFORM PRINT-ERROR
-            END-IF
-
+            PERFORM PRINT-CRS-DEBUG
             WRITE OUTPUT-FILE FROM "=========="
+            IF FILE-STATUS NOT = '00'
+               THEN PERFORM HANDLE-ERROR-OUT STOP RUN
+            END-IF
+            CLOSE OUTPUTF
+            MOVE REAL-OUTPUT-FILENAME TO OUTPUT-FILENAME
+            EXIT PROGRAM
+           END-IF
 
+      *    Abschliessende Zusammenfassung der Stapelverarbeitung, wird
+      *    von MAIN einmalig nach Ende der Verarbeitungsschleife gerufen.
+      *    Erst hier entsteht die echte output.txt: die Rangliste kommt
+      *    zuerst, danach die waehrend der Verarbeitung im Zwischen-
+      *    speicher gesammelten per-Datensatz-Bloecke, dann die
+      *    Zusammenfassung - so steht die Rangliste vor allen Detail-
+      *    abschnitten, obwohl sie erst feststeht, wenn der letzte
+      *    Datensatz des Paars bereits verarbeitet ist
+           IF ERRORMSG = "SUMMARY" THEN
+            OPEN OUTPUT OUTPUTF
             IF FILE-STATUS NOT = '00'
-               THEN PERFORM HANDLE-ERROR STOP RUN
+               THEN PERFORM HANDLE-ERROR-OUT STOP RUN
             END-IF
+            PERFORM PRINT-RANKING
+            PERFORM COPY-BODY-INTO-OUTPUT
+            PERFORM PRINT-SUMMARY
             CLOSE OUTPUTF
             EXIT PROGRAM
+           END-IF
+
+      *    Erfolgreiche Datensaetze gehen nach output.txt, Fehler nach
+      *    errors.txt - so bleiben beide Dateien getrennt auswertbar
+            IF ERRORMSG = "FINE" THEN
+                MOVE OUTPUT-FILENAME TO REAL-OUTPUT-FILENAME
+                IF SPLIT-ENABLED
+      *             Eigene Ausgabedatei dieses Datensatzes statt des
+      *             gemeinsamen Zwischenspeichers - siehe
+      *             BUILD-SPLIT-FILENAME. OPEN EXTEND mit Anlegen bei
+      *             Bedarf, damit ein vorangegangener CRSDUMP-Aufruf
+      *             fuer denselben Datensatz (debug=1 zusammen mit
+      *             split=1) bereits in dieselbe Datei geschrieben hat
+      *             und hier nicht ueberschrieben wird
+                    PERFORM BUILD-SPLIT-FILENAME
+                    MOVE SPLIT-FILENAME TO OUTPUT-FILENAME
+                    PERFORM TRUNCATE-SPLIT-IF-NEW
+                    OPEN EXTEND OUTPUTF
+                    IF FILE-STATUS = '35'
+                        OPEN OUTPUT OUTPUTF
+                        CLOSE OUTPUTF
+                        OPEN EXTEND OUTPUTF
+                    END-IF
+                ELSE
+                    MOVE BODY-FILENAME TO OUTPUT-FILENAME
+                    OPEN EXTEND OUTPUTF
+                END-IF
+                IF FILE-STATUS NOT = '00'
+                   THEN PERFORM HANDLE-ERROR-OUT STOP RUN
+                END-IF
+                WRITE OUTPUT-FILE FROM "=========="
+                PERFORM PRINT-OUTPUT
+                WRITE OUTPUT-FILE FROM "=========="
+                IF FILE-STATUS NOT = '00'
+                   THEN PERFORM HANDLE-ERROR-OUT STOP RUN
+                END-IF
+                CLOSE OUTPUTF
+                MOVE REAL-OUTPUT-FILENAME TO OUTPUT-FILENAME
+                IF CSV-ENABLED THEN
+                    OPEN EXTEND CSVF
+                    IF CSV-FILE-STATUS NOT = '00'
+                       THEN PERFORM HANDLE-ERROR-CSV STOP RUN
+                    END-IF
+                    PERFORM PRINT-CSV
+                    CLOSE CSVF
+                END-IF
+                PERFORM RECORD-RANK-ENTRY
+            ELSE
+                OPEN EXTEND ERRORF
+                IF ERR-FILE-STATUS NOT = '00'
+                   THEN PERFORM HANDLE-ERROR-ERR STOP RUN
+                END-IF
+                WRITE ERROR-FILE FROM "=========="
+                PERFORM PRINT-ERROR
+                WRITE ERROR-FILE FROM "=========="
+                IF ERR-FILE-STATUS NOT = '00'
+                   THEN PERFORM HANDLE-ERROR-ERR STOP RUN
+                END-IF
+                CLOSE ERRORF
+            END-IF
+
+            PERFORM WRITE-AUDIT
+            PERFORM WRITE-EXTRACT
+            EXIT PROGRAM
             .
 
+      * Schreibt die per CompressedRowStorage gebaute CRS-VALS/CRS-COLS/
+      * CRS-ROW-PTR Struktur unveraendert nach output.txt, damit die
+      * duennbesetzte Kodierung ohne temporaere DISPLAY-Anweisungen und
+      * Neukompilierung ueberprueft werden kann
+       PRINT-CRS-DEBUG.
+           IF DATASET-NAME NOT = SPACES THEN
+               MOVE SPACES TO PRINT
+               STRING "Name: " DATASET-NAME DELIMITED BY SIZE
+                   INTO PRINT
+               WRITE OUTPUT-FILE FROM PRINT
+           END-IF
+           WRITE OUTPUT-FILE FROM "CRS-Debug-Dump:"
+
+           WRITE OUTPUT-FILE FROM "CRS-VALS:"
+           MOVE 1 TO I
+           MOVE SPACE TO PRINT
+           MOVE 1 TO P
+           PERFORM UNTIL I > DIM-VAL
+               MOVE VAL(I) TO PRETTY-NUM
+               STRING PRETTY-NUM " " INTO PRINT WITH POINTER P
+               ADD 1 TO I
+           END-PERFORM
+           WRITE OUTPUT-FILE FROM PRINT
+
+           WRITE OUTPUT-FILE FROM "CRS-COLS:"
+           MOVE 1 TO I
+           MOVE SPACE TO PRINT
+           MOVE 1 TO P
+           PERFORM UNTIL I > DIM-COLS
+               MOVE COLMN(I) TO PRETTY-CRS-COL
+               STRING PRETTY-CRS-COL " " INTO PRINT WITH POINTER P
+               ADD 1 TO I
+           END-PERFORM
+           WRITE OUTPUT-FILE FROM PRINT
+
+           WRITE OUTPUT-FILE FROM "CRS-ROW-PTR:"
+           MOVE 1 TO I
+           MOVE SPACE TO PRINT
+           MOVE 1 TO P
+           PERFORM UNTIL I > DIM-ROWPTR
+               MOVE RPTR(I) TO PRETTY-CRS-PTR
+               STRING PRETTY-CRS-PTR " " INTO PRINT WITH POINTER P
+               ADD 1 TO I
+           END-PERFORM
+           WRITE OUTPUT-FILE FROM PRINT
+           .
+
        PRINT-ERROR.
-           WRITE OUTPUT-FILE FROM ERRORMSG
+           IF DATASET-NAME NOT = SPACES THEN
+               MOVE SPACES TO PRINT
+               STRING "Name: " DATASET-NAME DELIMITED BY SIZE
+                   INTO PRINT
+               WRITE ERROR-FILE FROM PRINT
+           END-IF
+           WRITE ERROR-FILE FROM ERRORMSG
            .
        PRINT-OUTPUT.
-           WRITE OUTPUT-FILE FROM "Matrix:"
+           IF DATASET-NAME NOT = SPACES THEN
+               MOVE SPACES TO PRINT
+               STRING "Name: " DATASET-NAME DELIMITED BY SIZE
+                   INTO PRINT
+               WRITE OUTPUT-FILE FROM PRINT
+           END-IF
+      *     Der Matrix-Dump ist bei grossen Datensaetzen der mit
+      *     Abstand groesste Teil des Reports - VERBOSITY-NORMAL und
+      *     VERBOSITY-QUIET lassen ihn daher weg, nur VERBOSITY-VERBOSE
+      *     (Standard) druckt ihn wie bisher
+           IF VERBOSITY-VERBOSE THEN
+            WRITE OUTPUT-FILE FROM "Matrix:"
             MOVE 1 TO I
             PERFORM UNTIL I > DIM-M
                MOVE 1 TO J
@@ -78,7 +476,13 @@
                ADD 1 TO I
             WRITE OUTPUT-FILE FROM PRINT
             END-PERFORM
+           END-IF
 
+      *     VERBOSITY-QUIET meldet je Datensatz nur noch Name,
+      *     Erwartungswert/Validierung und die Warnungen - Start
+      *     Vektor, dessen Norm und die Duennbesetzt-Meldung gehoeren
+      *     zum selben "Detailkram", den quiet weglassen soll
+           IF NOT VERBOSITY-QUIET THEN
             WRITE OUTPUT-FILE FROM "Start Vektor:"
             MOVE 1 TO I
             MOVE SPACE TO PRINT
@@ -91,22 +495,663 @@
             END-PERFORM
             WRITE OUTPUT-FILE FROM PRINT
 
+      *     Meldet, falls der mitgegebene Start-Vektor nicht schon auf
+      *     Laenge 1 normiert war - Vectoriteration normiert XI vor dem
+      *     ersten Schritt stillschweigend, ohne das im Report kenntlich
+      *     zu machen
+            PERFORM XSTART-NORM-CHECK
+            WRITE OUTPUT-FILE FROM "Norm des Start-Vektors:"
+            MOVE XSTART-NORM TO PRETTY-NUM
+            MOVE PRETTY-NUM TO PRINT
+            WRITE OUTPUT-FILE FROM PRINT
+            IF XSTART-NORM-DIFF > 0.0001 THEN
+                WRITE OUTPUT-FILE FROM
+                    "Hinweis: Start-Vektor war nicht normiert, System"
+                WRITE OUTPUT-FILE FROM
+                    "hat ihn vor der Iteration selbst auf Laenge 1"
+                WRITE OUTPUT-FILE FROM
+                    "skaliert."
+            END-IF
+
+      *     Von Validation ermittelter tatsaechlicher Anteil der
+      *     Nullelemente, unabhaengig vom Ergebnis der SPARSITY-
+      *     THRESHOLD-Pruefung - gilt fuer jeden Datensatz, auch im
+      *     Validate-Modus, da Validation immer laeuft
+            WRITE OUTPUT-FILE FROM "Duennbesetzt:"
+            MOVE RET-SPARSITY-PCT TO PRETTY-PCT
+            MOVE PRETTY-PCT TO PRINT
+            WRITE OUTPUT-FILE FROM PRINT
+           END-IF
+
+      *     Im Validate-Modus laufen CRS und Vectoriteration gar nicht
+      *     erst - Eigenvektor/Erwartungswert/Iterationen gaebe es also
+      *     nichts Sinnvolles zu berichten, nur die erfolgreiche
+      *     Validierung selbst
+            IF ITER-MODE = "VALIDATE" THEN
+                WRITE OUTPUT-FILE FROM "Validierung: OK"
+            ELSE
+      *     XI wurde von der Vectoriteration auf den konvergierten,
+      *     normierten Eigenvektor ueberschrieben - Teil des Detailkrams,
+      *     den VERBOSITY-QUIET weglaesst
+            IF NOT VERBOSITY-QUIET THEN
+            WRITE OUTPUT-FILE FROM "Eigenvektor:"
+            MOVE 1 TO I
+            MOVE SPACE TO PRINT
+            MOVE 1 TO P
+            PERFORM UNTIL I > DIM-I
+                MOVE XI(I) TO WS-NUM
+                MOVE WS-NUM TO PRETTY-NUM
+                STRING PRETTY-NUM " " INTO PRINT WITH POINTER P
+                ADD 1 TO I
+            END-PERFORM
+            WRITE OUTPUT-FILE FROM PRINT
+
+      *     Nullzeilen werden von CompressedRowStorage intern kodiert,
+      *     sollen aber nicht mehr stillschweigend verschwinden
+            IF ZERO-ROW-COUNT > 0 THEN
+                WRITE OUTPUT-FILE FROM "Nullzeilen:"
+                MOVE ZERO-ROW-COUNT TO PRETTY-ITER
+                MOVE PRETTY-ITER TO PRINT
+                WRITE OUTPUT-FILE FROM PRINT
+            END-IF
+            END-IF
+
+      *     Der eigentliche Zweck von VERBOSITY-QUIET: Erwartungswert
+      *     bleibt in jedem Detailgrad erhalten
             WRITE OUTPUT-FILE FROM "Erwartungswert:"
             MOVE RET-EW TO PRETTY-NUM
             MOVE PRETTY-NUM TO PRINT
             WRITE OUTPUT-FILE FROM PRINT
+
+      *     Abgleich mit dem Erwartungswert des letzten in audit.txt
+      *     protokollierten FINE-Laufs desselben benannten Datensatzes -
+      *     nur moeglich, wenn der Datensatz einen Namen traegt und
+      *     audit.txt bereits einen frueheren Lauf davon kennt
+            PERFORM DRIFT-CHECK
+
+            IF NOT VERBOSITY-QUIET THEN
+      *     Weitere per Deflation ermittelte Eigenwerte (siehe "topk="
+      *     in Main.cbl), absteigend nach Betrag ab EW-ENTRY(2) - nur
+      *     vorhanden, wenn mehr als der dominante Eigenwert angefordert
+      *     wurde
+            IF EW-COUNT > 1 THEN
+                WRITE OUTPUT-FILE FROM "Weitere Eigenwerte:"
+                MOVE 2 TO I
+                PERFORM UNTIL I > EW-COUNT
+                    MOVE EW-VALUE(I) TO PRETTY-NUM
+                    MOVE PRETTY-NUM TO PRINT
+                    WRITE OUTPUT-FILE FROM PRINT
+                    ADD 1 TO I
+                END-PERFORM
+            END-IF
+
+      *     Anzahl der bis zur Konvergenz benoetigten Iterationen sowie
+      *     die Differenz der letzten beiden EW-Schaetzungen, damit der
+      *     Konvergenzaufwand pro Datensatz nachvollziehbar bleibt
+            WRITE OUTPUT-FILE FROM "Iterationen:"
+            MOVE RET-ITER TO PRETTY-ITER
+            MOVE PRETTY-ITER TO PRINT
+            WRITE OUTPUT-FILE FROM PRINT
+
+            WRITE OUTPUT-FILE FROM "Letzte Differenz:"
+            MOVE RET-RESID TO PRETTY-NUM
+            MOVE PRETTY-NUM TO PRINT
+            WRITE OUTPUT-FILE FROM PRINT
+
+      *     Grober Hinweis auf den Eigenwertabstand: Verhaeltnis der
+      *     EW-Schaetzungen aus der ersten und zweiten Iteration - je
+      *     naeher an 1, desto langsamer die Konvergenz und desto
+      *     misstrauischer sollte man einem knapp erreichten EPSILON
+      *     gegenueberstehen. Bleibt 0, wenn N kleiner als 2 war
+            WRITE OUTPUT-FILE FROM "Eigenwert-Verhaeltnis:"
+            MOVE RET-EW-GAP TO PRETTY-NUM
+            MOVE PRETTY-NUM TO PRINT
+            WRITE OUTPUT-FILE FROM PRINT
+            END-IF
+
+      *     Die Konvergenz-/Oszillations-/Drift-Warnungen bleiben in
+      *     jedem Detailgrad erhalten - sie sind unentbehrlich, um dem
+      *     bloss gemeldeten Erwartungswert ueberhaupt zu vertrauen.
+      *     RET-CONVERGED unterscheidet ein durch EPSILON abgeschlossenes
+      *     Ergebnis von einem, das nur mangels weiterer Iterationen
+      *     abgebrochen wurde und daher nicht als konvergiert gelten darf
+            IF ITER-NOT-CONVERGED THEN
+                WRITE OUTPUT-FILE FROM
+                    "Warnung: nicht konvergiert!"
+            END-IF
+
+      *     RET-OSCILLATING unterscheidet eine Folge, die schlicht noch
+      *     nicht nahe genug an EPSILON war, von einer, die zwischen
+      *     zwei Werten hin- und herspringt und daher nie konvergieren
+      *     wird - RET-EW ist in dem Fall nur der zufaellige letzte Wert
+      *     der Schwingung, keine belastbare Schaetzung
+            IF ITER-OSCILLATING THEN
+                WRITE OUTPUT-FILE FROM
+                    "Warnung: Eigenwert-Folge oszilliert, RET-EW ist"
+                WRITE OUTPUT-FILE FROM
+                    "nicht als konvergiertes Ergebnis zu vertrauen!"
+            END-IF
+
+      *     RET-DRIFTED zeigt eine gegenueber dem letzten Lauf um
+      *     mindestens DRIFT-THRESHOLD Prozent abweichende Schaetzung
+      *     an - ein Hinweis, dass sich die Eingabedaten geaendert
+      *     haben koennten oder die Iteration diesmal woanders
+      *     gelandet ist
+            IF EW-DRIFTED THEN
+                MOVE DRIFT-LAST-EW TO PRETTY-DRIFT-EW
+                MOVE SPACES TO PRINT
+                STRING "Warnung: Eigenwert driftet gegenueber letztem"
+                    " Lauf (vorher: " DELIMITED BY SIZE
+                    PRETTY-DRIFT-EW DELIMITED BY SIZE
+                    ")!" DELIMITED BY SIZE
+                    INTO PRINT
+                WRITE OUTPUT-FILE FROM PRINT
+            END-IF
+
+      *     RET-XNORM-SUSPECT zeigt an, dass die Norm des finalen XI
+      *     nach der letzten NORMALIZE-Runde nicht mehr hinreichend nah
+      *     bei 1.0 lag - ein Hinweis auf einen Fehler irgendwo in der
+      *     COMP-3-Rechenkette, dem RET-EW dann nicht mehr blind zu
+      *     vertrauen ist
+            IF XNORM-SUSPECT THEN
+                WRITE OUTPUT-FILE FROM
+                    "Warnung: Norm des End-Vektors weicht von 1.0 ab,"
+                WRITE OUTPUT-FILE FROM
+                    "RET-EW ist verdaechtig!"
+            END-IF
+            END-IF
+           .
+
+      * Bildet die euklidische Norm von XI-ORIG (dem unveraenderten,
+      * vom Aufrufer gelieferten Start-Vektor) und deren Abstand zu 1,
+      * genau wie Vectoriteration.NORMALIZE die Norm von XK bildet -
+      * XSTART-NORM-DIFF zeigt an, ob der Vektor bereits normiert war
+       XSTART-NORM-CHECK.
+           MOVE 0 TO XSTART-NORM
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > DIM-I
+               COMPUTE XSTART-NORM =
+                   XSTART-NORM + XI-ORIG(I) * XI-ORIG(I)
+           END-PERFORM
+           COMPUTE XSTART-NORM = XSTART-NORM ** 0.5
+           COMPUTE XSTART-NORM-DIFF = XSTART-NORM - 1.0
+           IF XSTART-NORM-DIFF < 0
+               COMPUTE XSTART-NORM-DIFF = XSTART-NORM-DIFF * (-1)
+           END-IF
            .
 
+      * vergleicht RET-EW mit dem Erwartungswert des letzten in
+      * audit.txt protokollierten FINE-Laufs desselben benannten
+      * Datensatzes; setzt RET-DRIFTED, wenn die Abweichung mindestens
+      * DRIFT-THRESHOLD Prozent betraegt. Ohne Namen oder im Validate-
+      * Modus (kein RET-EW) findet kein Abgleich statt; ebenso, wenn
+      * audit.txt noch keinen frueheren Lauf dieses Namens kennt
+       DRIFT-CHECK.
+           MOVE 0 TO RET-DRIFTED
+           IF DATASET-NAME NOT = SPACES AND ITER-MODE NOT = "VALIDATE"
+               MOVE 0 TO DRIFT-FOUND
+               MOVE 0 TO DRIFT-EOF
+               OPEN INPUT AUDITF
+               IF AUDIT-FILE-STATUS = '00'
+                   PERFORM UNTIL DRIFT-EOF = 1
+                       READ AUDITF
+                           AT END MOVE 1 TO DRIFT-EOF
+                           NOT AT END PERFORM DRIFT-SCAN-LINE
+                       END-READ
+                   END-PERFORM
+                   CLOSE AUDITF
+               END-IF
+
+               IF DRIFT-FOUND = 1
+                   COMPUTE DRIFT-DIFF = RET-EW - DRIFT-LAST-EW
+                   IF DRIFT-DIFF < 0
+                       COMPUTE DRIFT-DIFF = DRIFT-DIFF * (-1)
+                   END-IF
+                   MOVE DRIFT-LAST-EW TO DRIFT-LAST-EW-ABS
+                   IF DRIFT-LAST-EW-ABS < 0
+                       COMPUTE DRIFT-LAST-EW-ABS =
+                           DRIFT-LAST-EW-ABS * (-1)
+                   END-IF
+                   IF DRIFT-LAST-EW-ABS NOT = 0
+                       COMPUTE DRIFT-PCT ROUNDED =
+                           (DRIFT-DIFF * 100) / DRIFT-LAST-EW-ABS
+                       IF DRIFT-PCT >= DRIFT-THRESHOLD
+                           MOVE 1 TO RET-DRIFTED
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+      * zerlegt eine gelesene audit.txt Zeile in ihre space-getrennten
+      * Felder und merkt sich den Erwartungswert, wenn sie zum
+      * gesuchten Datensatznamen und einem FINE-Lauf gehoert - da
+      * audit.txt nur angehaengt wird, ueberschreibt ein spaeterer
+      * Treffer immer einen frueheren und am Ende steht der juengste
+       DRIFT-SCAN-LINE.
+           MOVE SPACES TO DRIFT-TOKENS
+           UNSTRING AUDIT-FILE DELIMITED BY ALL SPACE INTO
+               DRIFT-TOK-DT DRIFT-TOK-FILE DRIFT-TOK-NAME
+               DRIFT-TOK-STATUS DRIFT-TOK-EW
+           IF FUNCTION TRIM(DRIFT-TOK-NAME) =
+              FUNCTION TRIM(DATASET-NAME)
+              AND DRIFT-TOK-STATUS = "FINE"
+              AND DRIFT-TOK-EW(1:3) = "EW="
+               MOVE SPACES TO DRIFT-EW-VAL
+               MOVE DRIFT-TOK-EW(4:37) TO DRIFT-EW-VAL
+               MOVE FUNCTION NUMVAL(DRIFT-EW-VAL) TO DRIFT-LAST-EW
+               MOVE 1 TO DRIFT-FOUND
+           END-IF
+           .
+
+      * kommagetrennte Zeile fuer diesen Datensatz: Name, Matrix
+      * (zeilenweise), Start Vektor, Erwartungswert - eine eigene
+      * Zeile je Matrixzeile, damit die Zeilenlaenge auch bei grossen
+      * Matrizen im Rahmen bleibt, statt alles in einer Riesenzeile
+      * zusammenzufassen
+       PRINT-CSV.
+           MOVE 1 TO I
+           PERFORM UNTIL I > DIM-M
+               MOVE SPACES TO CSV-LINE
+               MOVE 1 TO CSV-P
+               STRING "MATRIX," FUNCTION TRIM(DATASET-NAME) ","
+                   I DELIMITED BY SIZE
+                   INTO CSV-LINE WITH POINTER CSV-P
+               MOVE 1 TO J
+               PERFORM UNTIL J > DIM-M
+                   MOVE ELEM(I,J) TO CSV-NUM
+                   STRING "," CSV-NUM DELIMITED BY SIZE
+                       INTO CSV-LINE WITH POINTER CSV-P
+                   ADD 1 TO J
+               END-PERFORM
+               WRITE CSV-FILE FROM CSV-LINE
+               ADD 1 TO I
+           END-PERFORM
+
+           MOVE SPACES TO CSV-LINE
+           MOVE 1 TO CSV-P
+           STRING "VECTOR," FUNCTION TRIM(DATASET-NAME)
+               DELIMITED BY SIZE
+               INTO CSV-LINE WITH POINTER CSV-P
+           MOVE 1 TO I
+           PERFORM UNTIL I > DIM-I
+               MOVE XI-ORIG(I) TO WS-NUM
+               MOVE WS-NUM TO CSV-NUM
+               STRING "," CSV-NUM DELIMITED BY SIZE
+                   INTO CSV-LINE WITH POINTER CSV-P
+               ADD 1 TO I
+           END-PERFORM
+           WRITE CSV-FILE FROM CSV-LINE
+
+           MOVE SPACES TO CSV-LINE
+           MOVE RET-EW TO CSV-NUM
+           STRING "EW," FUNCTION TRIM(DATASET-NAME) ","
+               CSV-NUM DELIMITED BY SIZE
+               INTO CSV-LINE
+           WRITE CSV-FILE FROM CSV-LINE
+           .
+
+      * Bildet den Namen der eigenen Ausgabedatei eines Datensatzes bei
+      * SPLIT-ENABLED: OUTPUT-FILENAME ohne die Endung ".txt" (falls
+      * vorhanden), plus "_" und dem Datensatznamen bzw. "satz<N>" bei
+      * einem unbenannten Datensatz, plus ".txt"
+       BUILD-SPLIT-FILENAME.
+           MOVE FUNCTION TRIM(OUTPUT-FILENAME) TO SPLIT-BASE
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(SPLIT-BASE)) TO
+               SPLIT-BASE-LEN
+           IF SPLIT-BASE-LEN > 4 AND
+              SPLIT-BASE(SPLIT-BASE-LEN - 3:4) = ".txt"
+               MOVE SPACES TO SPLIT-BASE(SPLIT-BASE-LEN - 3:4)
+           END-IF
+           IF DATASET-NAME NOT = SPACES
+               MOVE FUNCTION TRIM(DATASET-NAME) TO SPLIT-LABEL
+           ELSE
+               MOVE RECORD-NUM TO SPLIT-RECORD-DISP
+               MOVE SPACES TO SPLIT-LABEL
+               STRING "satz" FUNCTION TRIM(SPLIT-RECORD-DISP)
+                   DELIMITED BY SIZE INTO SPLIT-LABEL
+           END-IF
+           MOVE SPACES TO SPLIT-FILENAME
+           STRING FUNCTION TRIM(SPLIT-BASE) DELIMITED BY SIZE
+               "_" DELIMITED BY SIZE
+               FUNCTION TRIM(SPLIT-LABEL) DELIMITED BY SIZE
+               ".txt" DELIMITED BY SIZE
+               INTO SPLIT-FILENAME
+           .
+
+      * Leert die eigene Ausgabedatei eines Datensatzes (SPLIT-FILENAME,
+      * bereits nach OUTPUT-FILENAME uebernommen) einmalig beim ersten
+      * Zugriff dieses Laufs, statt sie unveraendert per OPEN EXTEND
+      * anzuhaengen - ohne das wuerde ein zweiter Lauf desselben
+      * Datensatznamens den Inhalt des vorigen Laufs nur verdoppeln,
+      * da die Datei sonst nie zurueckgesetzt wird. Ein bereits in
+      * diesem Lauf gesehener Name wird in SPLIT-SEEN-TABLE gefuehrt
+      * und beim naechsten Zugriff (z.B. FINE nach einem vorigen
+      * CRSDUMP desselben Datensatzes) unangetastet gelassen, damit
+      * beide Bloecke in derselben Datei landen
+       TRUNCATE-SPLIT-IF-NEW.
+           MOVE 0 TO SPLIT-SEEN-FOUND
+           PERFORM VARYING SPLIT-SEEN-I FROM 1 BY 1 UNTIL
+                 SPLIT-SEEN-I > SPLIT-SEEN-COUNT
+               IF SPLIT-SEEN-NAME(SPLIT-SEEN-I) = SPLIT-FILENAME
+                   MOVE 1 TO SPLIT-SEEN-FOUND
+               END-IF
+           END-PERFORM
+           IF SPLIT-SEEN-FOUND = 0
+               OPEN OUTPUT OUTPUTF
+               CLOSE OUTPUTF
+               IF SPLIT-SEEN-COUNT < 2000
+                   ADD 1 TO SPLIT-SEEN-COUNT
+                   MOVE SPLIT-FILENAME TO
+                       SPLIT-SEEN-NAME(SPLIT-SEEN-COUNT)
+               END-IF
+           END-IF
+           .
+
+      * Merkt sich Name/Satznummer und Erwartungswert des gerade fertig
+      * verarbeiteten Datensatzes fuer die Rangliste, die PRINT-RANKING
+      * am Ende des Dateipaars ausgibt. RANK-COUNT bleibt an der festen
+      * Tabellengroesse haengen, statt sie zu ueberlaufen - ein Paar mit
+      * mehr als 2000 erfolgreichen Datensaetzen ist ausserhalb dessen,
+      * was diese Anwendung sonst an fester Groesse zulaesst (siehe
+      * VECTOR/CRS-BAND/PREV-XI)
+       RECORD-RANK-ENTRY.
+           IF RANK-COUNT < 2000
+               ADD 1 TO RANK-COUNT
+               MOVE DATASET-NAME TO RANK-NAME(RANK-COUNT)
+               MOVE RECORD-NUM TO RANK-RECORD-NUM(RANK-COUNT)
+               MOVE RET-EW TO RANK-EW(RANK-COUNT)
+               IF SPLIT-ENABLED
+                   MOVE SPLIT-FILENAME TO RANK-SPLIT-FILE(RANK-COUNT)
+               ELSE
+                   MOVE SPACES TO RANK-SPLIT-FILE(RANK-COUNT)
+               END-IF
+           END-IF
+           .
+      * Rangliste ueber alle im Dateipaar erfolgreich verarbeiteten
+      * Datensaetze, absteigend nach Betrag des Erwartungswerts - steht
+      * ganz vorn in output.txt, noch vor dem ersten Detailabschnitt
+       PRINT-RANKING.
+           WRITE OUTPUT-FILE FROM "=========="
+           MOVE SPACE TO PRINT
+           STRING "Rangliste (absteigend nach Betrag des" DELIMITED
+               BY SIZE " Erwartungswerts):" DELIMITED BY SIZE INTO
+               PRINT
+           WRITE OUTPUT-FILE FROM PRINT
+           IF RANK-COUNT = 0
+               WRITE OUTPUT-FILE FROM
+                   "(keine erfolgreich verarbeiteten Datensaetze)"
+           ELSE
+               PERFORM RANK-SORT
+               PERFORM VARYING RANK-I FROM 1 BY 1
+                       UNTIL RANK-I > RANK-COUNT
+                   MOVE RANK-I TO RANK-POS-DISP
+                   MOVE RANK-EW(RANK-I) TO PRETTY-NUM
+                   MOVE SPACE TO PRINT
+                   IF RANK-NAME(RANK-I) = SPACES
+                       MOVE RANK-RECORD-NUM(RANK-I) TO RECORD-NUM-DISP
+                       STRING RANK-POS-DISP DELIMITED BY SIZE
+                           ". Satz " DELIMITED BY SIZE
+                           RECORD-NUM-DISP DELIMITED BY SIZE
+                           ": " DELIMITED BY SIZE
+                           PRETTY-NUM DELIMITED BY SIZE INTO PRINT
+                   ELSE
+                       STRING RANK-POS-DISP DELIMITED BY SIZE
+                           ". " DELIMITED BY SIZE
+                           RANK-NAME(RANK-I) DELIMITED BY SIZE
+                           ": " DELIMITED BY SIZE
+                           PRETTY-NUM DELIMITED BY SIZE INTO PRINT
+                   END-IF
+      *            Bei split=1 steht das Ergebnis nicht in diesem
+      *            output.txt selbst, sondern in einer eigenen Datei -
+      *            die Rangliste verweist dann direkt darauf
+                   IF RANK-SPLIT-FILE(RANK-I) NOT = SPACES
+                       STRING FUNCTION TRIM(PRINT) DELIMITED BY SIZE
+                           " -> " DELIMITED BY SIZE
+                           RANK-SPLIT-FILE(RANK-I) DELIMITED BY SIZE
+                           INTO PRINT
+                   END-IF
+                   WRITE OUTPUT-FILE FROM PRINT
+               END-PERFORM
+           END-IF
+           WRITE OUTPUT-FILE FROM "=========="
+           .
+      * einfacher Bubblesort von RANK-ENTRY nach FUNCTION ABS(RANK-EW)
+      * absteigend - RANK-COUNT bleibt durch die feste Tabellengroesse
+      * (2000) klein genug, dass der quadratische Aufwand nicht ins
+      * Gewicht faellt
+       RANK-SORT.
+           PERFORM VARYING RANK-I FROM 1 BY 1
+                   UNTIL RANK-I > RANK-COUNT - 1
+               PERFORM VARYING RANK-J FROM 1 BY 1
+                       UNTIL RANK-J > RANK-COUNT - RANK-I
+                   COMPUTE RANK-ABS-A = RANK-EW(RANK-J)
+                   IF RANK-ABS-A < 0
+                       COMPUTE RANK-ABS-A = RANK-ABS-A * (-1)
+                   END-IF
+                   COMPUTE RANK-ABS-B = RANK-EW(RANK-J + 1)
+                   IF RANK-ABS-B < 0
+                       COMPUTE RANK-ABS-B = RANK-ABS-B * (-1)
+                   END-IF
+                   IF RANK-ABS-A < RANK-ABS-B
+                       MOVE RANK-ENTRY(RANK-J) TO RANK-SWAP
+                       MOVE RANK-ENTRY(RANK-J + 1) TO
+                           RANK-ENTRY(RANK-J)
+                       MOVE RANK-SWAP TO RANK-ENTRY(RANK-J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           .
+      * kopiert die waehrend der Verarbeitung im Zwischenspeicher
+      * gesammelten per-Datensatz-Bloecke hinter die Rangliste in die
+      * echte output.txt - fehlt der Zwischenspeicher (kein einziger
+      * Datensatz im Paar hat je einen Block geschrieben), bleibt die
+      * Rangliste einfach ohne Detailabschnitte dahinter
+       COPY-BODY-INTO-OUTPUT.
+           MOVE 0 TO BODY-EOF
+           OPEN INPUT BODYINF
+           IF BODY-FILE-STATUS = '00'
+               PERFORM UNTIL BODY-EOF = 1
+                   READ BODYINF
+                       AT END MOVE 1 TO BODY-EOF
+                       NOT AT END WRITE OUTPUT-FILE FROM BODY-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE BODYINF
+           END-IF
+           .
+      * Laufzusammenfassung: Anzahl verarbeiteter Datensaetze und davon
+      * Anzahl mit Fehler, an das Ende von output.txt angehaengt
+       PRINT-SUMMARY.
+           WRITE OUTPUT-FILE FROM "=========="
+           WRITE OUTPUT-FILE FROM "Zusammenfassung:"
+           MOVE SPACE TO PRINT
+           MOVE SUMMARY-TOTAL TO PRETTY-COUNT
+           STRING "Datensaetze verarbeitet: " PRETTY-COUNT
+               INTO PRINT
+           WRITE OUTPUT-FILE FROM PRINT
+           MOVE SPACE TO PRINT
+           MOVE SUMMARY-ERRORS TO PRETTY-COUNT
+           STRING "Datensaetze mit Fehler: " PRETTY-COUNT
+               INTO PRINT
+           WRITE OUTPUT-FILE FROM PRINT
+           WRITE OUTPUT-FILE FROM "=========="
+           .
       * gibt einige fehlermeldungen fuer haeufige file errors aus
-       HANDLE-ERROR.
+       HANDLE-ERROR-OUT.
+           MOVE RECORD-NUM TO RECORD-NUM-DISP
            IF FILE-STATUS = '35'
-           THEN STRING "Die Ausgabedatei konnte nicht gefunden werden!"
+           THEN STRING "[OutputHandling.HANDLE-ERROR-OUT] Satz "
+               RECORD-NUM-DISP
+               ": Die Ausgabedatei konnte nicht gefunden werden!"
                INTO ERRORMSG
                DISPLAY ERRORMSG
-           ELSE STRING "Fehler " FILE-STATUS INTO ERRORMSG
+           ELSE STRING "[OutputHandling.HANDLE-ERROR-OUT] Satz "
+               RECORD-NUM-DISP
+               ": Fehler " FILE-STATUS INTO ERRORMSG
                DISPLAY ERRORMSG
            CLOSE OUTPUTF
            EXIT PROGRAM
            .
 
+      * gibt einige fehlermeldungen fuer haeufige file errors bei der
+      * errors.txt aus
+       HANDLE-ERROR-ERR.
+           MOVE RECORD-NUM TO RECORD-NUM-DISP
+           IF ERR-FILE-STATUS = '35'
+           THEN STRING "[OutputHandling.HANDLE-ERROR-ERR] Satz "
+               RECORD-NUM-DISP
+               ": Die Fehlerdatei konnte nicht gefunden werden!"
+               INTO ERRORMSG
+               DISPLAY ERRORMSG
+           ELSE STRING "[OutputHandling.HANDLE-ERROR-ERR] Satz "
+               RECORD-NUM-DISP
+               ": Fehler " ERR-FILE-STATUS INTO ERRORMSG
+               DISPLAY ERRORMSG
+           CLOSE ERRORF
+           EXIT PROGRAM
+           .
+
+      * haengt eine Zeile mit Zeitstempel, Datensatzidentitaet und
+      * Ergebnis an audit.txt an - anders als errors.txt/output.csv
+      * existiert kein CLEARAUDIT, die Datei waechst ueber die gesamte
+      * Lebenszeit der Anwendung, nicht nur ueber einen Lauf hinweg
+       WRITE-AUDIT.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           OPEN EXTEND AUDITF
+           IF AUDIT-FILE-STATUS = '35'
+      *        audit.txt existiert noch nicht - einmalig anlegen und
+      *        danach wie gewohnt zum Anhaengen oeffnen
+               OPEN OUTPUT AUDITF
+               CLOSE AUDITF
+               OPEN EXTEND AUDITF
+           END-IF
+           IF AUDIT-FILE-STATUS NOT = '00'
+               THEN PERFORM HANDLE-ERROR-AUDIT STOP RUN
+           END-IF
+
+           MOVE RECORD-NUM TO RECORD-NUM-DISP
+           MOVE SPACES TO AUDIT-LINE
+           IF DATASET-NAME NOT = SPACES
+               STRING AUDIT-DATE "-" AUDIT-TIME " " DELIMITED BY SIZE
+                   INPUT-FILENAME DELIMITED BY SPACE
+                   " " DATASET-NAME DELIMITED BY SIZE
+                   " " ERRORMSG DELIMITED BY SIZE
+                   INTO AUDIT-LINE
+           ELSE
+               STRING AUDIT-DATE "-" AUDIT-TIME " " DELIMITED BY SIZE
+                   INPUT-FILENAME DELIMITED BY SPACE
+                   " Satz " RECORD-NUM-DISP DELIMITED BY SIZE
+                   " " ERRORMSG DELIMITED BY SIZE
+                   INTO AUDIT-LINE
+           END-IF
+
+      *    Erwartungswert anhaengen - fuer einen benannten Datensatz
+      *    findet ihn DRIFT-CHECK darueber beim naechsten Lauf desselben
+      *    Namens wieder, aber auch ein unbenannter Datensatz bekommt
+      *    seinen Wert protokolliert (nur ueber "Satz N" statt eines
+      *    Namens identifizierbar), damit audit.txt als durchgaengiges
+      *    Diagramm/Ledger jedes ueber die Lebenszeit der Anwendung
+      *    berechneten Erwartungswerts dient, nicht nur der benannten.
+      *    Nur bei einem fehlerfreien, nicht im Validate-Modus
+      *    gelaufenen Datensatz aussagekraeftig
+           IF ERRORMSG = "FINE" AND ITER-MODE NOT = "VALIDATE"
+               MOVE RET-EW TO PRETTY-NUM
+               STRING FUNCTION TRIM(AUDIT-LINE) DELIMITED BY SIZE
+                   " EW=" DELIMITED BY SIZE
+                   FUNCTION TRIM(PRETTY-NUM) DELIMITED BY SIZE
+                   INTO AUDIT-LINE
+           END-IF
+           WRITE AUDIT-FILE FROM AUDIT-LINE
+           CLOSE AUDITF
+           .
+
+      * gibt einige fehlermeldungen fuer haeufige file errors bei der
+      * audit.txt aus
+       HANDLE-ERROR-AUDIT.
+           MOVE RECORD-NUM TO RECORD-NUM-DISP
+           STRING "[OutputHandling.HANDLE-ERROR-AUDIT] Satz "
+               RECORD-NUM-DISP
+               ": Fehler " AUDIT-FILE-STATUS INTO ERRORMSG
+           DISPLAY ERRORMSG
+           CLOSE AUDITF
+           EXIT PROGRAM
+           .
+
+      * haengt einen festformatierten Satz an extract.txt an - Kennung,
+      * Dimension, Erwartungswert, Iterationszahl und Status, je einer
+      * fuer jeden Datensatz, unabhaengig von "csv=1" oder einem Namen.
+      * Fuer fehlgeschlagene ("FAIL") und Validate-Datensaetze ("VALD")
+      * sind EW/Iterationszahl nicht aussagekraeftig (die Vectoriteration
+      * hat in beiden Faellen gar nicht erst gelaufen) und werden daher
+      * auf 0 gesetzt, statt einen Altwert aus dem vorigen Datensatz
+      * stehen zu lassen
+       WRITE-EXTRACT.
+           MOVE SPACES TO EXTRACT-LINE
+           MOVE DATASET-NAME TO EXTRACT-NAME
+           MOVE DIM-M TO EXTRACT-DIM
+           IF ERRORMSG = "FINE" AND ITER-MODE = "VALIDATE" THEN
+      *        Ein Validate-Datensatz durchlaeuft nie Vectoriteration/
+      *        InverseIteration/GeneralizedIteration - RET-EW/RET-ITER
+      *        waeren nur der stehengebliebene Altwert des vorigen
+      *        Datensatzes, daher eigener Status statt "FINE"/"FAIL"
+               MOVE 0 TO EXTRACT-EW
+               MOVE 0 TO EXTRACT-ITER
+               MOVE "VALD" TO EXTRACT-STATUS
+           ELSE
+               IF ERRORMSG = "FINE" THEN
+                   MOVE RET-EW TO EXTRACT-EW
+                   MOVE RET-ITER TO EXTRACT-ITER
+                   MOVE "FINE" TO EXTRACT-STATUS
+               ELSE
+                   MOVE 0 TO EXTRACT-EW
+                   MOVE 0 TO EXTRACT-ITER
+                   MOVE "FAIL" TO EXTRACT-STATUS
+               END-IF
+           END-IF
+
+           OPEN EXTEND EXTRACTF
+           IF EXTRACT-FILE-STATUS = '35'
+      *        extract.txt existiert noch nicht - einmalig anlegen und
+      *        danach wie gewohnt zum Anhaengen oeffnen
+               OPEN OUTPUT EXTRACTF
+               CLOSE EXTRACTF
+               OPEN EXTEND EXTRACTF
+           END-IF
+           IF EXTRACT-FILE-STATUS NOT = '00'
+               THEN PERFORM HANDLE-ERROR-EXTRACT STOP RUN
+           END-IF
+           WRITE EXTRACT-FILE FROM EXTRACT-LINE
+           CLOSE EXTRACTF
+           .
+
+      * gibt einige fehlermeldungen fuer haeufige file errors bei der
+      * extract.txt aus
+       HANDLE-ERROR-EXTRACT.
+           MOVE RECORD-NUM TO RECORD-NUM-DISP
+           STRING "[OutputHandling.HANDLE-ERROR-EXTRACT] Satz "
+               RECORD-NUM-DISP
+               ": Fehler " EXTRACT-FILE-STATUS INTO ERRORMSG
+           DISPLAY ERRORMSG
+           CLOSE EXTRACTF
+           EXIT PROGRAM
+           .
+
+      * gibt einige fehlermeldungen fuer haeufige file errors bei der
+      * output.csv aus
+       HANDLE-ERROR-CSV.
+           MOVE RECORD-NUM TO RECORD-NUM-DISP
+           IF CSV-FILE-STATUS = '35'
+           THEN STRING "[OutputHandling.HANDLE-ERROR-CSV] Satz "
+               RECORD-NUM-DISP
+               ": Die CSV-Datei konnte nicht gefunden werden!"
+               INTO ERRORMSG
+               DISPLAY ERRORMSG
+           ELSE STRING "[OutputHandling.HANDLE-ERROR-CSV] Satz "
+               RECORD-NUM-DISP
+               ": Fehler " CSV-FILE-STATUS INTO ERRORMSG
+               DISPLAY ERRORMSG
+           CLOSE CSVF
+           EXIT PROGRAM
+           .
+
        END PROGRAM OutputHandling.
