@@ -0,0 +1,36 @@
+      *    Dateinamen fuer das aktuell zu verarbeitende Input-/Output-
+      *    Paar, von BatchControl aus der Steuerdatei "batch.txt"
+      *    gelesen (oder auf die bisherigen Standardnamen belassen,
+      *    wenn keine Steuerdatei vorliegt) und an InputHandling/
+      *    OutputHandling durchgereicht, damit diese ihre Dateien
+      *    dynamisch statt fest verdrahtet oeffnen koennen
+           01 FILE-NAMES.
+               05 INPUT-FILENAME PIC X(80) VALUE "input.txt".
+               05 OUTPUT-FILENAME PIC X(80) VALUE "output.txt".
+      *        Optionale dritte/vierte Spalte einer batch.txt Zeile:
+      *        "input.txt output.txt PARTITION-START PARTITION-LIMIT"
+      *        laesst mehrere, gleichzeitig gestartete MAIN-Prozesse
+      *        disjunkte Datensatz-Bereiche desselben input.txt in
+      *        getrennte Ausgabedateien abarbeiten - GnuCOBOL kennt
+      *        keine Threads/Forks, daher ist das die Form von
+      *        "Parallelitaet", die einem reinen Batch-COBOL-Programm
+      *        offensteht: mehrere unabhaengige Betriebssystem-Prozesse
+      *        statt eines Prozesses mit mehreren Ausfuehrungspfaden.
+      *        PARTITION-START ist der 0-basierte Index des ersten zu
+      *        verarbeitenden Datensatzes dieses Prozesses, PARTITION-
+      *        LIMIT die Anzahl der Datensaetze die er hoechstens
+      *        bearbeitet (0 = bis Dateiende, unveraendertes Verhalten
+      *        wenn beide Felder fehlen). Dasselbe Feldpaar dient auch
+      *        einem einzelnen, manuell gestarteten Lauf dazu, gezielt
+      *        genau einen Datensatz erneut zu verarbeiten (z.B. nach
+      *        Korrektur eines Tippfehlers), ohne die davorliegenden
+      *        Datensaetze erneut zu validieren/iterieren/auszugeben -
+      *        "input.txt output.txt 17 1" bearbeitet ausschliesslich
+      *        den 18. Datensatz (Index 17)
+               05 PARTITION-START PIC 9(06) VALUE 0.
+               05 PARTITION-LIMIT PIC 9(06) VALUE 0.
+      *    Von BatchControl gesetzt: 1 = kein weiteres Dateipaar mehr
+      *    zu verarbeiten
+           01 NO-MORE-PAIRS PIC 9 VALUE 0.
+               88 PAIRS-EXHAUSTED VALUE 1.
+               88 PAIRS-AVAILABLE VALUE 0.
