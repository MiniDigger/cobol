@@ -0,0 +1,114 @@
+      ******************************************************************
+      * Author: Domenic Kuehne
+      * Date: 03.10.2016
+      * Tectonics: cobc
+      *
+      * Modification History:
+      *   - CRS speichert nun beide Dreiecke der Matrix (jede Zeile
+      *     vollstaendig von Spalte 1 bis DIM-M), nicht mehr nur das
+      *     obere Dreieck. Damit werden auch nicht-symmetrische
+      *     Matrizen korrekt abgebildet, siehe CRSMatrixVectorMultiply.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CompressedRowStorage.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+      *    I/J laufen bis DIM-M (max 2000), NUM-NOT-ZERO und VAL-COUNTER
+      *    bis DIM-VAL (max 1.200.000): alle vier zuvor zu schmal, um
+      *    diese Hoechstwerte zu erreichen, ohne zu ueberlaufen - bei
+      *    DIM-M ab 999 hing PERFORM VARYING I/J dadurch in einer
+      *    Endlosschleife (der Zaehler lief bei der Erhoehung ueber
+      *    999 hinaus auf 000 zurueck und ueberschritt DIM-M nie mehr)
+           01 ZAEHLER.
+               05 I PIC 9(04) COMP-3 VALUE 1.
+               05 J PIC 9(04) COMP-3 VALUE 1.
+               05 NUM-NOT-ZERO PIC 9(07) COMP-3 VALUE 0.
+               05 COUNTER-NULL-ZEILE PIC 9(04) COMP-3 VALUE 0.
+      *        IS-NULL-ZEILE fungiert als Boolean
+               05 IS-NULL-ZEILE PIC 9 COMP-3 VALUE 1.
+               05 KORREKTUR PIC S9(04) COMP-3 VALUE 0.
+               05 VAL-COUNTER PIC 9(07) COMP-3 VALUE 1.
+               05 COLS-COUNTER PIC 9(04) COMP-3 VALUE 1.
+       LINKAGE SECTION.
+           COPY "CRS.cpy".
+           COPY "VectorDim.cpy".
+           COPY "InputMatrix.cpy".
+           COPY "Abbruch.cpy".
+       PROCEDURE DIVISION USING CRS-VALS CRS-COLS CRS-ROW-PTR MATRIX
+           ABBRUCH.
+       MAIN-PROCEDURE.
+      *     CompressedRowStorage wird pro Datensatz neu gerufen, die
+      *     Zaehler duerfen daher nicht ueber mehrere CALLs hinweg
+      *     stehen bleiben
+            MOVE 0 TO NUM-NOT-ZERO
+            MOVE 0 TO COUNTER-NULL-ZEILE
+            MOVE 0 TO KORREKTUR
+            MOVE 1 TO VAL-COUNTER
+            MOVE 1 TO COLS-COUNTER
+
+            PERFORM INITIALIZE-CRS
+
+            MOVE VAL-COUNTER TO RPTR(1)
+            MOVE 1 TO I
+            PERFORM VARYING I FROM 1 BY 1 UNTIL I > DIM-M
+      *        COLS-COUNTER laeuft ueber die gesamte Zeile (1 bis
+      *        DIM-M), damit auch das untere Dreieck gespeichert wird
+      *        und nicht-symmetrische Matrizen korrekt abgebildet
+      *        werden
+               MOVE 1 TO COLS-COUNTER
+               MOVE 1 TO IS-NULL-ZEILE
+               MOVE 1 TO J
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > DIM-M
+                  IF NOT ELEM(I, J) = 0
+      *                 Falls Nullzeilen vorhanden sind ist der
+      *                 VAL-COUNTER um die Korrektur-Anzahl hoeher,
+      *                 daher muss diese hier addiert werden da der Wert
+      *                 stets <= 0 ist
+                        MOVE ELEM(I, J) TO VAL(VAL-COUNTER + KORREKTUR)
+                        MOVE COLS-COUNTER TO COLMN(VAL-COUNTER)
+                        Compute VAL-COUNTER = VAL-COUNTER + 1
+                        MOVE 0 TO IS-NULL-ZEILE
+                     END-IF
+                     COMPUTE COLS-COUNTER = COLS-COUNTER + 1
+               END-PERFORM
+               IF IS-NULL-ZEILE = 1
+      *            Falls Nullzeile vorliegt wird -1 in COLMN geschrieben
+      *            damit Matrix-Vektor-Multiplikation machbar wird
+                   MOVE -1 TO COLMN(VAL-COUNTER)
+                   COMPUTE VAL-COUNTER = VAL-COUNTER + 1
+      *            Korrektur noetig da bei Nullzeile ein Eintrag gesetzt
+      *            wird um spaeter Nullzeilen bei Multiplikation zu
+      *            erkennen
+                   COMPUTE KORREKTUR = KORREKTUR - 1
+      *            Nullzeile nicht mehr nur intern in der CRS-Struktur
+      *            verstecken, sondern fuer den Report an MAIN melden
+                   ADD 1 TO ZERO-ROW-COUNT
+                   DISPLAY "Nullzeile gefunden in Zeile " I
+                   END-IF
+      *        Kennzeichnung der naechsten Zeile durch Eintrag in RPTR
+               MOVE VAL-COUNTER TO RPTR(I + 1)
+            END-PERFORM
+            .
+
+       INITIALIZE-CRS.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > DIM-M
+              MOVE 1 TO IS-NULL-ZEILE
+              PERFORM VARYING J FROM 1 BY 1 UNTIL J > DIM-M
+                 IF NOT ELEM(I, J) = 0
+      *                 Zaehlt die Variablen != 0 fuer CRS-Val
+                        COMPUTE NUM-NOT-ZERO = NUM-NOT-ZERO + 1
+                        MOVE 0 TO IS-NULL-ZEILE
+                     END-IF
+              END-PERFORM
+      *       Wenn Nullzeile vorliegt Counter erhoehen damit nachher
+      *       Anzahl Cols entsprechend gesetzt werden kann
+              IF IS-NULL-ZEILE = 1
+                  COMPUTE COUNTER-NULL-ZEILE = COUNTER-NULL-ZEILE + 1
+              END-IF
+           END-PERFORM
+           MOVE NUM-NOT-ZERO TO DIM-VAL
+           COMPUTE DIM-COLS = NUM-NOT-ZERO + COUNTER-NULL-ZEILE
+           COMPUTE DIM-ROWPTR = DIM-M + 1
+           .
+       END PROGRAM CompressedRowStorage.
