@@ -0,0 +1,178 @@
+      *    Sammelstruktur fuer Fehlertext und die Steuergroessen der
+      *    Vectoriteration (Iterationsgrenze, Epsilon, Ergebnis)
+           01 ABBRUCH.
+      *        "CLEAR"/"FINE" oder eine Fehlermeldung
+               05 ERRORMSG PIC X(100).
+      *        Maximale Anzahl an Iterationsschritten
+               05 N PIC 9(06) COMP-3.
+      *        Abbruchschranke fuer die Vectoriteration
+               05 EPSILON PIC S9(04)V9(09) COMP-3.
+      *        Rueckgabe: gefundener Eigenwert
+               05 RET-EW PIC S9(06)V9(16) COMP-3.
+      *        Rueckgabe: Anzahl der tatsaechlich benoetigten Iterationen
+               05 RET-ITER PIC 9(06) COMP-3.
+      *        Rueckgabe: Differenz der letzten beiden EW-Schaetzungen
+               05 RET-RESID PIC S9(09)V9(16) COMP-3.
+      *        Rueckgabe: Verhaeltnis der EW-Schaetzungen aus der
+      *        ersten und zweiten Iteration, ein grober Hinweis auf den
+      *        Eigenwertabstand (je naeher an 1, desto langsamer die
+      *        Konvergenz); bleibt 0, wenn N kleiner als 2 ist und daher
+      *        keine zwei Schaetzungen zustandekommen
+               05 RET-EW-GAP PIC S9(04)V9(09) COMP-3.
+      *        Rueckgabe: 1 wenn die Vectoriteration/InverseIteration
+      *        innerhalb von N Iterationen das EPSILON-Kriterium
+      *        erreicht hat, 0 wenn nur das Iterationslimit N gegriffen
+      *        hat - RET-EW ist dann nicht als konvergiertes Ergebnis
+      *        zu vertrauen
+               05 RET-CONVERGED PIC 9.
+                   88 ITER-CONVERGED VALUE 1.
+                   88 ITER-NOT-CONVERGED VALUE 0.
+      *        Rueckgabe: 1 wenn die EW-Schaetzungen der letzten Schritte
+      *        wiederholt das Vorzeichen gewechselt haben, statt sich
+      *        dem EPSILON-Kriterium monoton anzunaehern - ein Hinweis
+      *        auf einen nahe beieinanderliegenden oder mehrfachen
+      *        dominanten Eigenwert, bei dem RET-EW nur der letzte,
+      *        eher zufaellige Wert der oszillierenden Folge ist. Nur
+      *        aussagekraeftig, wenn RET-CONVERGED = 0
+               05 RET-OSCILLATING PIC 9 VALUE 0.
+                   88 ITER-OSCILLATING VALUE 1.
+                   88 ITER-NOT-OSCILLATING VALUE 0.
+      *        Fuer ERRORMSG = "SUMMARY": Anzahl der insgesamt
+      *        verarbeiteten Datensaetze
+               05 SUMMARY-TOTAL PIC 9(06) COMP-3.
+      *        Fuer ERRORMSG = "SUMMARY": davon Anzahl mit Fehler
+               05 SUMMARY-ERRORS PIC 9(06) COMP-3.
+      *        Schwelle (in %) ab der die Validation eine Matrix als
+      *        duenn besetzt akzeptiert; Default siehe MAIN, per
+      *        "sparsity=" Zeile in input.txt ueberschreibbar
+               05 SPARSITY-THRESHOLD PIC 999.
+      *        Rueckgabe von Validation: tatsaechlicher Anteil der
+      *        Nullelemente in Prozent, unabhaengig davon ob die Matrix
+      *        die SPARSITY-THRESHOLD erreicht - erlaubt es dem Report,
+      *        den Wert auszuweisen statt ihn nur intern gegen die
+      *        Schwelle zu pruefen und danach zu verwerfen
+               05 RET-SPARSITY-PCT PIC 99V9(2) COMP-3.
+      *        Schwelle (in %) ab der eine Abweichung des heutigen
+      *        Erwartungswerts vom letzten in audit.txt protokollierten
+      *        Lauf desselben benannten Datensatzes als Drift gilt;
+      *        Default siehe MAIN, per "drift=" Zeile in input.txt
+      *        ueberschreibbar
+               05 DRIFT-THRESHOLD PIC 999.
+      *        Rueckgabe von OutputHandling: 1 wenn audit.txt einen
+      *        frueheren FINE-Lauf desselben benannten Datensatzes
+      *        enthielt und dessen Erwartungswert um mindestens
+      *        DRIFT-THRESHOLD Prozent vom heutigen RET-EW abweicht
+               05 RET-DRIFTED PIC 9 VALUE 0.
+                   88 EW-DRIFTED VALUE 1.
+                   88 EW-NOT-DRIFTED VALUE 0.
+      *        Von CompressedRowStorage gesetzt: Anzahl der Nullzeilen,
+      *        die beim Bauen der CRS-Struktur gefunden wurden
+               05 ZERO-ROW-COUNT PIC 9(04) COMP-3.
+      *        Iterationsmodus: "POWER" (Standard, liefert den
+      *        dominanten Eigenwert), "INVERSE" (inverse
+      *        Vectoriteration, liefert den betragskleinsten Eigenwert)
+      *        oder "VALIDATE" (nur InputHandling/Validation laufen
+      *        lassen, ohne CRS/Vectoriteration zu bemuehen)
+               05 ITER-MODE PIC X(08) VALUE "POWER".
+      *        Laufende Satznummer in input.txt, von InputHandling bei
+      *        jedem READ hochgezaehlt; dient dazu jede ERRORMSG mit
+      *        der Fundstelle zu kennzeichnen
+               05 RECORD-NUM PIC 9(06) COMP-3.
+      *        Optionaler Name des Datensatzes, per "name=" Zeile im
+      *        Block gesetzt; leer wenn der Datensatz unbenannt ist
+               05 DATASET-NAME PIC X(30).
+      *        Format der Matrixzeilen im Datensatz: "DENSE" (Standard,
+      *        DIM-M Zeilen mit je DIM-M Werten) oder "TRIPLET" (je
+      *        Zeile "row col value" im Matrix-Market-Stil), per
+      *        "format=" Zeile im Block umschaltbar
+               05 INPUT-FORMAT PIC X(07) VALUE "DENSE".
+      *        Anzahl der Tripel-Zeilen im Format "TRIPLET"; per
+      *        "nnz=" Zeile im Block gesetzt
+               05 NNZ PIC 9(06) COMP-3.
+      *        Verschiebung fuer den Modus "POWER": MAIN zieht diesen
+      *        Wert vor dem Bauen der CRS-Struktur von der Diagonale
+      *        von MATRIX ab, so dass Vectoriteration auf (A - s*I)
+      *        statt auf A iteriert und damit einen Eigenwert nahe s
+      *        statt den betragsgroessten liefert; per "s=" Zeile im
+      *        Block gesetzt, Default 0 (keine Verschiebung)
+               05 SHIFT-VALUE PIC S9(09)V9(16) COMP-3.
+      *        Zusaetzlich zum Report in output.txt eine
+      *        kommagetrennte Zeile fuer diesen Datensatz nach
+      *        output.csv schreiben; per "csv=" Zeile im Block
+      *        gesetzt, Default 0 (kein CSV)
+               05 CSV-OUTPUT PIC 9 VALUE 0.
+                   88 CSV-ENABLED VALUE 1.
+                   88 CSV-DISABLED VALUE 0.
+      *        Schreibt, wenn gesetzt, den Ergebnisblock dieses
+      *        Datensatzes in eine eigene, nach Satznummer oder Name
+      *        benannte Datei statt in das gemeinsame output.txt des
+      *        Dateipaars; per "split=" Zeile im Block gesetzt, Default
+      *        0 (unveraendertes Verhalten, ein gemeinsames output.txt
+      *        je Dateipaar)
+               05 SPLIT-OUTPUT PIC 9 VALUE 0.
+                   88 SPLIT-ENABLED VALUE 1.
+                   88 SPLIT-DISABLED VALUE 0.
+      *        Anzahl der per Deflation zu ermittelnden Eigenwerte,
+      *        angefuehrt vom dominanten aus RET-EW; per "topk=" Zeile
+      *        im Block gesetzt, Default 1 (nur der dominante
+      *        Eigenwert, unveraendertes Verhalten). Nur wirksam fuer
+      *        ITER-MODE = "POWER" ohne Verschiebung (SHIFT-VALUE = 0)
+               05 TOPK PIC 9(03) VALUE 1.
+      *        Rueckgabe von InputHandling: 1 = der Datensatz enthielt
+      *        einen zweiten "dim="/Matrixzeilen-Block und damit eine
+      *        Matrix B fuer das verallgemeinerte Eigenwertproblem
+      *        A*x = lambda*B*x (siehe GeneralizedIteration.cbl); per
+      *        Datensatz zurueckgesetzt
+               05 GENERALIZED-MODE PIC 9 VALUE 0.
+                   88 GENERALIZED-ENABLED VALUE 1.
+                   88 GENERALIZED-DISABLED VALUE 0.
+      *        Schreibt, wenn gesetzt, die von CompressedRowStorage
+      *        gebaute CRS-VALS/CRS-COLS/CRS-ROW-PTR Struktur direkt
+      *        nach output.txt, damit die duennbesetzte Kodierung ohne
+      *        temporaere DISPLAY-Anweisungen ueberprueft werden kann;
+      *        per "debug=" Zeile im Block gesetzt, Default 0
+               05 DEBUG-OUTPUT PIC 9 VALUE 0.
+                   88 DEBUG-ENABLED VALUE 1.
+                   88 DEBUG-DISABLED VALUE 0.
+      *        Steuert den Detailgrad von OutputHandling.PRINT-OUTPUT;
+      *        per "verbosity=" Zeile im Block umschaltbar. Default
+      *        "VERBOSE" belaesst das bisherige Verhalten unveraendert
+      *        (Matrix- und Start-Vektor-Dump immer dabei). "NORMAL"
+      *        laesst nur den Matrix-Dump weg, der bei grossen
+      *        Datensaetzen den mit Abstand groessten Teil des Reports
+      *        ausmacht. "QUIET" meldet je Datensatz nur noch Name,
+      *        Erwartungswert (bzw. im Modus VALIDATE nur "Validierung:
+      *        OK") und die Konvergenz-/Drift-Warnungen, ohne die
+      *        Matrix-, Vektor- und Zwischenwert-Abschnitte
+               05 VERBOSITY PIC X(07) VALUE "VERBOSE".
+                   88 VERBOSITY-QUIET VALUE "QUIET".
+                   88 VERBOSITY-NORMAL VALUE "NORMAL".
+                   88 VERBOSITY-VERBOSE VALUE "VERBOSE".
+      *        Deklarierte halbe Bandbreite einer bekanntermassen
+      *        gebandeten Matrix (z.B. aus Finite-Differenzen-Modellen);
+      *        per "band=" Zeile im Block gesetzt, Default 0 (keine
+      *        Bandmatrix, unveraendertes Verhalten ueber die normale
+      *        CRS-VALS/CRS-COLS/CRS-ROW-PTR Struktur). Werte ueber 50
+      *        lehnt BandedRowStorage als Fehler ab, siehe CRSBand.cpy.
+      *        Nur wirksam fuer ITER-MODE = "POWER" ohne Verschiebung
+      *        und ohne GENERALIZED-ENABLED - siehe Main.cbl
+               05 BAND-WIDTH PIC 9(04) VALUE 0.
+      *        Rueckgabe von Vectoriteration: 1 wenn die Norm des
+      *        finalen XI nach der letzten NORMALIZE-Runde nicht mehr
+      *        hinreichend nah bei 1.0 liegt - ein Hinweis auf einen
+      *        Fehler irgendwo in der COMP-3-Rechenkette, da XI nach
+      *        jeder Iteration eigentlich normiert sein sollte. RET-EW
+      *        bleibt in diesem Fall trotzdem gesetzt, gilt aber als
+      *        nicht vertrauenswuerdig
+               05 RET-XNORM-SUSPECT PIC 9 VALUE 0.
+                   88 XNORM-SUSPECT VALUE 1.
+                   88 XNORM-NOT-SUSPECT VALUE 0.
+      *    Anzahl der Datensaetze in input.txt, die vor dem ersten
+      *    Aufruf uebersprungen werden sollen (Startindex fuer den Lauf)
+           01 SKIP PIC 9(06) VALUE 0.
+      *    Von InputHandling gesetzt: 1 = es gibt keinen weiteren
+      *    Datensatz mehr zu lesen (Datei erschoepft bzw. angeforderter
+      *    Startindex existiert nicht)
+           01 NO-MORE-DATA PIC 9 VALUE 0.
+               88 DATA-EXHAUSTED VALUE 1.
+               88 DATA-AVAILABLE VALUE 0.
