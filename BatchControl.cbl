@@ -0,0 +1,121 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Liest die optionale Steuerdatei "batch.txt", die je
+      *          Zeile ein Input-/Output-Dateinamenpaar enthaelt, und
+      *          liefert bei jedem Aufruf das naechste Paar. Fehlt
+      *          "batch.txt", verhaelt sich der Lauf wie bisher und
+      *          verarbeitet genau ein Paar input.txt/output.txt.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BatchControl.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CONTROLF ASSIGN TO "batch.txt"
+               FILE STATUS IS FILE-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+           FD CONTROLF
+           DATA RECORD IS CONTROL-LINE.
+           01 CONTROL-LINE PIC X(160).
+       WORKING-STORAGE SECTION.
+           01 FILE-STATUS PIC XX.
+           01 FOUND-PAIR PIC 9 VALUE 0.
+      *    Ueberlebt als WORKING-STORAGE mehrere CALLs hinweg, damit
+      *    die Steuerdatei nur einmal geoeffnet und Zeile fuer Zeile
+      *    weitergelesen wird, statt bei jedem Aufruf von vorn zu
+      *    beginnen - selbes Prinzip wie FILE-OPENED in InputHandling
+      *    0 = noch nicht versucht
+      *    1 = Steuerdatei offen, es folgen weitere Paare
+      *    2 = keine Steuerdatei vorhanden, Einzelpaar-Fallback noch
+      *        nicht ausgeliefert
+      *    9 = fertig, kein weiteres Paar mehr
+           01 CONTROL-STATE PIC 9 VALUE 0.
+               88 CONTROL-NOT-STARTED VALUE 0.
+               88 CONTROL-FILE-OPEN VALUE 1.
+               88 CONTROL-FALLBACK-PENDING VALUE 2.
+               88 CONTROL-DONE VALUE 9.
+      *    Rohtoken der optionalen 3./4. Spalte einer batch.txt Zeile,
+      *    vor der Umwandlung per NUMVAL in PARTITION-START/-LIMIT
+           01 PARTITION-START-TOK PIC X(10).
+           01 PARTITION-LIMIT-TOK PIC X(10).
+       LINKAGE SECTION.
+           COPY "FileNames.cpy".
+       PROCEDURE DIVISION USING FILE-NAMES NO-MORE-PAIRS.
+       MAIN-PROCEDURE.
+           MOVE 0 TO NO-MORE-PAIRS
+
+           EVALUATE TRUE
+               WHEN CONTROL-DONE
+                   MOVE 1 TO NO-MORE-PAIRS
+
+               WHEN CONTROL-FALLBACK-PENDING
+      *            Einzelpaar-Fallback bereits beim vorigen Aufruf
+      *            ausgeliefert - der Lauf ist damit zuende
+                   MOVE 9 TO CONTROL-STATE
+                   MOVE 1 TO NO-MORE-PAIRS
+
+               WHEN CONTROL-NOT-STARTED
+                   OPEN INPUT CONTROLF
+                   IF FILE-STATUS NOT = "00"
+      *                Keine Steuerdatei vorhanden - Verhalten wie vor
+      *                Einfuehrung der Batchsteuerung: genau ein Paar
+      *                input.txt/output.txt verarbeiten
+                       MOVE "input.txt" TO INPUT-FILENAME
+                       MOVE "output.txt" TO OUTPUT-FILENAME
+                       MOVE 0 TO PARTITION-START
+                       MOVE 0 TO PARTITION-LIMIT
+                       MOVE 2 TO CONTROL-STATE
+                   ELSE
+                       MOVE 1 TO CONTROL-STATE
+                       PERFORM READ-NEXT-PAIR
+                   END-IF
+
+               WHEN CONTROL-FILE-OPEN
+                   PERFORM READ-NEXT-PAIR
+           END-EVALUATE
+
+           EXIT PROGRAM.
+
+      * liest Zeilen aus batch.txt bis eine nicht-leere Zeile ein
+      * gueltiges Dateinamenpaar liefert oder die Datei zuende ist
+       READ-NEXT-PAIR.
+           MOVE 0 TO FOUND-PAIR
+           PERFORM UNTIL FOUND-PAIR = 1
+               READ CONTROLF
+                   AT END
+                       MOVE 9 TO CONTROL-STATE
+                       MOVE 1 TO NO-MORE-PAIRS
+                       CLOSE CONTROLF
+                       MOVE 1 TO FOUND-PAIR
+                   NOT AT END
+                       IF CONTROL-LINE NOT = SPACES
+                           DISPLAY "batch.txt: " CONTROL-LINE
+                           MOVE SPACES TO INPUT-FILENAME
+                           MOVE SPACES TO OUTPUT-FILENAME
+                           MOVE SPACES TO PARTITION-START-TOK
+                           MOVE SPACES TO PARTITION-LIMIT-TOK
+                           MOVE 0 TO PARTITION-START
+                           MOVE 0 TO PARTITION-LIMIT
+                           UNSTRING CONTROL-LINE DELIMITED BY ALL SPACE
+                               INTO INPUT-FILENAME OUTPUT-FILENAME
+                               PARTITION-START-TOK PARTITION-LIMIT-TOK
+      *                    Dritte/vierte Spalte optional - nur
+      *                    uebernehmen wenn tatsaechlich vorhanden
+                           IF PARTITION-START-TOK NOT = SPACES
+                               MOVE FUNCTION NUMVAL(PARTITION-START-TOK)
+                                   TO PARTITION-START
+                           END-IF
+                           IF PARTITION-LIMIT-TOK NOT = SPACES
+                               MOVE FUNCTION NUMVAL(PARTITION-LIMIT-TOK)
+                                   TO PARTITION-LIMIT
+                           END-IF
+                           MOVE 1 TO FOUND-PAIR
+                       END-IF
+               END-READ
+           END-PERFORM
+           .
+       END PROGRAM BatchControl.
