@@ -0,0 +1,97 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Haelt den Fortschritt eines Dateipaars fest, damit ein
+      *          nach einem Absturz neu gestarteter Lauf nicht wieder
+      *          bei Datensatz 1 beginnt, sondern erst nach dem zuletzt
+      *          erfolgreich verarbeiteten Datensatz weiterliest. Die
+      *          Fortschrittsdatei liegt neben output.txt (Name plus
+      *          ".ckpt") und enthaelt eine einzelne Zahl: die Anzahl
+      *          bereits erfolgreich abgeschlossener Datensaetze.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CheckpointControl.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+      *        Dynamisch zugewiesen, da der Dateiname vom jeweiligen
+      *        Dateipaar abhaengt (siehe CHECKPOINT-FILENAME unten)
+               SELECT CHECKPOINTF ASSIGN TO DYNAMIC CHECKPOINT-FILENAME
+               FILE STATUS IS FILE-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+           FD CHECKPOINTF
+           DATA RECORD IS CHECKPOINT-FILE.
+           01 CHECKPOINT-FILE PIC X(20).
+       WORKING-STORAGE SECTION.
+           01 FILE-STATUS PIC XX.
+      *    Name der Fortschrittsdatei: OUTPUT-FILENAME mit Endung
+      *    ".ckpt", damit mehrere Dateipaare eines Batchlaufs sich
+      *    nicht gegenseitig ihre Fortschrittsdatei ueberschreiben
+           01 CHECKPOINT-FILENAME PIC X(90).
+           01 CHECKPOINT-DISP PIC ZZZZZ9.
+       LINKAGE SECTION.
+           COPY "FileNames.cpy".
+      *    "LOAD" liest den gespeicherten Zaehlstand in CHECKPOINT-WERT,
+      *    "SAVE" schreibt ihn fest, "RESET" leert die Fortschrittsdatei
+      *    nachdem das Dateipaar vollstaendig durchgelaufen ist
+           01 CHECKPOINT-MODE PIC X(08).
+      *    Bei "LOAD" Rueckgabe, bei "SAVE" der zu sichernde Wert - die
+      *    Anzahl bereits erfolgreich abgeschlossener Datensaetze
+           01 CHECKPOINT-WERT PIC 9(06).
+       PROCEDURE DIVISION USING FILE-NAMES CHECKPOINT-MODE
+            CHECKPOINT-WERT.
+       MAIN-PROCEDURE.
+           MOVE SPACES TO CHECKPOINT-FILENAME
+           STRING FUNCTION TRIM(OUTPUT-FILENAME) ".ckpt"
+               DELIMITED BY SIZE INTO CHECKPOINT-FILENAME
+
+           EVALUATE CHECKPOINT-MODE
+               WHEN "LOAD"
+                   PERFORM LOAD-CHECKPOINT
+               WHEN "SAVE"
+                   PERFORM SAVE-CHECKPOINT
+               WHEN "RESET"
+                   PERFORM RESET-CHECKPOINT
+           END-EVALUATE
+
+           EXIT PROGRAM.
+
+      * liest den zuletzt gesicherten Zaehlstand ein - fehlt die
+      * Fortschrittsdatei oder ist sie leer, gilt Zaehlstand 0, also
+      * ein normaler Start von vorn
+       LOAD-CHECKPOINT.
+           MOVE 0 TO CHECKPOINT-WERT
+           OPEN INPUT CHECKPOINTF
+           IF FILE-STATUS = '00'
+               READ CHECKPOINTF
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE FUNCTION NUMVAL(CHECKPOINT-FILE)
+                           TO CHECKPOINT-WERT
+               END-READ
+               CLOSE CHECKPOINTF
+               IF CHECKPOINT-WERT NOT = 0
+                   DISPLAY "Checkpoint gefunden, ueberspringe "
+                       CHECKPOINT-WERT " bereits erledigte Datensaetze"
+               END-IF
+           END-IF
+           .
+
+      * sichert den aktuellen Zaehlstand
+       SAVE-CHECKPOINT.
+           MOVE CHECKPOINT-WERT TO CHECKPOINT-DISP
+           OPEN OUTPUT CHECKPOINTF
+           WRITE CHECKPOINT-FILE FROM CHECKPOINT-DISP
+           CLOSE CHECKPOINTF
+           .
+
+      * leert die Fortschrittsdatei - das Dateipaar ist vollstaendig
+      * durchgelaufen, ein spaeterer Lauf soll wieder von vorn beginnen
+       RESET-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINTF
+           CLOSE CHECKPOINTF
+           .
+       END PROGRAM CheckpointControl.
