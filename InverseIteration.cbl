@@ -0,0 +1,272 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Inverse Vectoriteration - liefert den betragskleinsten
+      *          Eigenwert von MATRIX, statt wie Vectoriteration.cbl den
+      *          dominanten (betragsgroessten). Statt der duennbesetzten
+      *          CRS-Matrix-Vektor-Multiplikation wird pro Iteration das
+      *          dichte lineare Gleichungssystem MATRIX * y = XI mittels
+      *          Gauss-Elimination mit Spaltenpivotisierung geloest.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. InverseIteration.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+      *    Arbeitskopie der Matrix, wird bei der Elimination zerstoert
+      *    und muss daher vor jeder Iteration neu aus MATRIX kopiert
+      *    werden
+           01 WORK-MATRIX.
+               05 WORK-ZEILE OCCURS 1 TO 2000.
+                   10 WELEM PIC S9(09)V9(16) COMP-3 OCCURS 1 TO 2000.
+           01 RHS-VECTOR.
+               05 RHS PIC S9(09)V9(16) COMP-3 OCCURS 1 TO 2000.
+           01 SOL-VECTOR.
+               05 SOL PIC S9(09)V9(16) COMP-3 OCCURS 1 TO 2000.
+           01 EIGENWERT.
+               05 LAST-EW PIC S9(09)V9(16) COMP-3.
+               05 EW PIC S9(09)V9(16) COMP-3.
+               05 MU PIC S9(09)V9(16) COMP-3.
+           01 ABBRUCH-KRIT.
+               05 ABS-DIF PIC S9(09)V9(16) COMP-3.
+               05 ABS-EW PIC S9(09)V9(16) COMP-3.
+           01 ZAEHLER.
+               05 COUNTER-N PIC 9(06) COMP-3.
+               05 COUNTER-EW PIC 9 COMP-3.
+               05 I PIC 9(04) COMP-3.
+               05 J PIC 9(04) COMP-3.
+               05 K PIC 9(04) COMP-3.
+               05 PIVOT-ROW PIC 9(04) COMP-3.
+           01 GAUSS-HILFSFELDER.
+               05 FACTOR PIC S9(09)V9(16) COMP-3.
+               05 TEMP PIC S9(09)V9(16) COMP-3.
+               05 MAXVAL PIC S9(09)V9(16) COMP-3.
+           01 SCALAR PIC S9(09)V9(16) COMP-3.
+      *    Fuer den Fortschrittsanzeiger: alle 100 Iterationen wird
+      *    COUNTER-N/EW ausgegeben, damit ein lang laufender Durchlauf
+      *    auf grossen Matrizen nicht wie haengengeblieben wirkt
+           01 HEARTBEAT-QUOT PIC 9(06) COMP-3.
+           01 HEARTBEAT-REST PIC 9(06) COMP-3.
+      *    EW-Schaetzungen der ersten beiden Hauptschleifendurchlaeufe,
+      *    fuer das grobe Eigenwertabstand-Verhaeltnis in RET-EW-GAP
+           01 EW-ITER1 PIC S9(09)V9(16) COMP-3.
+           01 EW-ITER2 PIC S9(09)V9(16) COMP-3.
+      *    Oszillationserkennung, siehe Vectoriteration.cbl - identisches
+      *    Prinzip auf die inverse Iteration angewandt
+           01 OSC-KRIT.
+               05 SIGNED-DIF PIC S9(09)V9(16) COMP-3.
+               05 SIGN-CUR PIC S9(1) COMP-3.
+               05 SIGN-PREV PIC S9(1) COMP-3.
+               05 OSC-COUNT PIC 9(04) COMP-3.
+       LINKAGE SECTION.
+           COPY "InputMatrix.cpy".
+           COPY "VectorDim.cpy".
+           COPY "Abbruch.cpy".
+       PROCEDURE DIVISION USING MATRIX INPUT-VEKTOR ABBRUCH.
+       MAIN-PROCEDURE.
+           MOVE 1 TO COUNTER-N
+           MOVE 0 TO COUNTER-EW
+           MOVE 0.0 TO EW
+      *    Sticky WORKING-STORAGE-Felder: pro CALL neu auf 0 setzen,
+      *    sonst wuerde ein Datensatz ohne zwei Iterationen den Wert
+      *    eines fruehreren Datensatzes weiterreichen
+           MOVE 0.0 TO EW-ITER1
+           MOVE 0.0 TO EW-ITER2
+           MOVE 0.0 TO RET-EW-GAP
+           MOVE 0 TO SIGN-PREV
+           MOVE 0 TO OSC-COUNT
+           MOVE 0 TO RET-OSCILLATING
+      *    InverseIteration normiert XI bei jedem Durchlauf explizit
+      *    (siehe unten), die Pruefung aus Vectoriteration.XNORM-CHECK
+      *    ist hier daher nicht noetig - aber der sticky Wert eines
+      *    frueheren, per Vectoriteration verarbeiteten Datensatzes
+      *    muss trotzdem zurueckgesetzt werden
+           MOVE 0 TO RET-XNORM-SUSPECT
+
+      *    Startvektor normalisieren, wie bei der normalen
+      *    Vectoriteration
+           MOVE 0.0 TO SCALAR
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > DIM-I
+              COMPUTE SCALAR = SCALAR + XI(I) * XI(I)
+           END-PERFORM
+           COMPUTE SCALAR = SCALAR ** 0.5
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > DIM-I
+              COMPUTE XI(I) = XI(I) / SCALAR
+           END-PERFORM
+
+           PERFORM UNTIL COUNTER-N > N OR COUNTER-EW > 2
+               MOVE EW TO LAST-EW
+               PERFORM SOLVE-LINEAR-SYSTEM
+               PERFORM RAYLEIGH-UND-NORMALIZE
+
+      *        Die ersten beiden Schaetzungen dieser Schleife merken,
+      *        fuer das Eigenwertabstand-Verhaeltnis in RET-EW-GAP
+               IF COUNTER-N = 1
+                   MOVE EW TO EW-ITER1
+               END-IF
+               IF COUNTER-N = 2
+                   MOVE EW TO EW-ITER2
+               END-IF
+
+      *        Oszillationserkennung, siehe Vectoriteration.cbl
+               COMPUTE SIGNED-DIF = EW - LAST-EW
+               EVALUATE TRUE
+                   WHEN SIGNED-DIF > 0 MOVE 1 TO SIGN-CUR
+                   WHEN SIGNED-DIF < 0 MOVE -1 TO SIGN-CUR
+                   WHEN OTHER MOVE 0 TO SIGN-CUR
+               END-EVALUATE
+               IF SIGN-CUR NOT = 0
+                   IF SIGN-PREV NOT = 0 AND SIGN-CUR NOT = SIGN-PREV
+                       ADD 1 TO OSC-COUNT
+                   ELSE
+                       MOVE 0 TO OSC-COUNT
+                   END-IF
+                   MOVE SIGN-CUR TO SIGN-PREV
+               END-IF
+
+               MOVE EW TO ABS-EW
+               COMPUTE ABS-DIF = EW - LAST-EW
+               IF ABS-DIF < 0.0
+                   COMPUTE ABS-DIF = ABS-DIF * (-1.0)
+               END-IF
+               IF ABS-EW < 0.0
+                   COMPUTE ABS-EW = ABS-EW * (-1.0)
+               END-IF
+               IF ABS-DIF <= EPSILON * ABS-EW
+                   COMPUTE COUNTER-EW = COUNTER-EW + 1
+               ELSE
+                   MOVE 0 TO COUNTER-EW
+               END-IF
+               COMPUTE COUNTER-N = COUNTER-N + 1
+
+      *        Fortschrittsanzeiger: alle 100 Iterationen den
+      *        bisherigen Stand ausgeben
+               DIVIDE COUNTER-N BY 100 GIVING HEARTBEAT-QUOT
+                   REMAINDER HEARTBEAT-REST
+               IF HEARTBEAT-REST = 0
+                   DISPLAY "Fortschritt: Iteration " COUNTER-N
+                       " Erwartungswert " EW
+               END-IF
+           END-PERFORM
+           MOVE EW TO RET-EW
+           MOVE COUNTER-N TO RET-ITER
+           MOVE ABS-DIF TO RET-RESID
+           IF EW-ITER1 NOT = 0 AND EW-ITER2 NOT = 0
+               COMPUTE RET-EW-GAP = EW-ITER2 / EW-ITER1
+           END-IF
+      *    COUNTER-EW > 2 bedeutet, das EPSILON-Kriterium wurde
+      *    erreicht bevor das Iterationslimit N gegriffen hat
+           IF COUNTER-EW > 2
+               MOVE 1 TO RET-CONVERGED
+           ELSE
+               MOVE 0 TO RET-CONVERGED
+           END-IF
+           IF RET-CONVERGED = 0 AND OSC-COUNT >= 3
+               MOVE 1 TO RET-OSCILLATING
+           ELSE
+               MOVE 0 TO RET-OSCILLATING
+           END-IF
+
+      *     KANN ENTFERNT WERDEN!!!
+           DISPLAY "Debug-Ausgabe in InverseIteration.cbl"
+           DISPLAY "Rueckgabe-EW: " RET-EW
+           DISPLAY "Differenz der letzten beiden EW: " ABS-DIF
+           DISPLAY "Anzahl Iterationen: " COUNTER-N
+           DISPLAY "End-Debug-Ausgabe in InverseIteration.cbl"
+
+           EXIT PROGRAM.
+
+      * Kopiert MATRIX/XI in die Arbeitsfelder und loest WORK-MATRIX *
+      * SOL-VECTOR = RHS-VECTOR mittels Gauss-Elimination mit
+      * Spaltenpivotisierung. Das Ergebnis landet in SOL-VECTOR.
+       SOLVE-LINEAR-SYSTEM.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > DIM-I
+               MOVE XI(I) TO RHS(I)
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > DIM-I
+                   MOVE ELEM(I,J) TO WELEM(I,J)
+               END-PERFORM
+           END-PERFORM
+
+      *    Vorwaertselimination
+           PERFORM VARYING K FROM 1 BY 1 UNTIL K > DIM-I
+      *        Pivotzeile suchen: betragsgroesstes Element der Spalte K
+      *        ab Zeile K
+               MOVE K TO PIVOT-ROW
+               MOVE WELEM(K,K) TO MAXVAL
+               IF MAXVAL < 0.0
+                   COMPUTE MAXVAL = MAXVAL * (-1.0)
+               END-IF
+               PERFORM VARYING I FROM K BY 1 UNTIL I > DIM-I
+                   MOVE WELEM(I,K) TO TEMP
+                   IF TEMP < 0.0
+                       COMPUTE TEMP = TEMP * (-1.0)
+                   END-IF
+                   IF TEMP > MAXVAL
+                       MOVE TEMP TO MAXVAL
+                       MOVE I TO PIVOT-ROW
+                   END-IF
+               END-PERFORM
+               IF PIVOT-ROW NOT = K
+                   PERFORM VARYING J FROM 1 BY 1 UNTIL J > DIM-I
+                       MOVE WELEM(K,J) TO TEMP
+                       MOVE WELEM(PIVOT-ROW,J) TO WELEM(K,J)
+                       MOVE TEMP TO WELEM(PIVOT-ROW,J)
+                   END-PERFORM
+                   MOVE RHS(K) TO TEMP
+                   MOVE RHS(PIVOT-ROW) TO RHS(K)
+                   MOVE TEMP TO RHS(PIVOT-ROW)
+               END-IF
+
+               PERFORM VARYING I FROM K BY 1 UNTIL I > DIM-I
+                   IF I NOT = K AND WELEM(K,K) NOT = 0
+                       COMPUTE FACTOR = WELEM(I,K) / WELEM(K,K)
+                       PERFORM VARYING J FROM K BY 1 UNTIL J > DIM-I
+                          COMPUTE WELEM(I,J) =
+                              WELEM(I,J) - FACTOR * WELEM(K,J)
+                       END-PERFORM
+                       COMPUTE RHS(I) = RHS(I) - FACTOR * RHS(K)
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+
+      *    Rueckwaertseinsetzen
+           PERFORM VARYING I FROM DIM-I BY -1 UNTIL I < 1
+               MOVE RHS(I) TO TEMP
+               PERFORM VARYING J FROM I BY 1 UNTIL J > DIM-I
+                   IF J NOT = I
+                       COMPUTE TEMP = TEMP - WELEM(I,J) * SOL(J)
+                   END-IF
+               END-PERFORM
+               IF WELEM(I,I) NOT = 0
+                   COMPUTE SOL(I) = TEMP / WELEM(I,I)
+               ELSE
+                   MOVE 0.0 TO SOL(I)
+               END-IF
+           END-PERFORM
+           .
+
+      * Eigenwertschaetzung ueber den Rayleigh-Quotienten der inversen
+      * Iteration (MU = XI . SOL, EW = 1 / MU) und Normierung von
+      * SOL-VECTOR nach XI fuer den naechsten Durchlauf
+       RAYLEIGH-UND-NORMALIZE.
+           MOVE 0.0 TO MU
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > DIM-I
+               COMPUTE MU = MU + XI(I) * SOL(I)
+           END-PERFORM
+           IF MU NOT = 0
+               COMPUTE EW = 1 / MU
+           ELSE
+               MOVE 0.0 TO EW
+           END-IF
+
+           MOVE 0.0 TO SCALAR
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > DIM-I
+               COMPUTE SCALAR = SCALAR + SOL(I) * SOL(I)
+           END-PERFORM
+           COMPUTE SCALAR = SCALAR ** 0.5
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > DIM-I
+               COMPUTE XI(I) = SOL(I) / SCALAR
+           END-PERFORM
+           .
+       END PROGRAM InverseIteration.
