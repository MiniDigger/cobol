@@ -1,6 +1,8 @@
       *    Matrix der Eingabe: Max Size der Elemente: 2147483647
-      *    Daher Beschraenkung Matrix noetig, setze Max auf 1000x1000
+      *    Daher Beschraenkung Matrix noetig, setze Max auf 2000x2000
+      *    (angehoben von zuvor 1000x1000 fuer groessere Strukturmodelle;
+      *    DIM-M bleibt PIC 9(04), das reicht bis 9999)
            01 MATRIX.
                05 DIM-M PIC 9(04) COMP-3.
-               05 ZEILE OCCURS 1 TO 1000.
-                   10 ELEM PIC S9(09)V9(16) OCCURS 1 TO 1000.
+               05 ZEILE OCCURS 1 TO 2000.
+                   10 ELEM PIC S9(09)V9(16) OCCURS 1 TO 2000.
