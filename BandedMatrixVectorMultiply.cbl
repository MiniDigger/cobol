@@ -0,0 +1,59 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Matrix-Vektor-Multiplikation auf der CRS-BAND Struktur
+      *          (siehe CRSBand.cpy) - Alternative zu
+      *          CRSMatrixVectorMultiply fuer eine deklarierte
+      *          Bandmatrix. Die Spalte jedes Eintrags steht bereits
+      *          durch seine Zeile und seinen Bandoffset fest, ein
+      *          Spalten-Lookup wie in CRSMatrixVectorMultiply entfaellt
+      *          daher vollstaendig.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BandedMatrixVectorMultiply.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+           01 ZAEHLER.
+               05 I PIC 9(04) COMP-3.
+      *        Abstand der Spalte von der Zeile (kann negativ sein)
+               05 OFFSET PIC S9(04) COMP-3.
+      *        Negatives BAND-WIDTH, als Startwert fuer OFFSET, da die
+      *        FROM-Klausel von PERFORM VARYING keinen Ausdruck nimmt
+               05 NEG-BAND-WIDTH PIC S9(04) COMP-3.
+      *        Tatsaechliche Spalte zum aktuellen Bandoffset
+               05 BAND-COL PIC S9(04) COMP-3.
+      *        Position des Eintrags innerhalb einer BAND-ROW Zeile
+               05 IDX PIC 9(03) COMP-3.
+       LINKAGE SECTION.
+           COPY "CRSBand.cpy".
+           COPY "VectorDim.cpy".
+           COPY "OutputVector.cpy".
+           COPY "Abbruch.cpy".
+       PROCEDURE DIVISION USING CRS-BAND INPUT-VEKTOR OUT-VEKTOR
+           ABBRUCH.
+       MAIN-PROCEDURE.
+           MOVE 1 TO I
+           PERFORM UNTIL I > DIM-I
+               MOVE 0.0 TO XK(I)
+               COMPUTE I = I + 1
+           END-PERFORM
+
+      *     Nur die 2*BAND-WIDTH+1 Diagonalen um die Hauptdiagonale
+      *     tragen ueberhaupt Eintraege - BAND-COL statt eines Spalten-Arrays
+      *     ergibt sich direkt aus I und OFFSET
+           COMPUTE NEG-BAND-WIDTH = 0 - BAND-WIDTH
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > DIM-I
+               PERFORM VARYING OFFSET FROM NEG-BAND-WIDTH BY 1
+                       UNTIL OFFSET > BAND-WIDTH
+                   COMPUTE BAND-COL = I + OFFSET
+                   IF BAND-COL >= 1 AND BAND-COL <= DIM-I
+                       COMPUTE IDX = OFFSET + BAND-WIDTH + 1
+                       COMPUTE XK(I) = XK(I) +
+                               BAND-VAL(I, IDX) * XI(BAND-COL)
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           EXIT PROGRAM.
+       END PROGRAM BandedMatrixVectorMultiply.
