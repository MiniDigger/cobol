@@ -3,6 +3,14 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      *
+      * Modification History:
+      *   - Der Symmetrie-Check wurde entfernt: CRS speichert inzwischen
+      *     beide Dreiecke der Matrix, die Vectoriteration ist daher
+      *     nicht mehr auf eine symmetrische Matrix angewiesen. Die
+      *     Diagonaldominanz bleibt weiterhin Voraussetzung fuer die
+      *     Konvergenz der Vectoriteration und wird unveraendert
+      *     geprueft.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Validation.
@@ -13,31 +21,66 @@
            01 I PIC 9(4) VALUE 1.
            01 J PIC 9(4) VALUE 1.
            01 PERCENTAGE PIC 99V9(2) VALUE 0.
+      *    Summe der Betraege der Nichtdiagonalelemente der aktuellen
+      *    Zeile, fuer den Diagonaldominanz-Check
+           01 ROW-SUM PIC S9(09)V9(16) VALUE 0.
+           01 ABS-ELEM PIC S9(09)V9(16) VALUE 0.
+           01 DIAG-ABS PIC S9(09)V9(16) VALUE 0.
+      *    Anzeigefaehige Kopie von RECORD-NUM, da STRING keine COMP-3
+      *    Felder direkt aufnehmen kann
+           01 RECORD-NUM-DISP PIC ZZZZZ9.
        LINKAGE SECTION.
            COPY "InputMatrix.cpy".
            COPY "Abbruch.cpy".
        PROCEDURE DIVISION USING MATRIX, ABBRUCH.
        MAIN-PROCEDURE.
+      *    Validation wird pro Datensatz neu gerufen, die Zaehler duerfen
+      *    daher nicht ueber mehrere CALLs hinweg stehen bleiben
+           MOVE 1 TO I
+           MOVE 1 TO J
+           MOVE 0 TO ZERO-COUNTER
+
             PERFORM UNTIL I > DIM-M
                 MOVE 1 TO J
+                MOVE 0 TO ROW-SUM
                 PERFORM UNTIL J > DIM-M
                     IF ELEM(I,J) = 0
                         THEN ADD 1 TO ZERO-COUNTER
                     END-IF
 
-                    IF ELEM(I,J) NOT = ELEM(J,I) THEN
-             STRING "Matrix nicht symmtrisch " I " " J "!" INTO ERRORMSG
-                    DISPLAY ERRORMSG
-                    EXIT PROGRAM
+                    IF J NOT = I THEN
+                        MOVE ELEM(I,J) TO ABS-ELEM
+                        IF ABS-ELEM < 0 THEN
+                            COMPUTE ABS-ELEM = ABS-ELEM * (-1)
+                        END-IF
+                        ADD ABS-ELEM TO ROW-SUM
                     END-IF
                     ADD 1 TO J
                 END-PERFORM
+
+                MOVE ELEM(I,I) TO DIAG-ABS
+                IF DIAG-ABS < 0 THEN
+                    COMPUTE DIAG-ABS = DIAG-ABS * (-1)
+                END-IF
+                IF DIAG-ABS < ROW-SUM THEN
+                MOVE RECORD-NUM TO RECORD-NUM-DISP
+           STRING "[Validation.MAIN-PROCEDURE] Satz " RECORD-NUM-DISP
+                    ": Matrix nicht diagonaldominant in Zeile " I "!"
+                    INTO ERRORMSG
+                    DISPLAY ERRORMSG
+                    EXIT PROGRAM
+                END-IF
+
                 ADD 1 TO I
             END-PERFORM
             COMPUTE PERCENTAGE = (ZERO-COUNTER * 100) / (DIM-M*DIM-M)
+            MOVE PERCENTAGE TO RET-SPARSITY-PCT
 
-            IF PERCENTAGE < 30 THEN
-                STRING "Matrix ist nicht duenn besetzt, nur " PERCENTAGE
+            IF PERCENTAGE < SPARSITY-THRESHOLD THEN
+                MOVE RECORD-NUM TO RECORD-NUM-DISP
+                STRING "[Validation.MAIN-PROCEDURE] Satz "
+                RECORD-NUM-DISP
+                ": Matrix ist nicht duenn besetzt, nur " PERCENTAGE
                 "% der Elemente sind 0" INTO ERRORMSG
                 DISPLAY ERRORMSG
                 EXIT PROGRAM
