@@ -0,0 +1,16 @@
+      *    Alternative zu CRS.cpy fuer Matrizen mit bekannter, kleiner
+      *    Bandbreite (z.B. aus Finite-Differenzen-Modellen): bei einer
+      *    Bandmatrix legt die Zeile und der Abstand zur Diagonale
+      *    (der Bandoffset) die Spalte eines Eintrags schon eindeutig
+      *    fest, ein Spalten-Array wie CRS-COLS ist daher ueberfluessig
+      *    und BandedMatrixVectorMultiply kommt ganz ohne Spalten-
+      *    Lookup aus. Feste Groesse statt DEPENDING ON auf ein
+      *    LINKAGE-Feld, damit ein zu grosser Wert dieses Feldes nicht
+      *    ueber das Ende der WORKING-STORAGE-Tabelle hinausschreibt
+      *    und den Speicher beschaedigt: bis zu 2000 Zeilen und eine
+      *    Bandbreite von bis zu 50 in jede Richtung (101 Diagonalen
+      *    inklusive der Hauptdiagonale). BandedRowStorage lehnt eine
+      *    groessere deklarierte Bandbreite als Fehler ab.
+           01 CRS-BAND.
+               05 BAND-ROW OCCURS 2000 TIMES.
+                   10 BAND-VAL PIC S9(06)V9(04) COMP-3 OCCURS 101 TIMES.
