@@ -0,0 +1,112 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Baut aus MATRIX die CRS-BAND Struktur (siehe
+      *          CRSBand.cpy) fuer eine per BAND-WIDTH deklarierte
+      *          Bandmatrix - Alternative zu CompressedRowStorage fuer
+      *          Faelle, in denen die Spalte eines Eintrags schon durch
+      *          Zeile und Bandoffset feststeht und ein Spalten-Array
+      *          wie CRS-COLS ueberfluessig ist. Prueft nebenbei, dass
+      *          ausserhalb der deklarierten Bandbreite tatsaechlich
+      *          nur Nullen stehen, statt der Behauptung blind zu
+      *          vertrauen.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BandedRowStorage.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+      *    BandedRowStorage wird pro Datensatz neu gerufen, die Zaehler
+      *    duerfen daher nicht ueber mehrere CALLs hinweg stehen bleiben
+           01 ZAEHLER.
+               05 I PIC 9(04) COMP-3 VALUE 1.
+               05 J PIC 9(04) COMP-3 VALUE 1.
+      *        Abstand der Spalte von der Zeile (kann negativ sein)
+               05 OFFSET PIC S9(04) COMP-3 VALUE 0.
+               05 OFFSET-ABS PIC S9(04) COMP-3 VALUE 0.
+      *        Position des Eintrags innerhalb einer BAND-ROW Zeile
+               05 IDX PIC 9(03) COMP-3 VALUE 0.
+      *        Anzahl Eintraege ungleich 0 innerhalb des Bandes - wie
+      *        NUM-NOT-ZERO in CompressedRowStorage, hier nach
+      *        CRS-VALS.DIM-VAL uebernommen, damit Vectoriteration ihre
+      *        Nullmatrix-Sonderbehandlung (DIM-VAL = 0) auch fuer eine
+      *        Bandmatrix greift - CRS-VALS.VAL selbst bleibt dabei
+      *        ungenutzt, es wird nur DIM-VAL gesetzt
+               05 BAND-NNZ PIC 9(07) COMP-3 VALUE 0.
+      *    Anzeigefaehige Kopie von RECORD-NUM, da STRING keine COMP-3
+      *    Felder direkt aufnehmen kann
+           01 RECORD-NUM-DISP PIC ZZZZZ9.
+      *    Anzeigefaehige Kopien von I/J fuer die Fehlermeldung, aus
+      *    demselben Grund
+           01 I-DISP PIC ZZZ9.
+           01 J-DISP PIC ZZZ9.
+       LINKAGE SECTION.
+           COPY "CRSBand.cpy".
+           COPY "CRS.cpy".
+           COPY "InputMatrix.cpy".
+           COPY "Abbruch.cpy".
+       PROCEDURE DIVISION USING CRS-BAND CRS-VALS MATRIX ABBRUCH.
+       MAIN-PROCEDURE.
+           MOVE 0 TO BAND-NNZ
+      *        Die feste Groesse von CRS-BAND (siehe CRSBand.cpy)
+      *        deckt nur Bandbreiten bis 50 ab - eine groessere
+      *        Deklaration ist kein Fall fuer stillschweigendes
+      *        Abschneiden, sondern ein regulaerer Fehler
+           IF BAND-WIDTH > 50
+               MOVE RECORD-NUM TO RECORD-NUM-DISP
+               STRING "[BandedRowStorage.MAIN-PROCEDURE] Satz "
+                   RECORD-NUM-DISP DELIMITED BY SIZE
+                   ": Error: deklarierte Bandbreite " DELIMITED BY SIZE
+                   BAND-WIDTH DELIMITED BY SIZE
+                   " ueberschreitet das Maximum von 50!"
+                   DELIMITED BY SIZE
+                   INTO ERRORMSG
+               DISPLAY ERRORMSG
+               EXIT PROGRAM
+           END-IF
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > DIM-M
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > DIM-M
+                   COMPUTE OFFSET = J - I
+                   MOVE OFFSET TO OFFSET-ABS
+                   IF OFFSET-ABS < 0
+                       COMPUTE OFFSET-ABS = OFFSET-ABS * (-1)
+                   END-IF
+                   IF OFFSET-ABS > BAND-WIDTH
+      *                    Ausserhalb der deklarierten Bandbreite muss
+      *                    die Matrix tatsaechlich 0 sein, sonst wuerde
+      *                    BandedMatrixVectorMultiply diesen Eintrag
+      *                    stillschweigend verlieren
+                       IF NOT ELEM(I, J) = 0
+                           MOVE RECORD-NUM TO RECORD-NUM-DISP
+                           MOVE I TO I-DISP
+                           MOVE J TO J-DISP
+                           STRING "[BandedRowStorage.MAIN-PROCEDURE]"
+                               DELIMITED BY SIZE
+                               " Satz " DELIMITED BY SIZE
+                               RECORD-NUM-DISP DELIMITED BY SIZE
+                               ": Error: Element (" DELIMITED BY SIZE
+                               I-DISP DELIMITED BY SIZE
+                               "," DELIMITED BY SIZE
+                               J-DISP DELIMITED BY SIZE
+                               ") liegt ausserhalb der deklarierten"
+                               DELIMITED BY SIZE
+                               " Bandbreite und ist nicht 0!"
+                               DELIMITED BY SIZE
+                               INTO ERRORMSG
+                           DISPLAY ERRORMSG
+                           EXIT PROGRAM
+                       END-IF
+                   ELSE
+                       COMPUTE IDX = OFFSET + BAND-WIDTH + 1
+                       MOVE ELEM(I, J) TO BAND-VAL(I, IDX)
+                       IF NOT ELEM(I, J) = 0
+                           COMPUTE BAND-NNZ = BAND-NNZ + 1
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           MOVE BAND-NNZ TO DIM-VAL
+           .
+       END PROGRAM BandedRowStorage.
