@@ -9,55 +9,411 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
            01 END-DATA PIC 9 VALUE 0.
+      *    Zaehler fuer die Zusammenfassung am Ende von output.txt
+           01 TOTAL-DATASETS PIC 9(06) COMP-3 VALUE 0.
+           01 TOTAL-ERRORS PIC 9(06) COMP-3 VALUE 0.
+      *    Fehlerzaehler ueber alle Dateipaare eines Laufs hinweg, fuer
+      *    den abschliessenden RETURN-CODE
+           01 GRAND-TOTAL-ERRORS PIC 9(06) COMP-3 VALUE 0.
+      *    Laufindex fuer das Verschieben der Diagonale um SHIFT-VALUE
+           01 SHIFT-I PIC 9(04) COMP-3.
+      *    Steuerung fuer CheckpointControl (siehe dort): "LOAD" beim
+      *    Start eines Dateipaars, "SAVE" nach jedem erfolgreich
+      *    abgeschlossenen Datensatz, "RESET" wenn das Paar
+      *    vollstaendig durchgelaufen ist
+           01 CHECKPOINT-MODE PIC X(08) VALUE SPACES.
+      *    Anzahl bereits erfolgreich abgeschlossener Datensaetze des
+      *    aktuellen Dateipaars - wird als Startindex (SKIP) fuer
+      *    InputHandling wiederverwendet, damit ein nach einem Absturz
+      *    neu gestarteter Lauf nicht wieder bei Datensatz 1 beginnt
+           01 CHECKPOINT-COUNT PIC 9(06) VALUE 0.
+      *    Arbeitskopie der Matrix fuer DEFLATION-LOOP: nach jedem
+      *    gefundenen Eigenwert wird hier lambda * v * v-transponiert
+      *    abgezogen (Deflation nach Hotelling), waehrend die
+      *    eigentliche MATRIX fuer den Report unangetastet bleibt -
+      *    gleiches Prinzip wie WORK-MATRIX in InverseIteration.cbl
+           01 DEFLATE-MATRIX.
+               05 DEFL-ZEILE OCCURS 1 TO 2000.
+                   10 DELEM PIC S9(09)V9(16) COMP-3 OCCURS 1 TO 2000.
+           01 DEFL-I PIC 9(04) COMP-3.
+           01 DEFL-J PIC 9(04) COMP-3.
+           01 DEFL-K PIC 9(03) COMP-3.
+      *    Sicherung von RET-EW-GAP fuer den dominanten Eigenwert,
+      *    siehe DEFLATION-LOOP
+           01 DOMINANT-EW-GAP PIC S9(04)V9(09) COMP-3.
+      *    Sicherung von BAND-WIDTH waehrend DEFLATION-LOOP: die dort
+      *    wiederholt deflatierte Matrix wird nur ueber die normale
+      *    CompressedRowStorage neu aufgebaut, nicht ueber CRS-BAND, da
+      *    eine Deflation die Bandstruktur ohnehin zerstoert - Vector-
+      *    iteration darf in dieser Schleife also nicht auf die
+      *    (unveraendert vom urspruenglichen Datensatz stammende)
+      *    CRS-BAND-Struktur ausweichen
+           01 DOMINANT-BAND-WIDTH PIC 9(04) VALUE 0.
+      *    Sicherung von RET-ITER/RET-RESID fuer den dominanten
+      *    Eigenwert, aus demselben Grund wie DOMINANT-EW-GAP - sonst
+      *    zeigt der Report Iterationszahl/Differenz des letzten
+      *    (TOPK-ten) Deflationsdurchlaufs statt des dominanten
+           01 DOMINANT-ITER PIC 9(06) COMP-3.
+           01 DOMINANT-RESID PIC S9(09)V9(16) COMP-3.
            COPY "CRS.cpy".
+           COPY "CRSBand.cpy".
            COPY "Abbruch.cpy".
            COPY "VectorDim.cpy".
            COPY "InputMatrix.cpy".
+           COPY "InputMatrixB.cpy".
            COPY "OutputVector.cpy".
+           COPY "FileNames.cpy".
+           COPY "EigenList.cpy".
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-      * output datei leeren
-           MOVE "CLEAR" TO ERRORMSG
-           CALL "OutputHandling" USING INPUT-VEKTOR, ABBRUCH, MATRIX
+      * errors.txt gilt fuer den gesamten Lauf und wird daher nur
+      * einmal geleert, unabhaengig davon wie viele Dateipaare
+      * BatchControl im Folgenden liefert
+           MOVE "CLEARERR" TO ERRORMSG
+           CALL "OutputHandling" USING INPUT-VEKTOR, ABBRUCH, MATRIX,
+                FILE-NAMES, EIGENLIST, CRS-VALS, CRS-COLS, CRS-ROW-PTR
+
+      * output.csv gilt, wie errors.txt, fuer den gesamten Lauf und
+      * wird daher ebenfalls nur einmal geleert
+           MOVE "CLEARCSV" TO ERRORMSG
+           CALL "OutputHandling" USING INPUT-VEKTOR, ABBRUCH, MATRIX,
+                FILE-NAMES, EIGENLIST, CRS-VALS, CRS-COLS, CRS-ROW-PTR
+
+      * extract.txt gilt, wie errors.txt/output.csv, fuer den gesamten
+      * Lauf und wird daher ebenfalls nur einmal geleert
+           MOVE "CLEAREXTRACT" TO ERRORMSG
+           CALL "OutputHandling" USING INPUT-VEKTOR, ABBRUCH, MATRIX,
+                FILE-NAMES, EIGENLIST, CRS-VALS, CRS-COLS, CRS-ROW-PTR
            MOVE "FINE" TO ERRORMSG
+           MOVE 0 TO NO-MORE-PAIRS
 
-           PERFORM UNTIL END-DATA = 2
-            DISPLAY "================================="
-            MOVE "FINE" TO ERRORMSG
-            INITIALIZE CRS-COLS
-            INITIALIZE CRS-ROW-PTR
-            INITIALIZE MATRIX
-            INITIALIZE OUT-VEKTOR
-            INITIALIZE INPUT-VEKTOR
-
-            DISPLAY "Processing input..."
-            CALL "InputHandling" USING INPUT-VEKTOR, ABBRUCH, MATRIX,
-            SKIP
-
-            IF ERRORMSG = "FINE" THEN
-            DISPLAY "Validating input..."
-            CALL "Validation" USING MATRIX, ABBRUCH
-            END-IF
+      * aeussere Schleife: ein Durchlauf je Input-/Output-Dateipaar aus
+      * batch.txt - ohne diese Steuerdatei liefert BatchControl genau
+      * ein Paar (input.txt/output.txt) und beendet den Lauf danach,
+      * also unveraendertes Verhalten fuer bestehende Aufrufer
+           PERFORM UNTIL PAIRS-EXHAUSTED
+            CALL "BatchControl" USING FILE-NAMES, NO-MORE-PAIRS
 
-            IF ERRORMSG = "FINE" THEN
-            DISPLAY "Build CRS..."
-            CALL "CompressedRowStorage" USING CRS-VALS, CRS-COLS,
-                  CRS-ROW-PTR, MATRIX
-            END-IF
+            IF PAIRS-AVAILABLE THEN
+             DISPLAY "Dateipaar: " INPUT-FILENAME " -> "
+                 OUTPUT-FILENAME
+      * output datei des aktuellen Paars leeren
+             MOVE "CLEAR" TO ERRORMSG
+             CALL "OutputHandling" USING INPUT-VEKTOR, ABBRUCH, MATRIX,
+                  FILE-NAMES, EIGENLIST, CRS-VALS, CRS-COLS, CRS-ROW-PTR
+             MOVE "FINE" TO ERRORMSG
+             MOVE 0 TO END-DATA
+             MOVE 0 TO TOTAL-DATASETS
+             MOVE 0 TO TOTAL-ERRORS
 
-            IF ERRORMSG = "FINE" THEN
-            DISPLAY "Vectoriteration..."
-            CALL "Vectoriteration" USING CRS-VALS, CRS-COLS,
-                  CRS-ROW-PTR, INPUT-VEKTOR, ABBRUCH
-            END-IF
+      * Fortschritt eines fruehren, abgebrochenen Laufs fuer dieses
+      * Dateipaar laden - liefert 0, falls keine Fortschrittsdatei
+      * vorhanden ist, also ein ganz normaler Start von vorn
+             MOVE "LOAD" TO CHECKPOINT-MODE
+             MOVE 0 TO CHECKPOINT-COUNT
+             CALL "CheckpointControl" USING FILE-NAMES, CHECKPOINT-MODE,
+                  CHECKPOINT-COUNT
+      * PARTITION-START verschiebt den Startpunkt dieses Prozesses in
+      * input.txt (siehe FileNames.cpy), CHECKPOINT-COUNT zaehlt darauf
+      * aufsetzend die innerhalb dieser Partition bereits erfolgreich
+      * abgeschlossenen Datensaetze - ein Neustart nach Absturz faengt
+      * so wieder am richtigen Punkt der Partition an, nicht am Anfang
+      * der Gesamtdatei
+             COMPUTE SKIP = PARTITION-START + CHECKPOINT-COUNT
+
+             PERFORM UNTIL END-DATA = 1
+              DISPLAY "================================="
+              MOVE "FINE" TO ERRORMSG
+      *       Default, ueberschreibbar per "sparsity=" Zeile im
+      *       Datensatz
+              MOVE 30 TO SPARSITY-THRESHOLD
+      *       Default, ueberschreibbar per "drift=" Zeile im Datensatz
+              MOVE 5 TO DRIFT-THRESHOLD
+              MOVE 0 TO ZERO-ROW-COUNT
+              MOVE "POWER" TO ITER-MODE
+              INITIALIZE CRS-COLS
+              INITIALIZE CRS-ROW-PTR
+              INITIALIZE MATRIX
+              INITIALIZE MATRIXB
+              INITIALIZE OUT-VEKTOR
+              INITIALIZE INPUT-VEKTOR
+              MOVE 0 TO EW-COUNT
+
+              DISPLAY "Processing input..."
+              CALL "InputHandling" USING INPUT-VEKTOR, ABBRUCH, MATRIX,
+              MATRIXB, SKIP, NO-MORE-DATA, FILE-NAMES
+
+              IF DATA-EXHAUSTED THEN
+      *        Datei durchgelaufen, kein weiterer Datensatz vorhanden -
+      *        sauberes Ende der Stapelverarbeitung
+                MOVE 1 TO END-DATA
+            ELSE
+                IF ERRORMSG = "FINE" THEN
+                DISPLAY "Validating input..."
+                CALL "Validation" USING MATRIX, ABBRUCH
+                END-IF
+
+                IF ERRORMSG = "FINE" AND ITER-MODE = "INVERSE" THEN
+                DISPLAY "Inverse Iteration..."
+                CALL "InverseIteration" USING MATRIX, INPUT-VEKTOR,
+                      ABBRUCH
+                END-IF
+
+      *         Verschobene Iteration: die Diagonale von MATRIX wird um
+      *         SHIFT-VALUE reduziert, bevor die CRS-Struktur darauf
+      *         aufgebaut wird, so dass Vectoriteration auf (A - s*I)
+      *         iteriert und einen Eigenwert nahe s statt den
+      *         betragsgroessten liefert - fuer das verallgemeinerte
+      *         Eigenwertproblem (GENERALIZED-ENABLED) nicht sinnvoll,
+      *         da "s=" auf einen Eigenwert von A statt von (A,B) zielt
+                IF ERRORMSG = "FINE" AND ITER-MODE = "POWER"
+                   AND SHIFT-VALUE NOT = 0 AND GENERALIZED-DISABLED
+                   THEN
+                PERFORM VARYING SHIFT-I FROM 1 BY 1 UNTIL
+                      SHIFT-I > DIM-M
+                    COMPUTE ELEM(SHIFT-I, SHIFT-I) =
+                        ELEM(SHIFT-I, SHIFT-I) - SHIFT-VALUE
+                END-PERFORM
+                END-IF
+
+      *         Fuer eine per "band=" deklarierte Bandmatrix ausserhalb
+      *         des verallgemeinerten Eigenwertproblems tritt
+      *         BandedRowStorage an die Stelle von CompressedRowStorage
+      *         - siehe BAND-WIDTH in Abbruch.cpy. GeneralizedIteration
+      *         verlangt weiterhin die normale CRS-VALS/CRS-COLS/
+      *         CRS-ROW-PTR Struktur fuer A, eine deklarierte
+      *         Bandbreite bleibt daher fuer GENERALIZED-ENABLED ohne
+      *         Wirkung
+                IF ERRORMSG = "FINE" AND ITER-MODE NOT = "INVERSE"
+                   AND ITER-MODE NOT = "VALIDATE" THEN
+                IF BAND-WIDTH > 0 AND GENERALIZED-DISABLED THEN
+                DISPLAY "Build Banded CRS..."
+                CALL "BandedRowStorage" USING CRS-BAND, CRS-VALS,
+                      MATRIX, ABBRUCH
+                ELSE
+                DISPLAY "Build CRS..."
+                CALL "CompressedRowStorage" USING CRS-VALS, CRS-COLS,
+                      CRS-ROW-PTR, MATRIX, ABBRUCH
+                END-IF
+                END-IF
+
+      *         Optionaler Debug-Dump der gerade gebauten CRS-Struktur
+      *         nach output.txt, per "debug=1" Zeile im Datensatz
+      *         angefordert - erspart temporaere DISPLAY-Anweisungen
+      *         und eine Neukompilierung beim Nachpruefen der
+      *         duennbesetzten Kodierung. Deckt nur die normale CRS-
+      *         Struktur ab, nicht CRS-BAND
+                IF ERRORMSG = "FINE" AND ITER-MODE NOT = "INVERSE"
+                   AND ITER-MODE NOT = "VALIDATE" AND DEBUG-ENABLED
+                   AND NOT (BAND-WIDTH > 0 AND GENERALIZED-DISABLED)
+                   THEN
+                DISPLAY "CRS Debug-Dump..."
+                MOVE "CRSDUMP" TO ERRORMSG
+                CALL "OutputHandling" USING INPUT-VEKTOR, ABBRUCH,
+                      MATRIX, FILE-NAMES, EIGENLIST, CRS-VALS,
+                      CRS-COLS, CRS-ROW-PTR
+                MOVE "FINE" TO ERRORMSG
+                END-IF
+
+      *         Bevor sich die Vectoriteration auf die CRS-Struktur
+      *         verlaesst, wird sie gegen die Original-MATRIX
+      *         rueckgerechnet und verglichen - fuer CRS-BAND uebernimmt
+      *         BandedRowStorage diese Pruefung bereits selbst beim
+      *         Aufbau (siehe dessen Bandbreiten-Check)
+                IF ERRORMSG = "FINE" AND ITER-MODE NOT = "INVERSE"
+                   AND ITER-MODE NOT = "VALIDATE"
+                   AND NOT (BAND-WIDTH > 0 AND GENERALIZED-DISABLED)
+                   THEN
+                DISPLAY "Check CRS..."
+                CALL "CRSSelfCheck" USING CRS-VALS, CRS-COLS,
+                      CRS-ROW-PTR, MATRIX, ABBRUCH
+                END-IF
+
+      *         Verallgemeinertes Eigenwertproblem A*x = lambda*B*x
+      *         (siehe "dim="-Block Nr. 2 in InputHandling): statt der
+      *         normalen Vectoriteration loest GeneralizedIteration pro
+      *         Schritt B*y = A*x gegen die per "dim="-Block Nr. 2
+      *         gelieferte MATRIXB
+                IF ERRORMSG = "FINE" AND ITER-MODE NOT = "INVERSE"
+                   AND ITER-MODE NOT = "VALIDATE"
+                   AND GENERALIZED-ENABLED THEN
+                DISPLAY "Generalized Iteration..."
+                CALL "GeneralizedIteration" USING CRS-VALS, CRS-COLS,
+                      CRS-ROW-PTR, MATRIXB, INPUT-VEKTOR, ABBRUCH
+                END-IF
+
+                IF ERRORMSG = "FINE" AND ITER-MODE NOT = "INVERSE"
+                   AND ITER-MODE NOT = "VALIDATE"
+                   AND GENERALIZED-DISABLED THEN
+                DISPLAY "Vectoriteration..."
+                CALL "Vectoriteration" USING CRS-VALS, CRS-COLS,
+                      CRS-ROW-PTR, CRS-BAND, INPUT-VEKTOR, ABBRUCH
+                END-IF
+
+      *         Verschiebung rueckgaengig machen: MATRIX soll fuer den
+      *         Report und den naechsten Durchlauf wieder die
+      *         Original-Matrix zeigen, und RET-EW ist der Eigenwert
+      *         von (A - s*I), der Eigenwert von A liegt um s daneben
+                IF ITER-MODE = "POWER" AND SHIFT-VALUE NOT = 0
+                   AND GENERALIZED-DISABLED THEN
+                PERFORM VARYING SHIFT-I FROM 1 BY 1 UNTIL
+                      SHIFT-I > DIM-M
+                    COMPUTE ELEM(SHIFT-I, SHIFT-I) =
+                        ELEM(SHIFT-I, SHIFT-I) + SHIFT-VALUE
+                END-PERFORM
+                COMPUTE RET-EW = RET-EW + SHIFT-VALUE
+                END-IF
+
+      *         Weitere Eigenwerte per Deflation: nur sinnvoll ohne
+      *         Verschiebung, da SHIFT-VALUE bereits auf einen
+      *         bestimmten Eigenwert nahe s zielt statt auf die
+      *         betragsgroessten, und nur fuer das gewoehnliche
+      *         Eigenwertproblem - die Hotelling-Deflation in
+      *         DEFLATION-LOOP setzt eine Orthogonalitaet der
+      *         Eigenvektoren voraus, die beim verallgemeinerten
+      *         Problem A*x = lambda*B*x nicht mehr gegenueber dem
+      *         Standard-Skalarprodukt gilt
+                IF ERRORMSG = "FINE" AND ITER-MODE = "POWER"
+                   AND SHIFT-VALUE = 0 AND TOPK > 1
+                   AND GENERALIZED-DISABLED THEN
+                DISPLAY "Deflation..."
+                PERFORM DEFLATION-LOOP
+                END-IF
 
-            DISPLAY "Output..."
-            CALL "OutputHandling" USING INPUT-VEKTOR, ABBRUCH, MATRIX
+                DISPLAY "Output..."
+                CALL "OutputHandling" USING INPUT-VEKTOR, ABBRUCH,
+                      MATRIX, FILE-NAMES, EIGENLIST, CRS-VALS, CRS-COLS,
+                      CRS-ROW-PTR
 
-            ADD 1 TO END-DATA
-            ADD 1 TO SKIP
+                ADD 1 TO TOTAL-DATASETS
+                IF ERRORMSG NOT = "FINE" THEN
+                    ADD 1 TO TOTAL-ERRORS
+                ELSE
+      *             Datensatz erfolgreich abgeschlossen - Fortschritt
+      *             sichern, damit ein Neustart erst danach ansetzt
+                    ADD 1 TO CHECKPOINT-COUNT
+                    MOVE "SAVE" TO CHECKPOINT-MODE
+                    CALL "CheckpointControl" USING FILE-NAMES,
+                         CHECKPOINT-MODE, CHECKPOINT-COUNT
+                END-IF
+
+      *         Partitionsgrenze erreicht: dieser Prozess bearbeitet
+      *         nur PARTITION-LIMIT Datensaetze ab PARTITION-START,
+      *         der Rest von input.txt gehoert einem anderen,
+      *         gleichzeitig laufenden Prozess - siehe FileNames.cpy
+                IF PARTITION-LIMIT > 0 AND
+                   TOTAL-DATASETS >= PARTITION-LIMIT THEN
+                    MOVE 1 TO END-DATA
+                END-IF
+            END-IF
             DISPLAY "================================="
+             END-PERFORM
+
+      * Dateipaar vollstaendig durchgelaufen (echtes Dateiende ohne
+      * Absturz) - die Fortschrittsdatei wird nicht mehr gebraucht und
+      * fuer einen etwaigen spaeteren Lauf auf denselben Namen geleert
+             MOVE "RESET" TO CHECKPOINT-MODE
+             CALL "CheckpointControl" USING FILE-NAMES, CHECKPOINT-MODE,
+                  CHECKPOINT-COUNT
+
+      * Zusammenfassung des aktuellen Paars an sein output.txt
+      * anhaengen - jedes Paar bekommt seine eigene Zusammenfassung,
+      * da es sich um getrennte Ausgabedateien handelt
+             MOVE TOTAL-DATASETS TO SUMMARY-TOTAL
+             MOVE TOTAL-ERRORS TO SUMMARY-ERRORS
+             MOVE "SUMMARY" TO ERRORMSG
+             CALL "OutputHandling" USING INPUT-VEKTOR, ABBRUCH, MATRIX,
+                  FILE-NAMES, EIGENLIST, CRS-VALS, CRS-COLS, CRS-ROW-PTR
+             ADD TOTAL-ERRORS TO GRAND-TOTAL-ERRORS
+            END-IF
            END-PERFORM
 
+      *    RETURN-CODE fuer den aufrufenden Job/Scheduler: 0 wenn jeder
+      *    Datensatz ueber alle Dateipaare hinweg mit ERRORMSG = "FINE"
+      *    durchgelaufen ist, sonst die Anzahl der fehlgeschlagenen
+      *    Datensaetze
+           MOVE GRAND-TOTAL-ERRORS TO RETURN-CODE
+
             STOP RUN.
+
+      * Deflation nach Hotelling: aus dem bereits gefundenen dominanten
+      * Eigenwert RET-EW und dem zugehoerigen (normierten) Eigenvektor
+      * in XI wird lambda * v * v-transponiert direkt von MATRIX
+      * abgezogen und die Vectoriteration darauf wiederholt, was den
+      * naechstgroesseren Eigenwert liefert, usw. bis TOPK Eigenwerte
+      * in EIGENLIST stehen. DEFLATE-MATRIX haelt dabei nur die
+      * unveraenderte Originalmatrix vor, damit MATRIX am Ende fuer
+      * den Report wieder die Originalwerte zeigt. Setzt ein
+      * symmetrisches/normales A voraus, da nur dann die
+      * betragsmaessig naechsten Eigenwerte auf diese Weise sauber
+      * herausgeloest werden koennen
+       DEFLATION-LOOP.
+           PERFORM VARYING DEFL-I FROM 1 BY 1 UNTIL DEFL-I > DIM-M
+               PERFORM VARYING DEFL-J FROM 1 BY 1 UNTIL DEFL-J > DIM-M
+                   MOVE ELEM(DEFL-I, DEFL-J) TO DELEM(DEFL-I, DEFL-J)
+               END-PERFORM
+           END-PERFORM
+
+           MOVE 1 TO EW-COUNT
+           MOVE RET-EW TO EW-VALUE(1)
+      *    Vectoriteration ueberschreibt RET-EW-GAP/RET-ITER/RET-RESID
+      *    bei jedem der folgenden CALLs mit dem Wert des jeweils
+      *    deflatierten Durchlaufs - die Werte des dominanten
+      *    Durchlaufs werden daher gesichert und am Ende
+      *    wiederhergestellt
+           MOVE RET-EW-GAP TO DOMINANT-EW-GAP
+           MOVE RET-ITER TO DOMINANT-ITER
+           MOVE RET-RESID TO DOMINANT-RESID
+           MOVE BAND-WIDTH TO DOMINANT-BAND-WIDTH
+           MOVE 0 TO BAND-WIDTH
+
+           PERFORM VARYING DEFL-K FROM 2 BY 1 UNTIL DEFL-K > TOPK
+      *        Die Subtraktion fuer jede Zeile muss noch mit dem
+      *        vollstaendigen, konvergierten XI aus der vorigen Runde
+      *        rechnen - erst wenn alle (DEFL-I, DEFL-J) Paare fertig
+      *        sind, darf XI in einer eigenen Schleife auf XI-ORIG
+      *        zurueckgesetzt werden, sonst rechnen spaetere Zeilen mit
+      *        einer Mischung aus konvergiertem und zurueckgesetztem XI
+               PERFORM VARYING DEFL-I FROM 1 BY 1 UNTIL DEFL-I > DIM-M
+                   PERFORM VARYING DEFL-J FROM 1 BY 1 UNTIL
+                         DEFL-J > DIM-M
+                       COMPUTE ELEM(DEFL-I, DEFL-J) =
+                           ELEM(DEFL-I, DEFL-J)
+                           - RET-EW * XI(DEFL-I) * XI(DEFL-J)
+                   END-PERFORM
+               END-PERFORM
+               PERFORM VARYING DEFL-I FROM 1 BY 1 UNTIL DEFL-I > DIM-M
+                   MOVE XI-ORIG(DEFL-I) TO XI(DEFL-I)
+               END-PERFORM
+
+               CALL "CompressedRowStorage" USING CRS-VALS, CRS-COLS,
+                     CRS-ROW-PTR, MATRIX, ABBRUCH
+
+               IF ERRORMSG = "FINE" THEN
+                   CALL "Vectoriteration" USING CRS-VALS, CRS-COLS,
+                         CRS-ROW-PTR, CRS-BAND, INPUT-VEKTOR, ABBRUCH
+               END-IF
+
+               IF ERRORMSG = "FINE" THEN
+                   ADD 1 TO EW-COUNT
+                   MOVE RET-EW TO EW-VALUE(EW-COUNT)
+               END-IF
+           END-PERFORM
+
+      *    MATRIX wieder auf die Originalwerte zuruecksetzen und
+      *    RET-EW/ERRORMSG wieder auf den dominanten Eigenwert stellen
+      *    - der Report und die Zusammenfassung sollen weiterhin den
+      *    dominanten Eigenwert als Hauptergebnis zeigen
+           PERFORM VARYING DEFL-I FROM 1 BY 1 UNTIL DEFL-I > DIM-M
+               PERFORM VARYING DEFL-J FROM 1 BY 1 UNTIL DEFL-J > DIM-M
+                   MOVE DELEM(DEFL-I, DEFL-J) TO ELEM(DEFL-I, DEFL-J)
+               END-PERFORM
+           END-PERFORM
+           MOVE EW-VALUE(1) TO RET-EW
+           MOVE DOMINANT-EW-GAP TO RET-EW-GAP
+           MOVE DOMINANT-ITER TO RET-ITER
+           MOVE DOMINANT-RESID TO RET-RESID
+           MOVE DOMINANT-BAND-WIDTH TO BAND-WIDTH
+           MOVE "FINE" TO ERRORMSG
+           .
        END PROGRAM MAIN.
