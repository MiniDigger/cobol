@@ -0,0 +1,66 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      *
+      * Modification History:
+      *   - CRS speichert inzwischen jede Zeile vollstaendig (beide
+      *     Dreiecke), nicht mehr nur das obere Dreieck einer
+      *     symmetrischen Matrix. Die bisherige, auf Symmetrie
+      *     angewiesene Sonderbehandlung (Suche nach dem passenden
+      *     Eintrag in frueheren Zeilen) entfaellt dadurch: jede Zeile
+      *     traegt bereits alle Spalten, die sie fuer XK(I) braucht.
+      *     Die Korrektur fuer Nullzeilen (COLMN traegt fuer sie einen
+      *     -1 Platzhalter, VAL aber keinen echten Wert) bleibt
+      *     bestehen, siehe NULL-SUB.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CRSMatrixVectorMultiply.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+      *    Differenz um herauszufinden wie viele Elemente in Zeile sind
+           01 DIFF Pic 9(04) COMP-3.
+           01 ZAEHLER.
+              05 I Pic 9(04) COMP-3.
+              05 K Pic 9(04) COMP-3.
+           01 KORREKTUR.
+      *       Korrektur fuer Nullzeilen: COLMN enthaelt fuer sie einen
+      *       Platzhalter (-1), VAL aber nicht, daher laufen die beiden
+      *       Indizes ab der ersten Nullzeile auseinander
+              05 NULL-SUB Pic S9(04) COMP-3 VALUE 0.
+       LINKAGE SECTION.
+           COPY "CRS.cpy".
+           COPY "VectorDim.cpy".
+           COPY "OutputVector.cpy".
+       PROCEDURE DIVISION USING CRS-VALS CRS-COLS CRS-ROW-PTR
+                                INPUT-VEKTOR OUT-VEKTOR.
+       MAIN-PROCEDURE.
+      *     CRSMatrixVectorMultiply wird pro Iterationsschritt neu
+      *     gerufen, NULL-SUB darf daher nicht ueber mehrere CALLs
+      *     hinweg stehen bleiben
+            MOVE 0 TO NULL-SUB
+            MOVE 1 TO I
+            PERFORM UNTIL I > DIM-I
+               MOVE 0.0 TO XK(I)
+               COMPUTE I = I + 1
+            END-PERFORM
+
+      *     Jede Zeile ist jetzt vollstaendig gespeichert (beide
+      *     Dreiecke), daher genuegt fuer XK(I) eine einfache Summe
+      *     ueber alle in Zeile I gespeicherten Eintraege
+            PERFORM VARYING I FROM 1 BY 1 UNTIL I > DIM-I
+               IF COLMN(RPTR(I)) = -1
+                  COMPUTE NULL-SUB = NULL-SUB - 1
+               ELSE
+                  COMPUTE DIFF = RPTR(I + 1) - RPTR(I)
+                  PERFORM VARYING K FROM 0 BY 1 UNTIL K >= DIFF
+                     COMPUTE XK(I) = XK(I) +
+                             XI(COLMN(RPTR(I) + K)) *
+                             VAL(RPTR(I) + K + NULL-SUB)
+                  END-PERFORM
+               END-IF
+            END-PERFORM
+            EXIT PROGRAM.
+       END PROGRAM CRSMatrixVectorMultiply.
